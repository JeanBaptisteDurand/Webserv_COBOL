@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILYREPORT.
+      *> DAILYREPORT is a nightly batch job: it reads the access log
+      *> written by WEBSERVER's HANDLE-CLIENT (see logging_utils.cpy)
+      *> and prints a hits-per-path and hits-per-hour breakdown, the
+      *> way any other daily activity report is reviewed.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCESS-LOG-FILE ASSIGN TO WS-ACCESS-LOG-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCESS-LOG-STATUS.
+           SELECT REPORT-FILE ASSIGN TO WS-REPORT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCESS-LOG-FILE.
+       01  WS-ACCESS-LOG-LINE      PIC X(256).
+       FD  REPORT-FILE.
+       01  WS-REPORT-LINE          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 WS-ACCESS-LOG-PATH       PIC X(256) VALUE "logs/access.log".
+       77 WS-ACCESS-LOG-STATUS     PIC X(2) VALUE SPACES.
+       77 WS-REPORT-PATH           PIC X(256)
+           VALUE "logs/daily_report.txt".
+       77 WS-REPORT-STATUS         PIC X(2) VALUE SPACES.
+
+       77 WS-LINE-PATH             PIC X(64) VALUE SPACES.
+       77 WS-LINE-STATUS           PIC X(3) VALUE SPACES.
+       77 WS-LINE-HOUR             PIC 9(2) VALUE 0.
+       77 WS-SCAN-HOLD             PIC X(256) VALUE SPACES.
+       77 WS-SCAN-JUNK             PIC X(256) VALUE SPACES.
+       77 WS-SCAN-TAIL             PIC X(256) VALUE SPACES.
+       77 WS-INDEX-SCAN            PIC 9(4) COMP VALUE 0.
+
+       01 WS-PATH-TABLE.
+           05 WS-PATH-ENTRY OCCURS 20 TIMES.
+              10 WS-PATH-NAME      PIC X(64) VALUE SPACES.
+              10 WS-PATH-COUNT     PIC 9(9) COMP VALUE 0.
+       77 WS-PATH-COUNT-TOTAL      PIC 9(4) COMP VALUE 0.
+       77 WS-PATH-INDEX            PIC 9(4) COMP VALUE 0.
+
+       01 WS-HOUR-TABLE.
+           05 WS-HOUR-COUNT OCCURS 24 TIMES PIC 9(9) COMP VALUE 0.
+       77 WS-HOUR-INDEX            PIC 9(4) COMP VALUE 0.
+
+       77 WS-404-COUNT             PIC 9(9) COMP VALUE 0.
+       77 WS-TOTAL-REQUESTS        PIC 9(9) COMP VALUE 0.
+       77 WS-DISPLAY-COUNT         PIC Z(8)9.
+       77 WS-DISPLAY-HOUR          PIC Z9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT ACCESS-LOG-FILE.
+           IF WS-ACCESS-LOG-STATUS NOT = "00"
+               DISPLAY "Pas de journal d'acces a analyser: "
+                   WS-ACCESS-LOG-PATH
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-ACCESS-LOG-STATUS = "10"
+               READ ACCESS-LOG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM TALLY-ONE-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE ACCESS-LOG-FILE.
+           PERFORM WRITE-REPORT.
+           STOP RUN.
+
+      *> TALLY-ONE-LINE parses "<ts> fd=<n> path=<p> status=<s>" and
+      *> updates the per-path, per-hour, and 404 counters.
+       TALLY-ONE-LINE.
+           ADD 1 TO WS-TOTAL-REQUESTS.
+           MOVE WS-ACCESS-LOG-LINE TO WS-SCAN-HOLD.
+
+           *> Hour comes from the leading CURRENT-DATE timestamp
+           *> (YYYYMMDDHHMMSSssOOOO): characters 9-10 are the hour.
+           IF WS-SCAN-HOLD (9:2) IS NUMERIC
+               MOVE WS-SCAN-HOLD (9:2) TO WS-LINE-HOUR
+               ADD 1 TO WS-HOUR-COUNT (WS-LINE-HOUR + 1)
+           END-IF.
+
+           UNSTRING WS-SCAN-HOLD DELIMITED BY "path="
+               INTO WS-SCAN-JUNK WS-SCAN-TAIL
+           END-UNSTRING.
+           UNSTRING WS-SCAN-TAIL DELIMITED BY " status="
+               INTO WS-LINE-PATH WS-LINE-STATUS
+           END-UNSTRING.
+           IF WS-LINE-STATUS = "404"
+               ADD 1 TO WS-404-COUNT
+           END-IF.
+           PERFORM RECORD-PATH-HIT.
+           EXIT.
+
+      *> RECORD-PATH-HIT finds (or creates) WS-LINE-PATH's slot in
+      *> WS-PATH-TABLE and bumps its counter.
+       RECORD-PATH-HIT.
+           MOVE 0 TO WS-PATH-INDEX.
+           PERFORM VARYING WS-INDEX-SCAN FROM 1 BY 1
+                   UNTIL WS-INDEX-SCAN > WS-PATH-COUNT-TOTAL
+               IF WS-PATH-NAME (WS-INDEX-SCAN) = WS-LINE-PATH
+                   MOVE WS-INDEX-SCAN TO WS-PATH-INDEX
+               END-IF
+           END-PERFORM.
+           IF WS-PATH-INDEX = 0 AND WS-PATH-COUNT-TOTAL < 20
+               ADD 1 TO WS-PATH-COUNT-TOTAL
+               MOVE WS-PATH-COUNT-TOTAL TO WS-PATH-INDEX
+               MOVE WS-LINE-PATH TO WS-PATH-NAME (WS-PATH-INDEX)
+           END-IF.
+           IF WS-PATH-INDEX NOT = 0
+               ADD 1 TO WS-PATH-COUNT (WS-PATH-INDEX)
+           END-IF.
+           EXIT.
+
+      *> WRITE-REPORT prints the totals, the per-path breakdown, and
+      *> the per-hour breakdown to WS-REPORT-PATH.
+       WRITE-REPORT.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-TOTAL-REQUESTS TO WS-DISPLAY-COUNT.
+           STRING "Daily hits report - total requests: " DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-DISPLAY-COUNT) DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE WS-REPORT-LINE.
+           MOVE WS-404-COUNT TO WS-DISPLAY-COUNT.
+           STRING "404 responses: " DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-DISPLAY-COUNT) DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE WS-REPORT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           WRITE WS-REPORT-LINE.
+           MOVE "Hits by path:" TO WS-REPORT-LINE.
+           WRITE WS-REPORT-LINE.
+           PERFORM VARYING WS-PATH-INDEX FROM 1 BY 1
+                   UNTIL WS-PATH-INDEX > WS-PATH-COUNT-TOTAL
+               MOVE WS-PATH-COUNT (WS-PATH-INDEX) TO WS-DISPLAY-COUNT
+               STRING "  " DELIMITED BY SIZE
+                      WS-PATH-NAME (WS-PATH-INDEX) DELIMITED BY SPACE
+                      " : " DELIMITED BY SIZE
+                      FUNCTION TRIM (WS-DISPLAY-COUNT) DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+               WRITE WS-REPORT-LINE
+           END-PERFORM.
+           MOVE SPACES TO WS-REPORT-LINE.
+           WRITE WS-REPORT-LINE.
+           MOVE "Hits by hour:" TO WS-REPORT-LINE.
+           WRITE WS-REPORT-LINE.
+           PERFORM VARYING WS-HOUR-INDEX FROM 1 BY 1 UNTIL WS-HOUR-INDEX > 24
+               IF WS-HOUR-COUNT (WS-HOUR-INDEX) > 0
+                   COMPUTE WS-DISPLAY-HOUR = WS-HOUR-INDEX - 1
+                   MOVE WS-HOUR-COUNT (WS-HOUR-INDEX) TO WS-DISPLAY-COUNT
+                   STRING "  " DELIMITED BY SIZE
+                          FUNCTION TRIM (WS-DISPLAY-HOUR) DELIMITED BY SIZE
+                          "h : " DELIMITED BY SIZE
+                          FUNCTION TRIM (WS-DISPLAY-COUNT) DELIMITED BY SIZE
+                       INTO WS-REPORT-LINE
+                   END-STRING
+                   WRITE WS-REPORT-LINE
+               END-IF
+           END-PERFORM.
+           CLOSE REPORT-FILE.
+           DISPLAY "Rapport journalier ecrit dans " WS-REPORT-PATH.
+           EXIT.
