@@ -1,66 +1,319 @@
-       * client_handler.cpy
-       * HANDLE-CLIENT processes an established client connection:
-       * it receives data, sends an HTTP response based on the request path,
-       * and then closes the connection.
-       HANDLE-CLIENT.
-           *> Receive data: recv(WS-CLIENT-FD, WS-BUFFER, 1024, 0)
-           CALL "recv" USING 
-               *> BY VALUE WS-CLIENT-FD (client socket)
-               BY VALUE WS-CLIENT-FD
-               *> BY REFERENCE WS-BUFFER (buffer for receiving)
-               BY REFERENCE WS-BUFFER
-               *> BY VALUE 1024 (buffer size)
-               BY VALUE 1024
-               *> BY VALUE 0 (flags)
-               BY VALUE 0
-               *> RETURNING WS-RECV-STATUS
-               RETURNING WS-RECV-STATUS.
-           DISPLAY "Requête reçue sur fd " WS-CLIENT-FD ": " WS-BUFFER.
-           IF WS-RECV-STATUS <= 0
-               CALL "close" USING 
-                   *> BY VALUE WS-CLIENT-FD (close client socket)
-                   BY VALUE WS-CLIENT-FD.
-               EXIT PERFORM
-           END-IF.
-           *> Extract the path from the request (simplified: starting at character 5)
-           MOVE WS-BUFFER(5:256) TO WS-PATH.
-           IF WS-PATH = "/"
-               MOVE "HTTP/1.1 200 OK" & X"0D0A" &
-                    "Content-Type: text/html" & X"0D0A" &
-                    "Content-Length: 49" & X"0D0A" &
-                    X"0D0A" &
-                    "<html><body><h1>Hello COBOL Webserver!</h1></body></html>" 
-                   TO WS-RESPONSE
-           ELSE IF WS-PATH = "/api"
-               MOVE "HTTP/1.1 200 OK" & X"0D0A" &
-                    "Content-Type: text/plain" & X"0D0A" &
-                    "Content-Length: 13" & X"0D0A" &
-                    X"0D0A" &
-                    "API Response" 
-                   TO WS-RESPONSE
-           ELSE
-               MOVE "HTTP/1.1 404 Not Found" & X"0D0A" &
-                    "Content-Type: text/plain" & X"0D0A" &
-                    "Content-Length: 13" & X"0D0A" &
-                    X"0D0A" &
-                    "404 Not Found" 
-                   TO WS-RESPONSE
-           END-IF.
-           MOVE FUNCTION LENGTH(WS-RESPONSE) TO WS-LEN.
-           *> Send the response: send(WS-CLIENT-FD, WS-RESPONSE, WS-LEN, 0)
-           CALL "send" USING 
-               *> BY VALUE WS-CLIENT-FD (client socket)
-               BY VALUE WS-CLIENT-FD
-               *> BY REFERENCE WS-RESPONSE (response buffer)
-               BY REFERENCE WS-RESPONSE
-               *> BY VALUE WS-LEN (response length)
-               BY VALUE WS-LEN
-               *> BY VALUE 0 (flags)
-               BY VALUE 0
-               *> RETURNING WS-SEND-STATUS
-               RETURNING WS-SEND-STATUS.
-           DISPLAY "Réponse envoyée sur fd: " WS-CLIENT-FD.
-           CALL "close" USING 
-               *> BY VALUE WS-CLIENT-FD (close client socket)
-               BY VALUE WS-CLIENT-FD.
-           EXIT.
+      *> client_handler.cpy
+      *> HANDLE-CLIENT processes an established client connection:
+      *> it receives data, sends an HTTP response based on the request path,
+      *> and then closes the connection.
+      *>
+      *> A client whose request body is still arriving has already been
+      *> parked in WS-PENDING-BODY-TABLE by an earlier call to this same
+      *> paragraph (body_utils.cpy's REGISTER-PENDING-BODY), so every
+      *> call checks there first: the epoll loop dispatches back into
+      *> HANDLE-CLIENT on the next EPOLLIN event for this fd exactly the
+      *> same way it would for a brand-new request, and RESUME-BODY-READ
+      *> is what tells the two cases apart from here.
+       HANDLE-CLIENT.
+           PERFORM FIND-PENDING-BODY.
+           IF WS-PB-FOUND-INDEX NOT = 0
+               MOVE WS-CLIENT-FD TO WS-FD
+               PERFORM REGISTER-CLIENT-ACTIVITY
+               PERFORM RESUME-BODY-READ
+               IF WS-BODY-IS-PENDING
+                   EXIT PARAGRAPH
+               END-IF
+               PERFORM FINISH-CLIENT-REQUEST
+               EXIT PARAGRAPH
+           END-IF.
+           *> Receive data: recv(WS-CLIENT-FD, WS-BUFFER, 1024, 0)
+           MOVE SPACES TO WS-BUFFER.
+           PERFORM TLS-AWARE-RECV-BUFFER.
+           DISPLAY "Requete recue sur fd " WS-CLIENT-FD ": " WS-BUFFER.
+           IF WS-RECV-STATUS <= 0
+               IF WS-RECV-STATUS < 0
+                   MOVE "recv" TO WS-ERROR-CONTEXT
+                   MOVE WS-RECV-STATUS TO WS-ERROR-STATUS-DISPLAY
+                   PERFORM WRITE-ERROR-LOG
+               END-IF
+               MOVE WS-CLIENT-FD TO WS-FD
+               PERFORM REMOVE-CLIENT-TRACK
+               PERFORM REMOVE-TLS-SESSION
+               CALL "close" USING
+                   *> BY VALUE WS-CLIENT-FD (close client socket)
+                   BY VALUE WS-CLIENT-FD
+               ADD 1 TO WS-CLOSE-COUNT
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM GET-MONOTONIC-MS.
+           MOVE WS-NOW-MS TO WS-REQ-START-MS.
+           MOVE WS-CLIENT-FD TO WS-FD.
+           PERFORM REGISTER-CLIENT-ACTIVITY.
+           PERFORM DETERMINE-KEEP-ALIVE.
+           PERFORM PARSE-REQUEST-LINE.
+           PERFORM FIND-ROUTE-DEFINITION.
+           *> Re-check the rolling rate-limit window on every request on
+           *> this connection, not just at accept time, so a keep-alive
+           *> connection can't dodge the per-IP limit by sending all its
+           *> requests over one persistent socket instead of one-per-
+           *> connection. Checked before READ-REQUEST-BODY so a client
+           *> that is already over the limit gets rejected without
+           *> having its (possibly large) body read and buffered first.
+           PERFORM CHECK-CLIENT-RATE-LIMIT.
+           IF NOT WS-CLIENT-IS-RATE-LIMITED
+               PERFORM READ-REQUEST-BODY
+               IF WS-BODY-IS-PENDING
+                   *> The rest of the body hasn't arrived on the wire
+                   *> yet - park what's arrived so far and let the next
+                   *> EPOLLIN event on this fd bring HANDLE-CLIENT back
+                   *> here through RESUME-BODY-READ instead of blocking
+                   *> the epoll loop waiting for it.
+                   PERFORM REGISTER-PENDING-BODY
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+           PERFORM FINISH-CLIENT-REQUEST.
+           EXIT.
+
+      *> FINISH-CLIENT-REQUEST builds and sends the HTTP response for a
+      *> request whose body (if any) is fully in hand - reached directly
+      *> from HANDLE-CLIENT when the whole request arrived in one pass,
+      *> or from RESUME-BODY-READ's caller once a body that was parked
+      *> mid-read finally completes.
+       FINISH-CLIENT-REQUEST.
+           MOVE SPACES TO WS-RESPONSE.
+           MOVE 1 TO WS-RESPONSE-PTR.
+           IF WS-CLIENT-IS-RATE-LIMITED
+               MOVE WS-CLIENT-FD TO WS-LOG-FD-DISPLAY
+               MOVE "rate_limit" TO WS-REJECT-REASON
+               PERFORM WRITE-REJECT-LOG
+               MOVE "429" TO WS-STATUS-CODE
+               STRING "HTTP/1.1 429 Too Many Requests" X"0D0A"
+                      "Content-Type: text/plain" X"0D0A"
+                      "Content-Length: 17" X"0D0A"
+                      "Connection: close" X"0D0A"
+                      X"0D0A"
+                      "Too Many Requests"
+                   DELIMITED BY SIZE
+                   INTO WS-RESPONSE
+                   WITH POINTER WS-RESPONSE-PTR
+               END-STRING
+               MOVE "N" TO WS-KEEP-ALIVE-FLAG
+           ELSE
+           IF WS-BODY-IS-TOO-LARGE
+               MOVE "413" TO WS-STATUS-CODE
+               STRING "HTTP/1.1 413 Payload Too Large" X"0D0A"
+                      "Content-Type: text/plain" X"0D0A"
+                      "Content-Length: 17" X"0D0A"
+                      "Connection: close" X"0D0A"
+                      X"0D0A"
+                      "Payload Too Large"
+                   DELIMITED BY SIZE
+                   INTO WS-RESPONSE
+                   WITH POINTER WS-RESPONSE-PTR
+               END-STRING
+               MOVE "N" TO WS-KEEP-ALIVE-FLAG
+           ELSE
+             IF NOT WS-METHOD-IS-ALLOWED OR WS-RD-IS-METHOD-MISMATCH
+               MOVE "405" TO WS-STATUS-CODE
+               STRING "HTTP/1.1 405 Method Not Allowed" X"0D0A"
+                      "Allow: GET, POST, HEAD" X"0D0A"
+                      "Content-Type: text/plain" X"0D0A"
+                      "Content-Length: 18" X"0D0A"
+                      "Connection: " DELIMITED BY SIZE
+                      FUNCTION TRIM (WS-CONNECTION-HEADER) DELIMITED BY SIZE
+                      X"0D0A" DELIMITED BY SIZE
+                      X"0D0A" DELIMITED BY SIZE
+                      "Method Not Allowed"
+                   DELIMITED BY SIZE
+                   INTO WS-RESPONSE
+                   WITH POINTER WS-RESPONSE-PTR
+               END-STRING
+             ELSE
+             IF WS-REQUEST-IS-OPTIONS
+               MOVE "204" TO WS-STATUS-CODE
+               STRING "HTTP/1.1 204 No Content" X"0D0A"
+                      "Access-Control-Allow-Origin: *" X"0D0A"
+                      "Access-Control-Allow-Methods: GET, POST, HEAD, OPTIONS"
+                          X"0D0A"
+                      "Access-Control-Allow-Headers: Content-Type, "
+                      "Authorization" X"0D0A"
+                      "Content-Length: 0" X"0D0A"
+                      "Connection: " DELIMITED BY SIZE
+                      FUNCTION TRIM (WS-CONNECTION-HEADER) DELIMITED BY SIZE
+                      X"0D0A" DELIMITED BY SIZE
+                      X"0D0A" DELIMITED BY SIZE
+                   INTO WS-RESPONSE
+                   WITH POINTER WS-RESPONSE-PTR
+               END-STRING
+             ELSE
+             IF WS-RD-MATCHED-HANDLER = "METRICS"
+               MOVE "200" TO WS-STATUS-CODE
+               PERFORM SERVE-METRICS
+               MOVE WS-METRICS-LEN TO WS-CONTENT-LEN-DISPLAY
+               STRING "HTTP/1.1 200 OK" X"0D0A"
+                      "Content-Type: text/plain" X"0D0A"
+                      "Content-Length: " DELIMITED BY SIZE
+                      FUNCTION TRIM (WS-CONTENT-LEN-DISPLAY)
+                          DELIMITED BY SIZE
+                      X"0D0A" DELIMITED BY SIZE
+                      "Connection: " DELIMITED BY SIZE
+                      FUNCTION TRIM (WS-CONNECTION-HEADER)
+                          DELIMITED BY SIZE
+                      X"0D0A" DELIMITED BY SIZE
+                      X"0D0A" DELIMITED BY SIZE
+                      WS-METRICS-BODY (1 : WS-METRICS-LEN)
+                          DELIMITED BY SIZE
+                   INTO WS-RESPONSE
+                   WITH POINTER WS-RESPONSE-PTR
+               END-STRING
+             ELSE
+               MOVE "Y" TO WS-AUTH-OK
+               IF WS-RD-MATCH-NEEDS-AUTH
+                   PERFORM CHECK-BASIC-AUTH
+               END-IF
+             IF NOT WS-AUTH-IS-OK
+               MOVE "401" TO WS-STATUS-CODE
+               STRING "HTTP/1.1 401 Unauthorized" X"0D0A"
+                      "WWW-Authenticate: Basic realm=""api""" X"0D0A"
+                      "Content-Type: text/plain" X"0D0A"
+                      "Content-Length: 12" X"0D0A"
+                      "Connection: close" X"0D0A"
+                      X"0D0A"
+                      "Unauthorized"
+                   DELIMITED BY SIZE
+                   INTO WS-RESPONSE
+                   WITH POINTER WS-RESPONSE-PTR
+               END-STRING
+               MOVE "N" TO WS-KEEP-ALIVE-FLAG
+             ELSE
+               PERFORM MATCH-ROUTE
+               IF WS-ROUTE-IS-FOUND
+                   MOVE WS-ROUTE-MATCHED-FILE TO WS-STATIC-FILE-PATH
+                   PERFORM SERVE-STATIC-FILE
+               END-IF
+               IF WS-FILE-HAD-ERROR
+                   MOVE "500" TO WS-STATUS-CODE
+                   MOVE "static-file" TO WS-ERROR-CONTEXT
+                   MOVE 0 TO WS-ERROR-STATUS-DISPLAY
+                   PERFORM WRITE-ERROR-LOG
+                   MOVE "500" TO WS-ERROR-PAGE-STATUS
+                   MOVE "Internal Server Error" TO WS-ERROR-PAGE-FALLBACK
+                   PERFORM SERVE-ERROR-PAGE
+                   MOVE WS-FILE-BODY-LEN TO WS-CONTENT-LEN-DISPLAY
+                   STRING "HTTP/1.1 500 Internal Server Error" X"0D0A"
+                          "Content-Type: " DELIMITED BY SIZE
+                          FUNCTION TRIM (WS-STATIC-CONTENT-TYPE)
+                              DELIMITED BY SIZE
+                          X"0D0A" DELIMITED BY SIZE
+                          "Content-Length: " DELIMITED BY SIZE
+                          FUNCTION TRIM (WS-CONTENT-LEN-DISPLAY)
+                              DELIMITED BY SIZE
+                          X"0D0A" DELIMITED BY SIZE
+                          "Connection: close" X"0D0A"
+                          X"0D0A"
+                          WS-FILE-BODY (1 : WS-FILE-BODY-LEN)
+                       DELIMITED BY SIZE
+                       INTO WS-RESPONSE
+                   WITH POINTER WS-RESPONSE-PTR
+                   END-STRING
+                   MOVE "N" TO WS-KEEP-ALIVE-FLAG
+               ELSE
+               IF WS-ROUTE-IS-FOUND AND NOT WS-FILE-NOT-FOUND
+                   MOVE "200" TO WS-STATUS-CODE
+                   MOVE WS-FILE-BODY-LEN TO WS-CONTENT-LEN-DISPLAY
+                   IF WS-REQUEST-IS-HEAD
+                       STRING "HTTP/1.1 200 OK" X"0D0A"
+                              "Content-Type: " DELIMITED BY SIZE
+                              FUNCTION TRIM (WS-STATIC-CONTENT-TYPE)
+                                  DELIMITED BY SIZE
+                              X"0D0A" DELIMITED BY SIZE
+                              "Content-Length: " DELIMITED BY SIZE
+                              FUNCTION TRIM (WS-CONTENT-LEN-DISPLAY)
+                                  DELIMITED BY SIZE
+                              X"0D0A" DELIMITED BY SIZE
+                              "Connection: " DELIMITED BY SIZE
+                              FUNCTION TRIM (WS-CONNECTION-HEADER)
+                                  DELIMITED BY SIZE
+                              X"0D0A" DELIMITED BY SIZE
+                              X"0D0A" DELIMITED BY SIZE
+                           INTO WS-RESPONSE
+                   WITH POINTER WS-RESPONSE-PTR
+                       END-STRING
+                   ELSE
+                       STRING "HTTP/1.1 200 OK" X"0D0A"
+                              "Content-Type: " DELIMITED BY SIZE
+                              FUNCTION TRIM (WS-STATIC-CONTENT-TYPE)
+                                  DELIMITED BY SIZE
+                              X"0D0A" DELIMITED BY SIZE
+                              "Content-Length: " DELIMITED BY SIZE
+                              FUNCTION TRIM (WS-CONTENT-LEN-DISPLAY)
+                                  DELIMITED BY SIZE
+                              X"0D0A" DELIMITED BY SIZE
+                              "Connection: " DELIMITED BY SIZE
+                              FUNCTION TRIM (WS-CONNECTION-HEADER)
+                                  DELIMITED BY SIZE
+                              X"0D0A" DELIMITED BY SIZE
+                              X"0D0A" DELIMITED BY SIZE
+                              WS-FILE-BODY (1 : WS-FILE-BODY-LEN)
+                                  DELIMITED BY SIZE
+                           INTO WS-RESPONSE
+                   WITH POINTER WS-RESPONSE-PTR
+                       END-STRING
+                   END-IF
+               ELSE
+                   MOVE "404" TO WS-STATUS-CODE
+                   MOVE "404" TO WS-ERROR-PAGE-STATUS
+                   MOVE "404 Not Found" TO WS-ERROR-PAGE-FALLBACK
+                   PERFORM SERVE-ERROR-PAGE
+                   MOVE WS-FILE-BODY-LEN TO WS-CONTENT-LEN-DISPLAY
+                   STRING "HTTP/1.1 404 Not Found" X"0D0A"
+                          "Content-Type: " DELIMITED BY SIZE
+                          FUNCTION TRIM (WS-STATIC-CONTENT-TYPE)
+                              DELIMITED BY SIZE
+                          X"0D0A" DELIMITED BY SIZE
+                          "Content-Length: " DELIMITED BY SIZE
+                          FUNCTION TRIM (WS-CONTENT-LEN-DISPLAY)
+                              DELIMITED BY SIZE
+                          X"0D0A" DELIMITED BY SIZE
+                          "Connection: " DELIMITED BY SIZE
+                          FUNCTION TRIM (WS-CONNECTION-HEADER)
+                              DELIMITED BY SIZE
+                          X"0D0A" DELIMITED BY SIZE
+                          X"0D0A" DELIMITED BY SIZE
+                          WS-FILE-BODY (1 : WS-FILE-BODY-LEN)
+                       DELIMITED BY SIZE
+                       INTO WS-RESPONSE
+                   WITH POINTER WS-RESPONSE-PTR
+                   END-STRING
+               END-IF
+               END-IF
+             END-IF
+             END-IF
+             END-IF
+             END-IF
+           END-IF
+           END-IF.
+           ADD 1 TO WS-TOTAL-REQUESTS.
+           IF WS-STATUS-CODE = "404"
+               ADD 1 TO WS-404-COUNT
+           END-IF.
+           COMPUTE WS-LEN = WS-RESPONSE-PTR - 1.
+           PERFORM SEND-ALL.
+           PERFORM GET-MONOTONIC-MS.
+           MOVE WS-NOW-MS TO WS-REQ-END-MS.
+           COMPUTE WS-REQ-ELAPSED-MS = WS-REQ-END-MS - WS-REQ-START-MS.
+           PERFORM WRITE-ACCESS-LOG.
+           PERFORM WRITE-AUDIT-LOG.
+           DISPLAY "Reponse envoyee sur fd: " WS-CLIENT-FD.
+           *> HTTP/1.1 keep-alive: leave the socket registered with
+           *> epoll so the next request on the same connection is
+           *> handled without a fresh accept(); only close when the
+           *> client (or its HTTP/1.0 default) asked us to.
+           IF NOT WS-CONNECTION-KEEP-ALIVE
+               MOVE WS-CLIENT-FD TO WS-FD
+               PERFORM REMOVE-CLIENT-TRACK
+               PERFORM REMOVE-FROM-EPOLL
+               PERFORM REMOVE-TLS-SESSION
+               CALL "close" USING
+                   *> BY VALUE WS-CLIENT-FD (close client socket)
+                   BY VALUE WS-CLIENT-FD
+               ADD 1 TO WS-CLOSE-COUNT
+           END-IF.
+           EXIT.
