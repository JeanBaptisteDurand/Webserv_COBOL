@@ -0,0 +1,70 @@
+      *> metrics_utils.cpy
+      *> SERVE-METRICS builds a small plain-text body for the
+      *> "/metrics" endpoint out of counters this program already
+      *> tracks (uptime, accepted connections, listening sockets,
+      *> worker pool size), one "name value" pair per line.
+       SERVE-METRICS.
+           MOVE SPACES TO WS-METRICS-BODY.
+           MOVE 1 TO WS-METRICS-PTR.
+           PERFORM GET-CURRENT-TIME.
+           COMPUTE WS-UPTIME-SECONDS = WS-NOW - WS-START-TIME.
+           MOVE WS-UPTIME-SECONDS TO WS-UPTIME-DISPLAY.
+           MOVE WS-ACCEPT-COUNT TO WS-ACCEPT-COUNT-DISPLAY.
+           MOVE WS-LISTENER-COUNT TO WS-LISTENER-COUNT-DISPLAY.
+           MOVE WS-CFG-WORKER-COUNT TO WS-WORKER-COUNT-DISPLAY.
+           STRING "uptime_seconds " DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-UPTIME-DISPLAY) DELIMITED BY SIZE
+                  X"0A" DELIMITED BY SIZE
+               INTO WS-METRICS-BODY
+               WITH POINTER WS-METRICS-PTR
+           END-STRING.
+           MOVE WS-TOTAL-REQUESTS TO WS-TOTAL-REQUESTS-DISPLAY.
+           STRING "total_requests " DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-TOTAL-REQUESTS-DISPLAY)
+                      DELIMITED BY SIZE
+                  X"0A" DELIMITED BY SIZE
+               INTO WS-METRICS-BODY
+               WITH POINTER WS-METRICS-PTR
+           END-STRING.
+           MOVE WS-404-COUNT TO WS-404-COUNT-DISPLAY.
+           STRING "not_found_count " DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-404-COUNT-DISPLAY) DELIMITED BY SIZE
+                  X"0A" DELIMITED BY SIZE
+               INTO WS-METRICS-BODY
+               WITH POINTER WS-METRICS-PTR
+           END-STRING.
+           STRING "accept_count " DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-ACCEPT-COUNT-DISPLAY) DELIMITED BY SIZE
+                  X"0A" DELIMITED BY SIZE
+               INTO WS-METRICS-BODY
+               WITH POINTER WS-METRICS-PTR
+           END-STRING.
+           MOVE WS-CLOSE-COUNT TO WS-CLOSE-COUNT-DISPLAY.
+           STRING "close_count " DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-CLOSE-COUNT-DISPLAY) DELIMITED BY SIZE
+                  X"0A" DELIMITED BY SIZE
+               INTO WS-METRICS-BODY
+               WITH POINTER WS-METRICS-PTR
+           END-STRING.
+           STRING "listener_count " DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-LISTENER-COUNT-DISPLAY) DELIMITED BY SIZE
+                  X"0A" DELIMITED BY SIZE
+               INTO WS-METRICS-BODY
+               WITH POINTER WS-METRICS-PTR
+           END-STRING.
+           STRING "worker_count " DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-WORKER-COUNT-DISPLAY) DELIMITED BY SIZE
+                  X"0A" DELIMITED BY SIZE
+               INTO WS-METRICS-BODY
+               WITH POINTER WS-METRICS-PTR
+           END-STRING.
+           MOVE WS-PEAK-CONCURRENCY TO WS-PEAK-CONCURRENCY-DISPLAY.
+           STRING "peak_concurrency " DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-PEAK-CONCURRENCY-DISPLAY)
+                      DELIMITED BY SIZE
+                  X"0A" DELIMITED BY SIZE
+               INTO WS-METRICS-BODY
+               WITH POINTER WS-METRICS-PTR
+           END-STRING.
+           COMPUTE WS-METRICS-LEN = WS-METRICS-PTR - 1.
+           EXIT.
