@@ -1,6 +1,6 @@
-       * new_client_handler.cpy
-       * HANDLE-NEW-CLIENT accepts a new connection on the server socket,
-       * sets the client socket to non-blocking mode, and adds it to epoll.
+       *> new_client_handler.cpy
+       *> HANDLE-NEW-CLIENT accepts a new connection on the server socket,
+       *> sets the client socket to non-blocking mode, and adds it to epoll.
        HANDLE-NEW-CLIENT.
            *> Accept a new connection: accept(WS-SERVER-SOCKET, WS-CLIENT-ADDR, WS-CLIENT-ADDR-LEN)
            CALL "accept" USING 
@@ -14,9 +14,35 @@
                RETURNING WS-CLIENT-FD.
            IF WS-CLIENT-FD < 0
                DISPLAY "Erreur accept dans HANDLE-NEW-CLIENT"
-               EXIT PERFORM
+               EXIT PARAGRAPH
+           END-IF.
+           DISPLAY "Nouvelle connexion acceptee, fd: " WS-CLIENT-FD.
+           ADD 1 TO WS-ACCEPT-COUNT.
+           *> Check the client's address against the ACL before doing
+           *> anything else with this socket.
+           MOVE WS-CLIENT-FD TO WS-LOG-FD-DISPLAY.
+           PERFORM EXTRACT-CLIENT-IP.
+           PERFORM CHECK-ACL.
+           IF WS-CLIENT-IS-REJECTED
+               DISPLAY "Connexion refusee (ACL), fd: " WS-CLIENT-FD
+                   " ip: " WS-CLIENT-IP-TEXT
+               PERFORM WRITE-REJECT-LOG
+               CALL "close" USING
+                   BY VALUE WS-CLIENT-FD
+               ADD 1 TO WS-CLOSE-COUNT
+               EXIT PARAGRAPH
+           END-IF.
+           *> The rolling rate-limit window itself (CHECK-RATE-LIMIT) is
+           *> re-checked per request in HANDLE-CLIENT rather than once
+           *> here at accept time, so a keep-alive connection sending
+           *> many requests over one socket can't dodge the per-IP
+           *> limit by never coming back through accept().
+           *> Wrap the socket in a TLS session when TLS_ENABLED=Y; a
+           *> failed handshake closes it and sets WS-CLIENT-FD to -1.
+           PERFORM TLS-ACCEPT-CLIENT.
+           IF WS-CLIENT-FD < 0
+               EXIT PARAGRAPH
            END-IF.
-           DISPLAY "Nouvelle connexion acceptÃ©e, fd: " WS-CLIENT-FD.
            *> Set the client socket to non-blocking:
            MOVE WS-CLIENT-FD TO WS-FD.
            PERFORM SET-NONBLOCKING.
@@ -26,4 +52,5 @@
            *> Add the client socket to epoll:
            MOVE WS-CLIENT-FD TO WS-FD.
            PERFORM ADD-TO-EPOLL.
+           PERFORM REGISTER-CLIENT-ACTIVITY.
            EXIT.
