@@ -1,172 +1,975 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. WEBSERVER.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       *--------------------------------------------------------------
-       * Socket descriptors and status variables.
-       77 WS-SERVER-SOCKET    PIC S9(9) COMP.
-       77 WS-CLIENT-FD        PIC S9(9) COMP.
-       77 WS-EPOLL-FD         PIC S9(9) COMP.
-       77 WS-BIND-STATUS      PIC S9(9) COMP.
-       77 WS-LISTEN-STATUS    PIC S9(9) COMP.
-       77 WS-EPOLL-READY      PIC S9(9) COMP.
-       77 WS-INDEX            PIC S9(9) COMP.
-
-       * Temporary variable for passing file descriptors to routines.
-       77 WS-FD               PIC S9(9) COMP.
-       77 WS-FLAGS            PIC S9(9) COMP.
-       77 WS-RET              PIC S9(9) COMP.
-
-       *--------------------------------------------------------------
-       * sockaddr_in structure (16 bytes):
-       *  sin_family (2 bytes): AF_INET = X"0200"
-       *  sin_port   (2 bytes): 8080 = X"1F90" (network order)
-       *  sin_addr   (4 bytes): INADDR_ANY = X"00000000"
-       *  sin_zero   (8 bytes): Padding = X"0000000000000000"
-       01 WS-SOCK-ADDR-STRUCT PIC X(16)
-            VALUE X"0200"  *> AF_INET
-                  & X"1F90" *> Port 8080
-                  & X"00000000"  *> INADDR_ANY
-                  & X"0000000000000000".  *> Padding
-
-       *--------------------------------------------------------------
-       * Client address structure (used by accept)
-       01 WS-CLIENT-ADDR      PIC X(16) VALUE SPACES.
-       77 WS-CLIENT-ADDR-LEN   PIC S9(9) COMP VALUE 16.
-
-       *--------------------------------------------------------------
-       * Buffers for HTTP request and response.
-       77 WS-BUFFER           PIC X(1024) VALUE SPACES.
-       77 WS-RESPONSE         PIC X(512) VALUE SPACES.
-       77 WS-LEN              PIC S9(9) COMP.
-       01 WS-PATH             PIC X(256) VALUE SPACES.
-
-       *--------------------------------------------------------------
-       * Array of epoll events (simulate struct epoll_event, 12 bytes per event):
-       *  - WS-EVENTS: first 4 bytes (PIC X(4)) for events.
-       *  - WS-DATA:   next 8 bytes (we now use PIC X(8)) for user data.
-       01 WS-EPOLL-EVENTS-ARRAY.
-           05 WS-EPOLL-EVENT OCCURS 10 TIMES.
-              10 WS-EVENTS   PIC X(4).
-              10 WS-DATA     PIC X(8).
-       77 MAX-EVENTS PIC S9(9) COMP VALUE 10.
-
-       *--------------------------------------------------------------
-       * Template epoll_event structure (12 bytes total):
-       * We model the structure as a group:
-       *   WS-EVENTS-FIELD: 4 bytes for the event mask.
-       *   WS-DATA-FIELD:   8 bytes for user data.
-       * For EPOLLIN (0x001) in little-endian, the events field is stored as X"01 00 00 00"
-       * and initially, we set the data field to 0.
-       01 WS-EPOLL-EVENT-STRUCT.
-          05 WS-EVENTS-FIELD   PIC X(4) VALUE X"01000000".
-          05 WS-DATA-FIELD     PIC S9(18) COMP VALUE 0.
-       *--------------------------------------------------------------
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           *> Create a TCP socket: socket(AF_INET, SOCK_STREAM, IPPROTO_TCP)
-           CALL "socket" USING 
-               *> BY VALUE 2       (AF_INET)
-               BY VALUE 2
-               *> BY VALUE 1       (SOCK_STREAM)
-               BY VALUE 1
-               *> BY VALUE 0       (IPPROTO_TCP)
-               BY VALUE 0
-               *> RETURNING WS-SERVER-SOCKET
-               RETURNING WS-SERVER-SOCKET.
-           IF WS-SERVER-SOCKET < 0
-               DISPLAY "Erreur lors de la création de la socket"
-               STOP RUN.
-           DISPLAY "Socket créée, valeur : " WS-SERVER-SOCKET.
-
-           *> Set the server socket to non-blocking.
-           MOVE WS-SERVER-SOCKET TO WS-FD.
-           PERFORM SET-NONBLOCKING.
-
-           *> Bind the server socket: bind(WS-SERVER-SOCKET, WS-SOCK-ADDR-STRUCT, 16)
-           CALL "bind" USING 
-               *> BY VALUE WS-SERVER-SOCKET (server socket FD)
-               BY VALUE WS-SERVER-SOCKET
-               *> BY REFERENCE WS-SOCK-ADDR-STRUCT (address structure)
-               BY REFERENCE WS-SOCK-ADDR-STRUCT
-               *> BY VALUE 16 (size of structure)
-               BY VALUE 16
-               *> RETURNING WS-BIND-STATUS
-               RETURNING WS-BIND-STATUS.
-           IF WS-BIND-STATUS < 0
-               DISPLAY "Erreur bind"
-               STOP RUN.
-           DISPLAY "Bind OK, statut : " WS-BIND-STATUS.
-
-           *> Listen on the server socket: listen(WS-SERVER-SOCKET, 5)
-           CALL "listen" USING 
-               *> BY VALUE WS-SERVER-SOCKET (server socket FD)
-               BY VALUE WS-SERVER-SOCKET
-               *> BY VALUE 5 (backlog)
-               BY VALUE 5
-               *> RETURNING WS-LISTEN-STATUS
-               RETURNING WS-LISTEN-STATUS.
-           IF WS-LISTEN-STATUS < 0
-               DISPLAY "Erreur listen"
-               STOP RUN.
-           DISPLAY "Listen OK, statut : " WS-LISTEN-STATUS.
-
-           *> Create an epoll instance: epoll_create1(0)
-           CALL "epoll_create1" USING 
-               *> BY VALUE 0 (flags)
-               BY VALUE 0
-               *> RETURNING WS-EPOLL-FD
-               RETURNING WS-EPOLL-FD.
-           IF WS-EPOLL-FD < 0
-               DISPLAY "Erreur epoll_create1"
-               STOP RUN.
-           DISPLAY "Epoll FD : " WS-EPOLL-FD.
-
-           *> Prepare the epoll event for the server socket:
-           *> Set events to EPOLLIN and store the server FD in WS-DATA-FIELD.
-           MOVE WS-SERVER-SOCKET TO WS-DATA-FIELD OF WS-EPOLL-EVENT-STRUCT.
-           *> (WS-EVENTS-FIELD already holds EPOLLIN in little-endian)
-
-           *> Add the server socket to the epoll instance.
-           MOVE WS-SERVER-SOCKET TO WS-FD.
-           PERFORM ADD-TO-EPOLL.
-
-           DISPLAY "Serveur en écoute sur le port 8080".
-
-           PERFORM UNTIL FALSE
-               *> Wait for events: epoll_wait(WS-EPOLL-FD, WS-EPOLL-EVENTS-ARRAY, MAX-EVENTS, -1)
-               CALL "epoll_wait" USING 
-                   *> BY VALUE WS-EPOLL-FD (epoll instance)
-                   BY VALUE WS-EPOLL-FD
-                   *> BY REFERENCE WS-EPOLL-EVENTS-ARRAY (array for events)
-                   BY REFERENCE WS-EPOLL-EVENTS-ARRAY
-                   *> BY VALUE MAX-EVENTS (max events)
-                   BY VALUE MAX-EVENTS
-                   *> BY VALUE -1 (timeout: block indefinitely)
-                   BY VALUE -1
-                   *> RETURNING WS-EPOLL-READY (number of events)
-                   RETURNING WS-EPOLL-READY.
-               IF WS-EPOLL-READY < 0
-                   DISPLAY "Erreur epoll_wait"
-               ELSE
-                   PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-EPOLL-READY
-                       *> Check the data field in the event:
-                       *> If WS-DATA equals WS-SERVER-SOCKET then it's a new connection.
-                       IF FUNCTION NUMVAL (WS-DATA (WS-INDEX)) = WS-SERVER-SOCKET
-                           PERFORM HANDLE-NEW-CLIENT
-                       ELSE
-                           MOVE FUNCTION NUMVAL (WS-DATA (WS-INDEX)) TO WS-CLIENT-FD.
-                           PERFORM HANDLE-CLIENT
-                       END-IF
-                   END-PERFORM
-               END-IF
-           END-PERFORM.
-           STOP RUN.
-
-       *> Include routines via COPY
-       COPY "network_utils.cpy".
-       COPY "epoll_utils.cpy".
-       COPY "new_client_handler.cpy".
-       COPY "client_handler.cpy".
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WEBSERVER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *> WS-TEXT-ALPHABET pins the collating sequence this program's
+      *> text is written in to plain 7-bit US-ASCII (STANDARD-1). Every
+      *> DISPLAY literal, and every line written to the access, reject,
+      *> error, audit and checkpoint logs below, is kept to that same
+      *> character set on purpose: DISPLAY and LINE SEQUENTIAL WRITE
+      *> both copy a literal's or a PIC X field's bytes out verbatim,
+      *> with no charset conversion of their own, so a console transcript
+      *> or a redirected log capture only comes out readable if the
+      *> bytes going in were never outside ASCII in the first place.
+       SPECIAL-NAMES.
+           ALPHABET WS-TEXT-ALPHABET IS STANDARD-1.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONFIG-FILE ASSIGN TO WS-CONFIG-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-FILE-STATUS.
+           SELECT ROUTES-FILE ASSIGN TO WS-ROUTES-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ROUTES-FILE-STATUS.
+           SELECT STATIC-FILE ASSIGN TO WS-STATIC-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STATIC-FILE-STATUS.
+           SELECT ACCESS-LOG-FILE ASSIGN TO WS-ACCESS-LOG-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCESS-LOG-STATUS.
+           SELECT ACL-FILE ASSIGN TO WS-ACL-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ACL-FILE-STATUS.
+           SELECT REJECT-LOG-FILE ASSIGN TO WS-REJECT-LOG-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-LOG-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-CHECKPOINT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT ERROR-LOG-FILE ASSIGN TO WS-ERROR-LOG-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-LOG-STATUS.
+           SELECT AUTH-FILE ASSIGN TO WS-AUTH-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUTH-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO WS-AUDIT-LOG-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONFIG-FILE.
+       01  WS-CONFIG-LINE         PIC X(256).
+       FD  ROUTES-FILE.
+       01  WS-ROUTES-LINE         PIC X(256).
+       FD  STATIC-FILE.
+       01  WS-STATIC-LINE         PIC X(512).
+       FD  ACCESS-LOG-FILE.
+       01  WS-ACCESS-LOG-LINE     PIC X(256).
+       FD  ACL-FILE.
+       01  WS-ACL-LINE            PIC X(64).
+       FD  REJECT-LOG-FILE.
+       01  WS-REJECT-LOG-LINE     PIC X(256).
+       FD  CHECKPOINT-FILE.
+       01  WS-CHECKPOINT-LINE     PIC X(256).
+       FD  ERROR-LOG-FILE.
+       01  WS-ERROR-LOG-LINE      PIC X(256).
+       FD  AUTH-FILE.
+       01  WS-AUTH-LINE           PIC X(80).
+       FD  AUDIT-LOG-FILE.
+       01  WS-AUDIT-LOG-LINE      PIC X(1200).
+       WORKING-STORAGE SECTION.
+       *> --------------------------------------------------------------
+       *> Socket descriptors and status variables.
+       77 WS-SERVER-SOCKET    PIC S9(9) COMP.
+       77 WS-CLIENT-FD        PIC S9(9) COMP.
+       77 WS-EPOLL-FD         PIC S9(9) COMP.
+       77 WS-BIND-STATUS      PIC S9(9) COMP.
+       77 WS-LISTEN-STATUS    PIC S9(9) COMP.
+       77 WS-EPOLL-READY      PIC S9(9) COMP.
+       77 WS-INDEX            PIC S9(9) COMP.
+       77 WS-EPOLL-TIMEOUT-MS PIC S9(9) COMP VALUE -1.
+
+       *> Temporary variable for passing file descriptors to routines.
+       77 WS-FD               PIC S9(9) COMP.
+       77 WS-FLAGS            PIC S9(9) COMP.
+       77 WS-RET              PIC S9(9) COMP.
+       77 WS-RECV-STATUS      PIC S9(9) COMP.
+       77 WS-SEND-STATUS      PIC S9(9) COMP.
+       77 WS-SIGHANDLER-PTR   USAGE PROGRAM-POINTER.
+
+       *> Main event-loop control flag (replaces "PERFORM UNTIL FALSE"
+       *> so a graceful shutdown request has something to flip). It is
+       *> EXTERNAL so the SIGHANDLER subprogram registered with
+       *> "signal" (SIGTERM/SIGINT) can flip it from outside this
+       *> program's own WORKING-STORAGE.
+       01 WS-SERVER-RUNNING    PIC X(1) EXTERNAL.
+           88 WS-KEEP-RUNNING  VALUE "Y".
+           88 WS-STOP-SERVER   VALUE "N".
+
+       *> --------------------------------------------------------------
+       *> Startup configuration, read from WS-CONFIG-PATH at MAIN-LOGIC
+       *> entry so ops can retune port/backlog without a rebuild.
+       77 WS-CONFIG-PATH          PIC X(256)
+           VALUE "config/webserver.conf".
+       77 WS-CONFIG-FILE-STATUS   PIC X(2) VALUE SPACES.
+       77 WS-CFG-KEY              PIC X(64).
+       77 WS-CFG-VALUE            PIC X(192).
+       77 WS-CFG-NUM              PIC 9(9) VALUE 0.
+
+       77 WS-CFG-PORT             PIC 9(9) VALUE 8080.
+       77 WS-CFG-ADMIN-PORT       PIC 9(9) VALUE 0.
+       77 WS-CFG-BACKLOG          PIC S9(9) COMP VALUE 16.
+       77 WS-PORT-HI              PIC 9(3) VALUE 0.
+       77 WS-PORT-LO              PIC 9(3) VALUE 0.
+       77 WS-PORT-ARG             PIC 9(9) VALUE 0.
+       77 WS-CFG-IDLE-TIMEOUT     PIC 9(9) VALUE 60.
+       77 WS-CFG-RATE-LIMIT-REQUESTS PIC 9(9) VALUE 100.
+       77 WS-CFG-RATE-LIMIT-WINDOW   PIC 9(9) VALUE 60.
+
+       *> --------------------------------------------------------------
+       *> TLS termination (tls_utils.cpy): off unless config/webserver.
+       *> conf sets TLS_ENABLED=Y, in which case INIT-TLS loads
+       *> WS-CFG-TLS-CERT-PATH/WS-CFG-TLS-KEY-PATH into an OpenSSL
+       *> SSL_CTX at startup and TLS-ACCEPT-CLIENT wraps every accepted
+       *> socket in its own SSL session, tracked in WS-TLS-SESSION-TABLE
+       *> by client fd the same way WS-CLIENT-TRACK-TABLE already tracks
+       *> idle time by fd.
+       77 WS-CFG-TLS-ENABLED      PIC X(1) VALUE "N".
+           88 WS-TLS-IS-ENABLED   VALUE "Y".
+       77 WS-CFG-TLS-CERT-PATH    PIC X(256) VALUE SPACES.
+       77 WS-CFG-TLS-KEY-PATH     PIC X(256) VALUE SPACES.
+       77 WS-TLS-METHOD-PTR       USAGE POINTER.
+       77 WS-TLS-CTX              USAGE POINTER.
+       77 WS-TLS-SSL-PTR          USAGE POINTER.
+       01 WS-TLS-SESSION-TABLE.
+           05 WS-TLS-SESSION-ENTRY OCCURS 64 TIMES.
+              10 WS-TLS-FD        PIC S9(9) COMP VALUE -1.
+              10 WS-TLS-SSL-SESSION-PTR USAGE POINTER.
+       77 WS-TLS-INDEX            PIC S9(9) COMP VALUE 0.
+       77 WS-TLS-FOUND-INDEX      PIC S9(9) COMP VALUE 0.
+
+       *> --------------------------------------------------------------
+       *> Worker pool: SPAWN-WORKERS forks WS-CFG-WORKER-COUNT - 1 extra
+       *> processes before the epoll loop starts, so every worker
+       *> (the original process included) shares the same listening
+       *> sockets and epoll instance via the inherited descriptor table.
+       77 WS-CFG-WORKER-COUNT     PIC 9(9) VALUE 1.
+       77 WS-WORKER-INDEX         PIC S9(9) COMP VALUE 0.
+       77 WS-WORKER-PID           PIC S9(9) COMP VALUE 0.
+       77 WS-IS-CHILD             PIC X(1) VALUE "N".
+           88 WS-AM-CHILD         VALUE "Y".
+
+       *> --------------------------------------------------------------
+       *> Listening sockets: the server binds one per configured port
+       *> (WS-CFG-PORT always, plus WS-CFG-ADMIN-PORT when set) and adds
+       *> each to the same epoll instance, so CHECK-IS-LISTENER-FD can
+       *> tell a new-connection event on any of them apart from a ready
+       *> client socket.
+       01 WS-LISTENER-TABLE.
+           05 WS-LISTENER-ENTRY OCCURS 8 TIMES.
+              10 WS-LISTENER-FD    PIC S9(9) COMP VALUE -1.
+              10 WS-LISTENER-PORT  PIC 9(9) VALUE 0.
+       77 WS-LISTENER-COUNT       PIC S9(9) COMP VALUE 0.
+       77 WS-LISTENER-INDEX       PIC S9(9) COMP VALUE 0.
+       77 WS-CANDIDATE-FD         PIC S9(9) COMP VALUE 0.
+       77 WS-FD-IS-LISTENER       PIC X(1) VALUE "N".
+           88 WS-EVENT-IS-LISTENER VALUE "Y".
+
+       *> --------------------------------------------------------------
+       *> Idle-connection tracking: CHECK-IDLE-CONNECTIONS closes any
+       *> client fd that has gone WS-CFG-IDLE-TIMEOUT seconds without
+       *> activity, so a client that connects and never sends anything
+       *> cannot hold a slot forever.
+       77 WS-NOW                  PIC S9(18) COMP VALUE 0.
+       01 WS-CLIENT-TRACK-TABLE.
+           05 WS-CLIENT-TRACK-ENTRY OCCURS 64 TIMES.
+              10 WS-CT-FD         PIC S9(9) COMP VALUE -1.
+              10 WS-CT-LAST-SEEN  PIC S9(18) COMP VALUE 0.
+       77 WS-CT-INDEX             PIC S9(9) COMP VALUE 0.
+       77 WS-CT-FOUND-INDEX       PIC S9(9) COMP VALUE 0.
+
+       *> --------------------------------------------------------------
+       *> sockaddr_in structure (16 bytes), broken into elementary
+       *> fields so the port can be filled in from WS-CFG-PORT instead
+       *> of a compiled-in hex literal.
+       *>  sin_family (2 bytes): AF_INET = X"0200"
+       *>  sin_port   (2 bytes): network order, built from WS-CFG-PORT
+       *>  sin_addr   (4 bytes): INADDR_ANY = X"00000000"
+       *>  sin_zero   (8 bytes): Padding = X"0000000000000000"
+       01 WS-SOCK-ADDR-STRUCT.
+           05 WS-SIN-FAMILY   PIC X(2) VALUE X"0200".
+           05 WS-SIN-PORT     PIC X(2) VALUE X"1F90".
+           05 WS-SIN-ADDR     PIC X(4) VALUE X"00000000".
+           05 WS-SIN-ZERO     PIC X(8) VALUE X"0000000000000000".
+
+       *> --------------------------------------------------------------
+       *> ROUTES file: maps a request path to a file on disk, so new
+       *> static pages are a data entry instead of a new ELSE branch.
+       77 WS-ROUTES-PATH           PIC X(256)
+           VALUE "config/routes.conf".
+       77 WS-ROUTES-FILE-STATUS    PIC X(2) VALUE SPACES.
+      *> A route line is normally "PATH|FILE" and applies to every
+      *> Host: header (WS-ROUTE-HOST defaults to "*"); a line starting
+      *> with "@hostname|" scopes it to that virtual host instead, so
+      *> MATCH-ROUTE can prefer a host-specific row over a wildcard one
+      *> for the same path without any existing routes.conf line
+      *> needing to change.
+       01 WS-ROUTE-TABLE.
+           05 WS-ROUTE-ENTRY OCCURS 20 TIMES.
+              10 WS-ROUTE-HOST     PIC X(64) VALUE "*".
+              10 WS-ROUTE-PATH     PIC X(64).
+              10 WS-ROUTE-FILE     PIC X(160).
+       77 WS-ROUTE-COUNT           PIC 9(4) COMP VALUE 0.
+       77 WS-ROUTE-MATCHED-FILE    PIC X(160) VALUE SPACES.
+       77 WS-ROUTE-FOUND           PIC X(1) VALUE "N".
+           88 WS-ROUTE-IS-FOUND    VALUE "Y".
+       77 WS-ROUTE-HOST-RAW        PIC X(64) VALUE SPACES.
+
+      *> WS-HOST-HEADER holds the request's Host: header value, parsed
+      *> by PARSE-HOST-HEADER (request_parser_utils.cpy) the same way
+      *> CHECK-BASIC-AUTH picks the Authorization header out of
+      *> WS-BUFFER.
+       77 WS-HOST-HEADER           PIC X(64) VALUE SPACES.
+       77 WS-HOST-JUNK             PIC X(1024) VALUE SPACES.
+       77 WS-HOST-HEADER-TAIL      PIC X(256) VALUE SPACES.
+
+       *> --------------------------------------------------------------
+       *> Method+status routing table for the server's built-in
+       *> endpoints (route_definitions.cpy's INIT-ROUTE-DEFS/
+       *> FIND-ROUTE-DEFINITION); static pages still route through
+       *> WS-ROUTE-TABLE/MATCH-ROUTE below via this table's trailing
+       *> "*" row.
+       01 WS-ROUTE-DEF-TABLE.
+           05 WS-RD-ENTRY OCCURS 10 TIMES.
+              10 WS-RD-PATH          PIC X(64).
+              10 WS-RD-PREFIX-FLAG   PIC X(1).
+                  88 WS-RD-IS-PREFIX VALUE "Y".
+              10 WS-RD-HANDLER-ID    PIC X(8).
+              10 WS-RD-AUTH-REQ      PIC X(1).
+              10 WS-RD-ALLOW-GET     PIC X(1).
+              10 WS-RD-ALLOW-POST    PIC X(1).
+              10 WS-RD-ALLOW-HEAD    PIC X(1).
+              10 WS-RD-ALLOW-OPTIONS PIC X(1).
+       77 WS-RD-COUNT              PIC 9(4) COMP VALUE 0.
+       77 WS-RD-INDEX              PIC 9(4) COMP VALUE 0.
+       77 WS-RD-PATH-LEN           PIC S9(9) COMP VALUE 0.
+       77 WS-RD-MATCHED-HANDLER    PIC X(8) VALUE SPACES.
+       77 WS-RD-MATCHED-AUTH-REQ   PIC X(1) VALUE "N".
+           88 WS-RD-MATCH-NEEDS-AUTH VALUE "Y".
+       77 WS-RD-METHOD-MISMATCH    PIC X(1) VALUE "N".
+           88 WS-RD-IS-METHOD-MISMATCH VALUE "Y".
+
+       *> Static file serving (used once a route has matched a path).
+       77 WS-STATIC-FILE-PATH      PIC X(160) VALUE SPACES.
+       77 WS-STATIC-FILE-STATUS    PIC X(2) VALUE SPACES.
+       77 WS-STATIC-CONTENT-TYPE   PIC X(32) VALUE "text/plain".
+       77 WS-FILE-BODY             PIC X(3584) VALUE SPACES.
+       77 WS-FILE-BODY-LEN         PIC S9(9) COMP VALUE 0.
+       77 WS-FILE-BODY-PTR         PIC S9(9) COMP VALUE 1.
+       77 WS-STATIC-PATH-LEN       PIC S9(9) COMP VALUE 0.
+       77 WS-NOT-FOUND             PIC X(1) VALUE "N".
+           88 WS-FILE-NOT-FOUND    VALUE "Y".
+       77 WS-FILE-ERROR            PIC X(1) VALUE "N".
+           88 WS-FILE-HAD-ERROR    VALUE "Y".
+       77 WS-ERROR-PAGE-STATUS     PIC X(3) VALUE SPACES.
+       77 WS-ERROR-PAGE-FALLBACK   PIC X(64) VALUE SPACES.
+       77 WS-CONTENT-LEN-DISPLAY   PIC Z(5)9.
+       77 WS-STATUS-CODE           PIC X(3) VALUE SPACES.
+
+       *> --------------------------------------------------------------
+       *> "/metrics" endpoint: a small plain-text body built from the
+       *> counters this program already tracks (SERVE-METRICS in
+       *> metrics_utils.cpy), rather than a file served off disk.
+       77 WS-METRICS-BODY          PIC X(512) VALUE SPACES.
+       77 WS-METRICS-LEN           PIC S9(9) COMP VALUE 0.
+       77 WS-METRICS-PTR           PIC S9(9) COMP VALUE 1.
+       77 WS-LISTENER-COUNT-DISPLAY PIC Z(3)9.
+       77 WS-WORKER-COUNT-DISPLAY  PIC Z(3)9.
+
+      *> Total requests served and 404 count: incremented directly in
+      *> HANDLE-CLIENT (unlike WS-ACCEPT-COUNT, which counts TCP
+      *> connections in HANDLE-NEW-CLIENT) so "/metrics" can report the
+      *> running server's own request-level totals, not just a derived
+      *> count from the access log.
+       77 WS-TOTAL-REQUESTS        PIC 9(9) COMP VALUE 0.
+       77 WS-TOTAL-REQUESTS-DISPLAY PIC Z(8)9.
+       77 WS-404-COUNT             PIC 9(9) COMP VALUE 0.
+       77 WS-404-COUNT-DISPLAY     PIC Z(8)9.
+
+       *> --------------------------------------------------------------
+       *> Per-request response-time instrumentation (timing_utils.cpy's
+       *> GET-MONOTONIC-MS): WS-TIMESPEC mirrors struct timespec for the
+       *> clock_gettime(CLOCK_MONOTONIC, ...) call, the same "PIC X/
+       *> elementary fields model a C struct" approach WS-SOCK-ADDR-
+       *> STRUCT already uses for sockaddr_in. A monotonic clock, unlike
+       *> gettimeofday()'s wall-clock time, never jumps backwards or
+       *> forwards when the system clock is stepped (NTP sync, manual
+       *> correction), so a response-time measurement can't come out
+       *> negative or wildly wrong because of a clock adjustment that
+       *> happened mid-request. HANDLE-CLIENT brackets recv-to-response-
+       *> sent with WS-REQ-START-MS/WS-REQ-END-MS so WRITE-ACCESS-LOG can
+       *> report how long each request actually took.
+       01 WS-TIMESPEC.
+           05 WS-TS-SEC            PIC S9(18) COMP.
+           05 WS-TS-NSEC           PIC S9(18) COMP.
+       77 WS-CLOCK-MONOTONIC       PIC S9(9) COMP VALUE 1.
+       77 WS-NOW-MS                PIC S9(18) COMP VALUE 0.
+       77 WS-REQ-START-MS          PIC S9(18) COMP VALUE 0.
+       77 WS-REQ-END-MS            PIC S9(18) COMP VALUE 0.
+       77 WS-REQ-ELAPSED-MS        PIC S9(18) COMP VALUE 0.
+       77 WS-REQ-ELAPSED-MS-DISPLAY PIC Z(8)9.
+
+       *> --------------------------------------------------------------
+       *> Access log: one line per request handled in HANDLE-CLIENT,
+       *> appended to WS-ACCESS-LOG-PATH.
+       77 WS-ACCESS-LOG-PATH       PIC X(256)
+           VALUE "logs/access.log".
+       77 WS-ACCESS-LOG-STATUS     PIC X(2) VALUE SPACES.
+       77 WS-LOG-TIMESTAMP         PIC X(21) VALUE SPACES.
+       77 WS-LOG-FD-DISPLAY        PIC Z(8)9.
+
+       *> --------------------------------------------------------------
+       *> Client address structure (used by accept)
+       01 WS-CLIENT-ADDR      PIC X(16) VALUE SPACES.
+       01 WS-CLIENT-ADDR-BYTES REDEFINES WS-CLIENT-ADDR.
+           05 WS-CA-FAMILY     PIC X(2).
+           05 WS-CA-PORT       PIC X(2).
+           05 WS-CA-ADDR-OCTET PIC X(1) OCCURS 4 TIMES.
+           05 WS-CA-ZERO       PIC X(8).
+       77 WS-CLIENT-ADDR-LEN   PIC S9(9) COMP VALUE 16.
+
+       *> --------------------------------------------------------------
+       *> IP allow/deny list, read from WS-ACL-PATH at startup. If any
+       *> ALLOW entry is present the list acts as a whitelist (only
+       *> listed IPs are accepted); otherwise only DENY entries reject.
+       77 WS-ACL-PATH              PIC X(256)
+           VALUE "config/acl.conf".
+       77 WS-ACL-FILE-STATUS       PIC X(2) VALUE SPACES.
+       01 WS-ACL-TABLE.
+           05 WS-ACL-ENTRY OCCURS 20 TIMES.
+              10 WS-ACL-TYPE       PIC X(5).
+              10 WS-ACL-IP         PIC X(15).
+       77 WS-ACL-COUNT             PIC 9(4) COMP VALUE 0.
+       77 WS-ACL-ALLOW-PRESENT     PIC X(1) VALUE "N".
+           88 WS-ACL-IS-WHITELIST  VALUE "Y".
+       77 WS-ACL-INDEX             PIC 9(4) COMP VALUE 0.
+       77 WS-ACL-SCAN-TYPE         PIC X(5) VALUE SPACES.
+       77 WS-ACL-SCAN-IP           PIC X(15) VALUE SPACES.
+       77 WS-CLIENT-IP-TEXT        PIC X(15) VALUE SPACES.
+       77 WS-CLIENT-IP-OCTET-NUM   PIC 9(3) VALUE 0.
+       77 WS-CLIENT-IP-OCTET-IDX   PIC 9(1) VALUE 0.
+       77 WS-CLIENT-REJECTED       PIC X(1) VALUE "N".
+           88 WS-CLIENT-IS-REJECTED VALUE "Y".
+       77 WS-REJECT-LOG-PATH       PIC X(256)
+           VALUE "logs/reject.log".
+       77 WS-REJECT-LOG-STATUS     PIC X(2) VALUE SPACES.
+       77 WS-REJECT-REASON         PIC X(16) VALUE "acl".
+
+       *> --------------------------------------------------------------
+       *> Rate limiting (ratelimit_utils.cpy): a rolling window of
+       *> WS-CFG-RATE-LIMIT-REQUESTS per WS-CFG-RATE-LIMIT-WINDOW
+       *> seconds, keyed by client IP the same way WS-ACL-TABLE above is
+       *> keyed by IP. An address that exceeds it gets a literal "429"
+       *> response and is closed before ever reaching epoll, the same
+       *> "reject before epoll registration" shape CHECK-ACL uses.
+       01 WS-RATE-TABLE.
+           05 WS-RATE-ENTRY OCCURS 64 TIMES.
+              10 WS-RATE-IP           PIC X(15) VALUE SPACES.
+              10 WS-RATE-WINDOW-START PIC S9(18) COMP VALUE 0.
+              10 WS-RATE-REQ-COUNT    PIC 9(9) COMP VALUE 0.
+       77 WS-RATE-INDEX            PIC S9(9) COMP VALUE 0.
+       77 WS-RATE-FOUND-INDEX      PIC S9(9) COMP VALUE 0.
+       77 WS-CLIENT-RATE-LIMITED   PIC X(1) VALUE "N".
+           88 WS-CLIENT-IS-RATE-LIMITED VALUE "Y".
+
+       *> --------------------------------------------------------------
+       *> Restart/checkpoint file: records uptime and the total number
+       *> of accepted connections for the run that just ended, so an
+       *> operator restarting the server can see how the previous run
+       *> finished.
+       77 WS-CHECKPOINT-PATH       PIC X(256)
+           VALUE "logs/checkpoint.txt".
+       77 WS-CHECKPOINT-STATUS     PIC X(2) VALUE SPACES.
+       77 WS-START-TIME            PIC S9(18) COMP VALUE 0.
+       77 WS-STOP-TIME             PIC S9(18) COMP VALUE 0.
+       77 WS-UPTIME-SECONDS        PIC S9(18) COMP VALUE 0.
+       77 WS-UPTIME-DISPLAY        PIC Z(9)9.
+       77 WS-ACCEPT-COUNT          PIC 9(9) COMP VALUE 0.
+       77 WS-ACCEPT-COUNT-DISPLAY  PIC Z(8)9.
+       77 WS-PREV-UPTIME           PIC X(32) VALUE SPACES.
+       77 WS-PREV-ACCEPT-COUNT     PIC X(32) VALUE SPACES.
+       77 WS-PREV-PEAK-CONCURRENCY PIC X(32) VALUE SPACES.
+
+      *> last_written= lets a restart work out how long the server was
+      *> actually down: WRITE-CHECKPOINT is now also PERFORMed
+      *> periodically (CHECK-PERIODIC-CHECKPOINT below), not just on a
+      *> graceful shutdown, so this timestamp is never more than
+      *> WS-CHECKPOINT-INTERVAL-SECONDS stale even after a crash or
+      *> kill -9 that never reaches the shutdown path at all.
+       77 WS-PREV-LAST-WRITTEN     PIC X(32) VALUE SPACES.
+       77 WS-PREV-LAST-WRITTEN-NUM PIC S9(18) COMP VALUE 0.
+       77 WS-DOWNTIME-SECONDS      PIC S9(18) COMP VALUE 0.
+       77 WS-DOWNTIME-HOURS        PIC 9(9) COMP VALUE 0.
+       77 WS-DOWNTIME-MINUTES      PIC 9(9) COMP VALUE 0.
+       77 WS-DOWNTIME-HOURS-DISPLAY   PIC Z(8)9.
+       77 WS-DOWNTIME-MINUTES-DISPLAY PIC Z(8)9.
+       77 WS-CHECKPOINT-INTERVAL-SECONDS PIC 9(9) COMP VALUE 30.
+       77 WS-LAST-CHECKPOINT-WRITE-TIME  PIC S9(18) COMP VALUE 0.
+       77 WS-LAST-WRITTEN-DISPLAY  PIC Z(17)9.
+
+      *> Accept/close reconciliation: every client fd close site (the
+      *> happy-path and keep-alive-disabled closes in HANDLE-CLIENT, the
+      *> ACL-reject close in HANDLE-NEW-CLIENT, and the idle-timeout
+      *> close in CHECK-IDLE-CONNECTIONS) adds 1 here, so WRITE-CHECKPOINT
+      *> and SERVE-METRICS can compare it against WS-ACCEPT-COUNT and
+      *> flag a descriptor leak instead of letting one go unnoticed until
+      *> the process runs out of file descriptors.
+       77 WS-CLOSE-COUNT           PIC 9(9) COMP VALUE 0.
+       77 WS-CLOSE-COUNT-DISPLAY   PIC Z(8)9.
+       77 WS-DESCRIPTOR-LEAK-FLAG  PIC X(1) VALUE "N".
+
+      *> Peak concurrency: WS-CLIENT-TRACK-TABLE (timeout_utils.cpy)
+      *> already holds one slot per open connection, so the peak is
+      *> just the largest occupied-slot count ever observed.
+       77 WS-ACTIVE-CONNECTIONS    PIC 9(9) COMP VALUE 0.
+       77 WS-PEAK-CONCURRENCY      PIC 9(9) COMP VALUE 0.
+       77 WS-PEAK-CONCURRENCY-DISPLAY PIC Z(8)9.
+
+      *> --------------------------------------------------------------
+      *> Raw request/response audit trail: when AUDIT_ENABLED=Y in
+      *> config/webserver.conf, WRITE-AUDIT-LOG records the verbatim
+      *> bytes HANDLE-CLIENT received and sent for every request, for
+      *> after-the-fact troubleshooting beyond what the access log's
+      *> one-line-per-request summary can show. Off by default since
+      *> it duplicates full request/response bodies.
+       77 WS-AUDIT-LOG-PATH        PIC X(256)
+           VALUE "logs/audit.log".
+       77 WS-AUDIT-LOG-STATUS      PIC X(2) VALUE SPACES.
+       77 WS-AUDIT-ENABLED         PIC X(1) VALUE "N".
+           88 WS-AUDIT-IS-ENABLED  VALUE "Y".
+
+       *> --------------------------------------------------------------
+       *> Error log: WRITE-ERROR-LOG appends one line (timestamp, fd,
+       *> context, status) to WS-ERROR-LOG-PATH whenever recv(), send()
+       *> or static-file serving fails, so a 500 response has a matching
+       *> record of what actually went wrong.
+       77 WS-ERROR-LOG-PATH        PIC X(256)
+           VALUE "logs/error.log".
+       77 WS-ERROR-LOG-STATUS      PIC X(2) VALUE SPACES.
+       77 WS-ERROR-CONTEXT         PIC X(16) VALUE SPACES.
+       77 WS-ERROR-STATUS-DISPLAY  PIC -(9).
+
+       *> --------------------------------------------------------------
+       *> Basic auth guard on "/api": credentials are "user:pass" lines
+       *> in WS-AUTH-PATH. An empty/missing credentials file leaves the
+       *> guard disabled (CHECK-BASIC-AUTH passes everything through),
+       *> the same "no rules configured" default LOAD-ACL already uses.
+       77 WS-AUTH-PATH             PIC X(256)
+           VALUE "config/auth.conf".
+       77 WS-AUTH-FILE-STATUS      PIC X(2) VALUE SPACES.
+       01 WS-AUTH-TABLE.
+           05 WS-AUTH-ENTRY OCCURS 10 TIMES.
+              10 WS-AUTH-USER      PIC X(32).
+              10 WS-AUTH-PASS      PIC X(32).
+       77 WS-AUTH-COUNT            PIC 9(4) COMP VALUE 0.
+       77 WS-AUTH-INDEX            PIC 9(4) COMP VALUE 0.
+       77 WS-AUTH-JUNK             PIC X(1024) VALUE SPACES.
+       77 WS-AUTH-HEADER-TAIL      PIC X(256) VALUE SPACES.
+       77 WS-AUTH-B64              PIC X(128) VALUE SPACES.
+       77 WS-AUTH-DECODED          PIC X(96) VALUE SPACES.
+       77 WS-AUTH-DECODED-LEN      PIC S9(9) COMP VALUE 0.
+       77 WS-AUTH-USER-IN          PIC X(32) VALUE SPACES.
+       77 WS-AUTH-PASS-IN          PIC X(32) VALUE SPACES.
+       77 WS-AUTH-OK               PIC X(1) VALUE "N".
+           88 WS-AUTH-IS-OK        VALUE "Y".
+
+       *> Base64 decoder for the "Authorization: Basic <b64>" header.
+       77 WS-B64-ALPHABET          PIC X(64) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz0123456789+/".
+       77 WS-B64-CHAR              PIC X(1) VALUE SPACE.
+       77 WS-B64-ALPHA-IDX         PIC S9(9) COMP VALUE 0.
+       77 WS-B64-FOUND-INDEX       PIC S9(9) COMP VALUE 0.
+       77 WS-B64-SCAN              PIC S9(9) COMP VALUE 0.
+       01 WS-B64-IDX-TABLE.
+           05 WS-B64-IDX OCCURS 4 TIMES PIC S9(9) COMP VALUE 0.
+       77 WS-B64-GROUP-VAL         PIC S9(18) COMP VALUE 0.
+       77 WS-B64-BYTE1             PIC S9(9) COMP VALUE 0.
+       77 WS-B64-BYTE2             PIC S9(9) COMP VALUE 0.
+       77 WS-B64-BYTE3             PIC S9(9) COMP VALUE 0.
+       77 WS-B64-INPUT-LEN         PIC S9(9) COMP VALUE 0.
+       77 WS-B64-INPUT-PTR         PIC S9(9) COMP VALUE 0.
+       77 WS-B64-OUTPUT-PTR        PIC S9(9) COMP VALUE 0.
+
+       *> --------------------------------------------------------------
+       *> Buffers for HTTP request and response.
+       77 WS-BUFFER           PIC X(1024) VALUE SPACES.
+      *> WS-BUFFER-UPPER (keepalive_utils.cpy's DETERMINE-KEEP-ALIVE)
+      *> holds an upper-cased copy of WS-BUFFER so header matching
+      *> there is case-insensitive without touching WS-BUFFER itself.
+       77 WS-BUFFER-UPPER     PIC X(1024) VALUE SPACES.
+       77 WS-RESPONSE         PIC X(4096) VALUE SPACES.
+       77 WS-RESPONSE-PTR     PIC S9(9) COMP VALUE 1.
+       77 WS-LEN              PIC S9(9) COMP.
+
+      *> SEND-ALL (response_utils.cpy) delivers WS-RESPONSE in chunks
+      *> of up to WS-SEND-CHUNK-MAX bytes per send() call, since a
+      *> single send() is not guaranteed to accept the whole buffer -
+      *> the same "loop until fully transferred" idiom READ-REQUEST-BODY
+      *> already uses for oversized request bodies.
+       77 WS-SEND-CHUNK-MAX   PIC S9(9) COMP VALUE 512.
+       77 WS-SEND-OFFSET      PIC S9(9) COMP VALUE 0.
+       77 WS-SEND-REMAINING   PIC S9(9) COMP VALUE 0.
+       77 WS-SEND-CHUNK-LEN   PIC S9(9) COMP VALUE 0.
+       01 WS-PATH             PIC X(256) VALUE SPACES.
+
+       *> --------------------------------------------------------------
+       *> Request line parsing: "<METHOD> <PATH> <VERSION>\r\n...".
+       77 WS-REQUEST-LINE         PIC X(512) VALUE SPACES.
+       77 WS-HTTP-METHOD          PIC X(8) VALUE SPACES.
+       77 WS-HTTP-VERSION         PIC X(16) VALUE SPACES.
+       77 WS-METHOD-ALLOWED       PIC X(1) VALUE "Y".
+           88 WS-METHOD-IS-ALLOWED VALUE "Y".
+       77 WS-METHOD-IS-HEAD       PIC X(1) VALUE "N".
+           88 WS-REQUEST-IS-HEAD  VALUE "Y".
+       77 WS-METHOD-IS-OPTIONS-FLAG PIC X(1) VALUE "N".
+           88 WS-REQUEST-IS-OPTIONS VALUE "Y".
+       77 WS-PATH-ONLY            PIC X(256) VALUE SPACES.
+       77 WS-QUERY-STRING         PIC X(256) VALUE SPACES.
+
+       *> --------------------------------------------------------------
+       *> Request bodies larger than one recv(): READ-REQUEST-BODY
+       *> finds where the headers end in WS-BUFFER, reads Content-Length,
+       *> and loops recv() until the whole body has arrived so a
+       *> multi-packet POST does not leave bytes on the wire to corrupt
+       *> the next keep-alive request.
+       77 WS-HEADER-END-POS       PIC S9(9) COMP VALUE 0.
+       77 WS-CL-JUNK              PIC X(1024) VALUE SPACES.
+       77 WS-CL-TAIL              PIC X(1024) VALUE SPACES.
+       77 WS-CONTENT-LENGTH-HDR   PIC X(16) VALUE SPACES.
+       77 WS-CONTENT-LENGTH-VAL   PIC 9(9) VALUE 0.
+       77 WS-BODY-ALREADY-LEN     PIC S9(9) COMP VALUE 0.
+       77 WS-BODY-REMAINING       PIC S9(9) COMP VALUE 0.
+       77 WS-BODY-LEN             PIC S9(9) COMP VALUE 0.
+       01 WS-BODY-BUFFER          PIC X(8192) VALUE SPACES.
+       77 WS-BODY-TOO-LARGE       PIC X(1) VALUE "N".
+           88 WS-BODY-IS-TOO-LARGE VALUE "Y".
+       77 WS-BODY-TRUNCATED       PIC X(1) VALUE "N".
+           88 WS-BODY-WAS-TRUNCATED VALUE "Y".
+       77 WS-BODY-PTR             PIC S9(9) COMP VALUE 1.
+       77 WS-BODY-CHUNK-LEN       PIC S9(9) COMP VALUE 0.
+       77 WS-BODY-CHUNK           PIC X(1024) VALUE SPACES.
+
+      *> WS-CLIENT-FD is non-blocking (SET-NONBLOCKING), so a body
+      *> recv() that comes up empty mid-body just means the rest of
+      *> the body hasn't arrived on the wire yet, not that the
+      *> connection is gone. READ-REQUEST-BODY no longer blocks on
+      *> that: it sets WS-BODY-PENDING and returns so HANDLE-CLIENT
+      *> can park the partial body in WS-PENDING-BODY-TABLE (below)
+      *> and let the next EPOLLIN event on this same fd - dispatched
+      *> through the normal epoll loop, not a poll() inside this
+      *> paragraph - carry on where it left off via RESUME-BODY-READ.
+       77 WS-BODY-PENDING         PIC X(1) VALUE "N".
+           88 WS-BODY-IS-PENDING  VALUE "Y".
+
+      *> WS-PENDING-BODY-TABLE holds one entry per client fd whose
+      *> request body is still arriving: the header buffer (so the
+      *> request line, route and keep-alive header can be re-parsed
+      *> once the body completes, since WS-BUFFER itself is shared by
+      *> every other connection HANDLE-CLIENT services in between
+      *> epoll events on this fd) plus the body bytes collected so
+      *> far, keyed and slotted the same find-or-free-slot way
+      *> WS-CLIENT-TRACK-TABLE and WS-TLS-SESSION-TABLE already are.
+       01 WS-PENDING-BODY-TABLE.
+           05 WS-PENDING-BODY-ENTRY OCCURS 64 TIMES.
+              10 WS-PB-FD              PIC S9(9) COMP VALUE -1.
+              10 WS-PB-HEADER-BUFFER   PIC X(1024).
+              10 WS-PB-HEADER-LEN      PIC S9(9) COMP.
+              10 WS-PB-BODY-BUFFER     PIC X(8192).
+              10 WS-PB-BODY-LEN        PIC S9(9) COMP.
+              10 WS-PB-BODY-REMAINING  PIC S9(9) COMP.
+              10 WS-PB-CONTENT-LENGTH  PIC 9(9).
+              10 WS-PB-REQ-START-MS    PIC S9(18) COMP.
+       77 WS-PB-INDEX             PIC S9(9) COMP VALUE 0.
+       77 WS-PB-FOUND-INDEX       PIC S9(9) COMP VALUE 0.
+
+       *> --------------------------------------------------------------
+       *> Keep-alive: HTTP/1.1 requests default to a persistent
+       *> connection unless the client sends "Connection: close";
+       *> HTTP/1.0 requests default to close unless they ask for
+       *> "Keep-Alive".
+       77 WS-KEEP-ALIVE-FLAG      PIC X(1) VALUE "Y".
+           88 WS-CONNECTION-KEEP-ALIVE VALUE "Y".
+       77 WS-HTTP10-COUNT         PIC 9(2) COMP VALUE 0.
+       77 WS-CONN-CLOSE-COUNT     PIC 9(2) COMP VALUE 0.
+       77 WS-CONN-KEEPALIVE-COUNT PIC 9(2) COMP VALUE 0.
+       77 WS-CONNECTION-HEADER    PIC X(24) VALUE SPACES.
+
+       *> --------------------------------------------------------------
+       *> MAX-EVENTS sizes the epoll_wait() batch below and is how many
+       *> entries of WS-EPOLL-EVENTS-ARRAY are actually in use; it
+       *> defaults to 10 and is overridden (bounds-checked between 1 and
+       *> the table's compiled capacity) from config/webserver.conf's
+       *> MAX_EVENTS by APPLY-CONFIG-MAX-EVENTS.
+       77 WS-CFG-MAX-EVENTS   PIC 9(9) VALUE 10.
+       77 MAX-EVENTS          PIC S9(9) COMP VALUE 10.
+
+       *> --------------------------------------------------------------
+       *> Array of epoll events (simulate struct epoll_event, 12 bytes per event):
+       *>  - WS-EVENTS: first 4 bytes (PIC X(4)) for events.
+       *>  - WS-DATA:   next 8 bytes (we now use PIC X(8)) for user data.
+       01 WS-EPOLL-EVENTS-ARRAY.
+           05 WS-EPOLL-EVENT OCCURS 1 TO 256 TIMES
+                  DEPENDING ON MAX-EVENTS.
+              10 WS-EVENTS   PIC X(4).
+              10 WS-DATA     PIC X(8).
+
+       *> --------------------------------------------------------------
+       *> Template epoll_event structure (12 bytes total):
+       *> We model the structure as a group:
+       *>   WS-EVENTS-FIELD: 4 bytes for the event mask.
+       *>   WS-DATA-FIELD:   8 bytes for user data.
+       *> For EPOLLIN (0x001) in little-endian, the events field is stored as X"01 00 00 00"
+       *> and initially, we set the data field to 0.
+       01 WS-EPOLL-EVENT-STRUCT.
+          05 WS-EVENTS-FIELD   PIC X(4) VALUE X"01000000".
+          05 WS-DATA-FIELD     PIC S9(18) COMP VALUE 0.
+       *> --------------------------------------------------------------
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE "Y" TO WS-SERVER-RUNNING.
+           *> SIGTERM and SIGINT both request a graceful shutdown:
+           *> SIGHANDLER flips the EXTERNAL WS-SERVER-RUNNING flag so
+           *> the event loop below exits instead of being killed.
+           SET WS-SIGHANDLER-PTR TO ENTRY "SIGHANDLER".
+           CALL "signal" USING
+               BY VALUE 2
+               BY VALUE WS-SIGHANDLER-PTR
+               RETURNING WS-RET.
+           CALL "signal" USING
+               BY VALUE 15
+               BY VALUE WS-SIGHANDLER-PTR
+               RETURNING WS-RET.
+           PERFORM GET-CURRENT-TIME.
+           MOVE WS-NOW TO WS-START-TIME.
+           MOVE WS-NOW TO WS-LAST-CHECKPOINT-WRITE-TIME.
+           PERFORM READ-CHECKPOINT.
+           PERFORM READ-STARTUP-CONFIG.
+           PERFORM APPLY-CONFIG-PORT.
+           PERFORM APPLY-CONFIG-MAX-EVENTS.
+           PERFORM LOAD-ROUTES.
+           PERFORM LOAD-ACL.
+           PERFORM LOAD-AUTH.
+           PERFORM INIT-ROUTE-DEFS.
+           PERFORM INIT-TLS.
+
+           *> Create an epoll instance before any listener: epoll_create1(0)
+           CALL "epoll_create1" USING
+               *> BY VALUE 0 (flags)
+               BY VALUE 0
+               *> RETURNING WS-EPOLL-FD
+               RETURNING WS-EPOLL-FD.
+           IF WS-EPOLL-FD < 0
+               DISPLAY "Erreur epoll_create1"
+               STOP RUN.
+           DISPLAY "Epoll FD : " WS-EPOLL-FD.
+
+           *> Bind and listen on every configured port, adding each
+           *> listening socket to the shared epoll instance above.
+           MOVE WS-CFG-PORT TO WS-PORT-ARG.
+           PERFORM SETUP-LISTENER.
+           IF WS-CFG-ADMIN-PORT > 0
+               MOVE WS-CFG-ADMIN-PORT TO WS-PORT-ARG
+               PERFORM SETUP-LISTENER
+           END-IF.
+
+           *> Fork the rest of the worker pool now, so every worker
+           *> (this original process included) enters the epoll loop
+           *> below sharing the listening sockets and epoll instance
+           *> just set up.
+           PERFORM SPAWN-WORKERS.
+
+           *> Wake up at least twice per idle-timeout window so an idle
+           *> client is never held more than ~timeout/2 seconds past
+           *> its deadline, instead of blocking forever on epoll_wait.
+           IF WS-CFG-IDLE-TIMEOUT > 0
+               COMPUTE WS-EPOLL-TIMEOUT-MS =
+                   (WS-CFG-IDLE-TIMEOUT * 1000) / 2
+           ELSE
+               MOVE -1 TO WS-EPOLL-TIMEOUT-MS
+           END-IF.
+
+           PERFORM UNTIL WS-STOP-SERVER
+               *> Wait for events: epoll_wait(WS-EPOLL-FD, WS-EPOLL-EVENTS-ARRAY, MAX-EVENTS, timeout)
+               CALL "epoll_wait" USING
+                   *> BY VALUE WS-EPOLL-FD (epoll instance)
+                   BY VALUE WS-EPOLL-FD
+                   *> BY REFERENCE WS-EPOLL-EVENTS-ARRAY (array for events)
+                   BY REFERENCE WS-EPOLL-EVENTS-ARRAY
+                   *> BY VALUE MAX-EVENTS (max events)
+                   BY VALUE MAX-EVENTS
+                   *> BY VALUE WS-EPOLL-TIMEOUT-MS (timeout in ms, or -1 to block)
+                   BY VALUE WS-EPOLL-TIMEOUT-MS
+                   *> RETURNING WS-EPOLL-READY (number of events)
+                   RETURNING WS-EPOLL-READY
+               IF WS-EPOLL-READY < 0
+                   DISPLAY "Erreur epoll_wait"
+               ELSE
+                   PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-EPOLL-READY
+                       *> Check the data field in the event against every
+                       *> listening socket: a match means a new connection
+                       *> is ready to accept on that port, anything else
+                       *> is a client socket with data ready to read.
+                       MOVE FUNCTION NUMVAL (WS-DATA (WS-INDEX)) TO WS-CANDIDATE-FD
+                       PERFORM CHECK-IS-LISTENER-FD
+                       IF WS-EVENT-IS-LISTENER
+                           MOVE WS-CANDIDATE-FD TO WS-SERVER-SOCKET
+                           PERFORM HANDLE-NEW-CLIENT
+                       ELSE
+                           MOVE WS-CANDIDATE-FD TO WS-CLIENT-FD
+                           PERFORM HANDLE-CLIENT
+                       END-IF
+                   END-PERFORM
+               END-IF
+               IF WS-CFG-IDLE-TIMEOUT > 0
+                   PERFORM CHECK-IDLE-CONNECTIONS
+               END-IF
+               PERFORM CHECK-PERIODIC-CHECKPOINT
+           END-PERFORM.
+           DISPLAY "Arret du serveur demande, fermeture des sockets.".
+           PERFORM CLOSE-ALL-LISTENERS.
+           *> Only the original process writes the final checkpoint too
+           *> (see the CHECK-PERIODIC-CHECKPOINT comment) - every worker
+           *> hitting WS-STOP-SERVER and racing to OPEN OUTPUT the same
+           *> file on the way out is exactly the interleaving that would
+           *> leave it half-written.
+           IF NOT WS-AM-CHILD
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+           STOP RUN.
+
+       *> --------------------------------------------------------------
+       *> READ-STARTUP-CONFIG loads key=value pairs from WS-CONFIG-PATH.
+       *> Missing file or missing keys simply leave the compiled-in
+       *> defaults in place, so the server still starts with no config.
+       READ-STARTUP-CONFIG.
+           OPEN INPUT CONFIG-FILE.
+           IF WS-CONFIG-FILE-STATUS NOT = "00"
+               DISPLAY "Pas de fichier de configuration, valeurs par defaut"
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM UNTIL WS-CONFIG-FILE-STATUS = "10"
+               READ CONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM PARSE-CONFIG-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE CONFIG-FILE.
+           EXIT.
+
+       *> PARSE-CONFIG-LINE splits one "KEY=VALUE" line and applies it.
+       PARSE-CONFIG-LINE.
+           IF WS-CONFIG-LINE (1:1) = "#" OR WS-CONFIG-LINE = SPACES
+               EXIT PARAGRAPH
+           END-IF.
+           UNSTRING WS-CONFIG-LINE DELIMITED BY "="
+               INTO WS-CFG-KEY WS-CFG-VALUE
+           END-UNSTRING.
+           EVALUATE WS-CFG-KEY
+               WHEN "PORT"
+                   IF FUNCTION TEST-NUMVAL (WS-CFG-VALUE) = 0
+                       MOVE FUNCTION NUMVAL (WS-CFG-VALUE) TO WS-CFG-PORT
+                   END-IF
+               WHEN "ADMIN_PORT"
+                   IF FUNCTION TEST-NUMVAL (WS-CFG-VALUE) = 0
+                       MOVE FUNCTION NUMVAL (WS-CFG-VALUE)
+                           TO WS-CFG-ADMIN-PORT
+                   END-IF
+               WHEN "BACKLOG"
+                   IF FUNCTION TEST-NUMVAL (WS-CFG-VALUE) = 0
+                       MOVE FUNCTION NUMVAL (WS-CFG-VALUE) TO WS-CFG-BACKLOG
+                   END-IF
+               WHEN "IDLE_TIMEOUT_SECONDS"
+                   IF FUNCTION TEST-NUMVAL (WS-CFG-VALUE) = 0
+                       MOVE FUNCTION NUMVAL (WS-CFG-VALUE)
+                           TO WS-CFG-IDLE-TIMEOUT
+                   END-IF
+               WHEN "MAX_EVENTS"
+                   IF FUNCTION TEST-NUMVAL (WS-CFG-VALUE) = 0
+                       MOVE FUNCTION NUMVAL (WS-CFG-VALUE)
+                           TO WS-CFG-MAX-EVENTS
+                   END-IF
+               WHEN "WORKER_COUNT"
+                   IF FUNCTION TEST-NUMVAL (WS-CFG-VALUE) = 0
+                       MOVE FUNCTION NUMVAL (WS-CFG-VALUE)
+                           TO WS-CFG-WORKER-COUNT
+                   END-IF
+               WHEN "AUDIT_ENABLED"
+                   MOVE FUNCTION TRIM (WS-CFG-VALUE) TO WS-AUDIT-ENABLED
+               WHEN "TLS_ENABLED"
+                   MOVE FUNCTION TRIM (WS-CFG-VALUE) TO WS-CFG-TLS-ENABLED
+               WHEN "TLS_CERT_PATH"
+                   MOVE FUNCTION TRIM (WS-CFG-VALUE) TO WS-CFG-TLS-CERT-PATH
+               WHEN "TLS_KEY_PATH"
+                   MOVE FUNCTION TRIM (WS-CFG-VALUE) TO WS-CFG-TLS-KEY-PATH
+               WHEN "RATE_LIMIT_REQUESTS"
+                   IF FUNCTION TEST-NUMVAL (WS-CFG-VALUE) = 0
+                       MOVE FUNCTION NUMVAL (WS-CFG-VALUE)
+                           TO WS-CFG-RATE-LIMIT-REQUESTS
+                   END-IF
+               WHEN "RATE_LIMIT_WINDOW_SECONDS"
+                   IF FUNCTION TEST-NUMVAL (WS-CFG-VALUE) = 0
+                       MOVE FUNCTION NUMVAL (WS-CFG-VALUE)
+                           TO WS-CFG-RATE-LIMIT-WINDOW
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           EXIT.
+
+       *> APPLY-CONFIG-PORT converts WS-CFG-PORT into the two network
+       *> order bytes of WS-SIN-PORT, replacing the compiled-in X"1F90".
+       APPLY-CONFIG-PORT.
+           MOVE WS-CFG-PORT TO WS-PORT-ARG.
+           PERFORM COMPUTE-PORT-BYTES.
+           EXIT.
+
+       *> APPLY-CONFIG-MAX-EVENTS clamps WS-CFG-MAX-EVENTS into MAX-EVENTS,
+       *> the OCCURS DEPENDING ON size of WS-EPOLL-EVENTS-ARRAY, so an
+       *> out-of-range config value (0, or bigger than the table's
+       *> compiled capacity) cannot pass a bad batch size to epoll_wait.
+       APPLY-CONFIG-MAX-EVENTS.
+           IF WS-CFG-MAX-EVENTS < 1
+               MOVE 10 TO MAX-EVENTS
+               DISPLAY
+                   "MAX_EVENTS invalide, valeur par defaut 10 utilisee"
+           ELSE
+               IF WS-CFG-MAX-EVENTS > 256
+                   MOVE 256 TO MAX-EVENTS
+                   DISPLAY "MAX_EVENTS plafonne a 256"
+               ELSE
+                   MOVE WS-CFG-MAX-EVENTS TO MAX-EVENTS
+               END-IF
+           END-IF.
+           EXIT.
+
+       *> COMPUTE-PORT-BYTES builds the two network-order bytes of
+       *> WS-SIN-PORT from WS-PORT-ARG, so SETUP-LISTENER can bind each
+       *> configured listening port to the same sockaddr fields in turn.
+       COMPUTE-PORT-BYTES.
+           COMPUTE WS-PORT-HI = FUNCTION INTEGER (WS-PORT-ARG / 256).
+           COMPUTE WS-PORT-LO = FUNCTION MOD (WS-PORT-ARG, 256).
+           STRING FUNCTION CHAR (WS-PORT-HI + 1)
+                  FUNCTION CHAR (WS-PORT-LO + 1)
+               INTO WS-SIN-PORT
+           END-STRING.
+           EXIT.
+
+       *> SETUP-LISTENER creates, binds and listens on WS-PORT-ARG, adds
+       *> the resulting socket to epoll, and records it in
+       *> WS-LISTENER-TABLE. Called once per configured listening port
+       *> (WS-CFG-PORT, and WS-CFG-ADMIN-PORT when set) so the server
+       *> can serve more than one port from a single epoll loop.
+       SETUP-LISTENER.
+           PERFORM COMPUTE-PORT-BYTES.
+           CALL "socket" USING
+               BY VALUE 2
+               BY VALUE 1
+               BY VALUE 0
+               RETURNING WS-SERVER-SOCKET.
+           IF WS-SERVER-SOCKET < 0
+               DISPLAY "Erreur lors de la creation de la socket (port "
+                   WS-PORT-ARG ")"
+               STOP RUN.
+           DISPLAY "Socket creee, valeur : " WS-SERVER-SOCKET.
+
+           MOVE WS-SERVER-SOCKET TO WS-FD.
+           PERFORM SET-NONBLOCKING.
+
+           CALL "bind" USING
+               BY VALUE WS-SERVER-SOCKET
+               BY REFERENCE WS-SOCK-ADDR-STRUCT
+               BY VALUE 16
+               RETURNING WS-BIND-STATUS.
+           IF WS-BIND-STATUS < 0
+               DISPLAY "Erreur bind sur le port " WS-PORT-ARG
+               STOP RUN.
+           DISPLAY "Bind OK, statut : " WS-BIND-STATUS.
+
+           CALL "listen" USING
+               BY VALUE WS-SERVER-SOCKET
+               BY VALUE WS-CFG-BACKLOG
+               RETURNING WS-LISTEN-STATUS.
+           IF WS-LISTEN-STATUS < 0
+               DISPLAY "Erreur listen sur le port " WS-PORT-ARG
+               STOP RUN.
+           DISPLAY "Listen OK, statut : " WS-LISTEN-STATUS.
+
+           MOVE WS-SERVER-SOCKET TO WS-DATA-FIELD OF WS-EPOLL-EVENT-STRUCT.
+           MOVE WS-SERVER-SOCKET TO WS-FD.
+           PERFORM ADD-TO-EPOLL.
+
+           ADD 1 TO WS-LISTENER-COUNT.
+           MOVE WS-SERVER-SOCKET TO WS-LISTENER-FD (WS-LISTENER-COUNT).
+           MOVE WS-PORT-ARG TO WS-LISTENER-PORT (WS-LISTENER-COUNT).
+           DISPLAY "Serveur en ecoute sur le port " WS-PORT-ARG.
+           EXIT.
+
+       *> CHECK-IS-LISTENER-FD tells whether WS-CANDIDATE-FD is one of
+       *> the listening sockets in WS-LISTENER-TABLE (a new connection
+       *> ready to accept) or a client socket with data ready to read.
+       CHECK-IS-LISTENER-FD.
+           MOVE "N" TO WS-FD-IS-LISTENER.
+           PERFORM VARYING WS-LISTENER-INDEX FROM 1 BY 1
+                   UNTIL WS-LISTENER-INDEX > WS-LISTENER-COUNT
+               IF WS-LISTENER-FD (WS-LISTENER-INDEX) = WS-CANDIDATE-FD
+                   MOVE "Y" TO WS-FD-IS-LISTENER
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+       *> SPAWN-WORKERS forks WS-CFG-WORKER-COUNT - 1 child processes.
+       *> Each child stops forking further as soon as it sees its own
+       *> WS-WORKER-PID of zero and falls through to the epoll loop as a
+       *> worker in its own right; the original process forks the full
+       *> count and then becomes a worker itself too.
+       SPAWN-WORKERS.
+           PERFORM VARYING WS-WORKER-INDEX FROM 2 BY 1
+                   UNTIL WS-WORKER-INDEX > WS-CFG-WORKER-COUNT
+                       OR WS-AM-CHILD
+               CALL "fork" RETURNING WS-WORKER-PID
+               EVALUATE TRUE
+                   WHEN WS-WORKER-PID < 0
+                       DISPLAY "Erreur fork, worker non demarre"
+                   WHEN WS-WORKER-PID = 0
+                       MOVE "Y" TO WS-IS-CHILD
+                       CALL "getpid" RETURNING WS-WORKER-PID
+                       DISPLAY "Worker demarre, pid: " WS-WORKER-PID
+                   WHEN OTHER
+                       DISPLAY "Worker lance, pid: " WS-WORKER-PID
+               END-EVALUATE
+           END-PERFORM.
+           EXIT.
+
+       *> CLOSE-ALL-LISTENERS closes every listening socket on shutdown.
+       CLOSE-ALL-LISTENERS.
+           PERFORM VARYING WS-LISTENER-INDEX FROM 1 BY 1
+                   UNTIL WS-LISTENER-INDEX > WS-LISTENER-COUNT
+               CALL "close" USING
+                   BY VALUE WS-LISTENER-FD (WS-LISTENER-INDEX)
+           END-PERFORM.
+           EXIT.
+
+       *> Include routines via COPY
+       COPY "networks_utils.cpy".
+       COPY "epoll_utils.cpy".
+       COPY "route_definitions.cpy".
+       COPY "routing_utils.cpy".
+       COPY "logging_utils.cpy".
+       COPY "audit_utils.cpy".
+       COPY "error_utils.cpy".
+       COPY "acl_utils.cpy".
+       COPY "ratelimit_utils.cpy".
+       COPY "auth_utils.cpy".
+       COPY "metrics_utils.cpy".
+       COPY "timeout_utils.cpy".
+       COPY "timing_utils.cpy".
+       COPY "tls_utils.cpy".
+       COPY "checkpoint_utils.cpy".
+       COPY "keepalive_utils.cpy".
+       COPY "request_parser_utils.cpy".
+       COPY "body_utils.cpy".
+       COPY "response_utils.cpy".
+       COPY "new_client_handler.cpy".
+       COPY "client_handler.cpy".
