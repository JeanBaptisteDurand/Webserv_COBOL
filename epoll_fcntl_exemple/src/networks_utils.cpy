@@ -1,5 +1,5 @@
-       * network_utils.cpy
-       * SET-NONBLOCKING sets the file descriptor in WS-FD to non-blocking mode.
+       *> network_utils.cpy
+       *> SET-NONBLOCKING sets the file descriptor in WS-FD to non-blocking mode.
        SET-NONBLOCKING.
            *> Call fcntl(WS-FD, F_GETFL, 0) to get current flags.
            CALL "fcntl" USING 
@@ -12,7 +12,7 @@
                *> RETURNING WS-FLAGS
                RETURNING WS-FLAGS.
            IF WS-FLAGS < 0
-               EXIT PERFORM
+               EXIT PARAGRAPH
            END-IF.
            *> Add the O_NONBLOCK flag (2048).
            ADD 2048 TO WS-FLAGS.
