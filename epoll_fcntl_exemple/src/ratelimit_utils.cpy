@@ -0,0 +1,69 @@
+      *> ratelimit_utils.cpy
+      *> CHECK-RATE-LIMIT caps each client IP to WS-CFG-RATE-LIMIT-
+      *> REQUESTS accepted connections per WS-CFG-RATE-LIMIT-WINDOW
+      *> seconds, keyed by WS-CLIENT-IP-TEXT the same way CHECK-ACL
+      *> keys WS-ACL-TABLE by IP. GET-CURRENT-TIME (timeout_utils.cpy)
+      *> supplies WS-NOW; one-second resolution is plenty for a
+      *> multi-second rate window.
+       CHECK-RATE-LIMIT.
+           MOVE "N" TO WS-CLIENT-RATE-LIMITED.
+           PERFORM GET-CURRENT-TIME.
+           MOVE 0 TO WS-RATE-FOUND-INDEX.
+           PERFORM VARYING WS-RATE-INDEX FROM 1 BY 1
+                   UNTIL WS-RATE-INDEX > 64
+               IF FUNCTION TRIM (WS-RATE-IP (WS-RATE-INDEX))
+                       = FUNCTION TRIM (WS-CLIENT-IP-TEXT)
+                   MOVE WS-RATE-INDEX TO WS-RATE-FOUND-INDEX
+               END-IF
+           END-PERFORM.
+           IF WS-RATE-FOUND-INDEX = 0
+               PERFORM VARYING WS-RATE-INDEX FROM 1 BY 1
+                       UNTIL WS-RATE-INDEX > 64
+                           OR WS-RATE-FOUND-INDEX NOT = 0
+                   IF WS-RATE-IP (WS-RATE-INDEX) = SPACES
+                       MOVE WS-RATE-INDEX TO WS-RATE-FOUND-INDEX
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF WS-RATE-FOUND-INDEX = 0
+               *> Table full - do not rate-limit rather than mistakenly
+               *> reject an address that was never tracked.
+               EXIT PARAGRAPH
+           END-IF.
+           IF WS-RATE-IP (WS-RATE-FOUND-INDEX) = SPACES
+               MOVE WS-CLIENT-IP-TEXT TO WS-RATE-IP (WS-RATE-FOUND-INDEX)
+               MOVE WS-NOW TO WS-RATE-WINDOW-START (WS-RATE-FOUND-INDEX)
+               MOVE 0 TO WS-RATE-REQ-COUNT (WS-RATE-FOUND-INDEX)
+           END-IF.
+           IF WS-NOW - WS-RATE-WINDOW-START (WS-RATE-FOUND-INDEX)
+                   >= WS-CFG-RATE-LIMIT-WINDOW
+               MOVE WS-NOW TO WS-RATE-WINDOW-START (WS-RATE-FOUND-INDEX)
+               MOVE 0 TO WS-RATE-REQ-COUNT (WS-RATE-FOUND-INDEX)
+           END-IF.
+           ADD 1 TO WS-RATE-REQ-COUNT (WS-RATE-FOUND-INDEX).
+           IF WS-RATE-REQ-COUNT (WS-RATE-FOUND-INDEX)
+                   > WS-CFG-RATE-LIMIT-REQUESTS
+               MOVE "Y" TO WS-CLIENT-RATE-LIMITED
+           END-IF.
+           EXIT.
+
+      *> CHECK-CLIENT-RATE-LIMIT re-applies CHECK-RATE-LIMIT to an
+      *> already-accepted WS-CLIENT-FD, for HANDLE-CLIENT to call on
+      *> every request rather than only once at accept time. A
+      *> keep-alive connection calls HANDLE-CLIENT repeatedly without
+      *> ever going back through HANDLE-NEW-CLIENT's own CHECK-RATE-
+      *> LIMIT, so WS-CLIENT-IP-TEXT (last set by
+      *> EXTRACT-CLIENT-IP at accept time, from whichever connection was
+      *> accepted most recently) can no longer be trusted here - this
+      *> re-reads the peer address straight off the socket with
+      *> getpeername(), the same WS-CLIENT-ADDR/WS-CLIENT-ADDR-LEN
+      *> structure "accept" already fills in HANDLE-NEW-CLIENT.
+       CHECK-CLIENT-RATE-LIMIT.
+           CALL "getpeername" USING
+               BY VALUE WS-CLIENT-FD
+               BY REFERENCE WS-CLIENT-ADDR
+               BY REFERENCE WS-CLIENT-ADDR-LEN
+               RETURNING WS-RET.
+           PERFORM EXTRACT-CLIENT-IP.
+           PERFORM CHECK-RATE-LIMIT.
+           EXIT.
