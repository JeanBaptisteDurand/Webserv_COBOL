@@ -0,0 +1,20 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIGHANDLER.
+      *> SIGHANDLER is registered with the C library "signal" function
+      *> from WEBSERVER's MAIN-LOGIC for SIGINT and SIGTERM. It shares
+      *> WS-SERVER-RUNNING with WEBSERVER via EXTERNAL storage, so
+      *> flipping it here is enough to make WEBSERVER's event loop
+      *> ("PERFORM UNTIL WS-STOP-SERVER") exit on its next iteration.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-SERVER-RUNNING    PIC X(1) EXTERNAL.
+           88 WS-KEEP-RUNNING  VALUE "Y".
+           88 WS-STOP-SERVER   VALUE "N".
+       LINKAGE SECTION.
+       01 LS-SIGNAL-NUMBER     PIC S9(9) COMP.
+       PROCEDURE DIVISION USING LS-SIGNAL-NUMBER.
+       MAIN-LOGIC.
+           DISPLAY "Signal recu (" LS-SIGNAL-NUMBER
+               "), arret gracieux en cours.".
+           MOVE "N" TO WS-SERVER-RUNNING.
+           GOBACK.
