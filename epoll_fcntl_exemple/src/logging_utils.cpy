@@ -0,0 +1,32 @@
+      *> logging_utils.cpy
+      *> WRITE-ACCESS-LOG appends one line (timestamp, client fd, path,
+      *> status, elapsed time) to WS-ACCESS-LOG-PATH for every request
+      *> HANDLE-CLIENT finishes, so traffic can be reconstructed after
+      *> the fact. "elapsed_ms" is recv-to-response-sent for that one
+      *> request, not accept-to-close, since a kept-alive connection's
+      *> close only happens after the last of several requests on it.
+       WRITE-ACCESS-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-LOG-TIMESTAMP.
+           MOVE WS-CLIENT-FD TO WS-LOG-FD-DISPLAY.
+           MOVE WS-REQ-ELAPSED-MS TO WS-REQ-ELAPSED-MS-DISPLAY.
+           OPEN EXTEND ACCESS-LOG-FILE.
+           IF WS-ACCESS-LOG-STATUS = "35"
+               OPEN OUTPUT ACCESS-LOG-FILE
+           END-IF.
+           IF WS-ACCESS-LOG-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF.
+           STRING FUNCTION TRIM (WS-LOG-TIMESTAMP) DELIMITED BY SIZE
+                  " fd=" DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-LOG-FD-DISPLAY) DELIMITED BY SIZE
+                  " path=" DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-PATH) DELIMITED BY SIZE
+                  " status=" DELIMITED BY SIZE
+                  WS-STATUS-CODE DELIMITED BY SIZE
+                  " elapsed_ms=" DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-REQ-ELAPSED-MS-DISPLAY) DELIMITED BY SIZE
+               INTO WS-ACCESS-LOG-LINE
+           END-STRING.
+           WRITE WS-ACCESS-LOG-LINE.
+           CLOSE ACCESS-LOG-FILE.
+           EXIT.
