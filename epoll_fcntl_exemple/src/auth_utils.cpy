@@ -0,0 +1,141 @@
+      *> auth_utils.cpy
+      *> LOAD-AUTH reads "user:pass" credential lines from WS-AUTH-PATH
+      *> into WS-AUTH-TABLE once at startup. CHECK-BASIC-AUTH decodes
+      *> the "Authorization: Basic <base64>" header (if any) out of
+      *> WS-BUFFER and matches it against that table, so HANDLE-CLIENT
+      *> can guard "/api" the same way CHECK-ACL guards a new connection.
+       LOAD-AUTH.
+           MOVE 0 TO WS-AUTH-COUNT.
+           OPEN INPUT AUTH-FILE.
+           IF WS-AUTH-FILE-STATUS NOT = "00"
+               DISPLAY "Pas de fichier d'authentification, /api ouvert"
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM UNTIL WS-AUTH-FILE-STATUS = "10"
+                   OR WS-AUTH-COUNT >= 10
+               READ AUTH-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM LOAD-ONE-AUTH-ENTRY
+               END-READ
+           END-PERFORM.
+           CLOSE AUTH-FILE.
+           EXIT.
+
+      *> LOAD-ONE-AUTH-ENTRY splits one "user:pass" line into the next slot.
+       LOAD-ONE-AUTH-ENTRY.
+           IF WS-AUTH-LINE (1:1) = "#" OR WS-AUTH-LINE = SPACES
+               EXIT PARAGRAPH
+           END-IF.
+           ADD 1 TO WS-AUTH-COUNT.
+           UNSTRING WS-AUTH-LINE DELIMITED BY ":"
+               INTO WS-AUTH-USER (WS-AUTH-COUNT)
+                    WS-AUTH-PASS (WS-AUTH-COUNT)
+           END-UNSTRING.
+           EXIT.
+
+      *> CHECK-BASIC-AUTH sets WS-AUTH-OK to "Y" when no credentials are
+      *> configured, or when the request's Authorization header decodes
+      *> to a "user:pass" pair present in WS-AUTH-TABLE.
+       CHECK-BASIC-AUTH.
+           MOVE "N" TO WS-AUTH-OK.
+           IF WS-AUTH-COUNT = 0
+               MOVE "Y" TO WS-AUTH-OK
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE SPACES TO WS-AUTH-JUNK.
+           MOVE SPACES TO WS-AUTH-HEADER-TAIL.
+           UNSTRING WS-BUFFER DELIMITED BY "Authorization: Basic "
+               INTO WS-AUTH-JUNK WS-AUTH-HEADER-TAIL
+           END-UNSTRING.
+           IF WS-AUTH-HEADER-TAIL = SPACES
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE SPACES TO WS-AUTH-B64.
+           UNSTRING WS-AUTH-HEADER-TAIL DELIMITED BY X"0D"
+               INTO WS-AUTH-B64
+           END-UNSTRING.
+           PERFORM BASE64-DECODE.
+           MOVE SPACES TO WS-AUTH-USER-IN.
+           MOVE SPACES TO WS-AUTH-PASS-IN.
+           UNSTRING WS-AUTH-DECODED (1 : WS-AUTH-DECODED-LEN)
+                   DELIMITED BY ":"
+               INTO WS-AUTH-USER-IN WS-AUTH-PASS-IN
+           END-UNSTRING.
+           PERFORM VARYING WS-AUTH-INDEX FROM 1 BY 1
+                   UNTIL WS-AUTH-INDEX > WS-AUTH-COUNT
+               IF FUNCTION TRIM (WS-AUTH-USER (WS-AUTH-INDEX)) =
+                       FUNCTION TRIM (WS-AUTH-USER-IN)
+                   AND FUNCTION TRIM (WS-AUTH-PASS (WS-AUTH-INDEX)) =
+                       FUNCTION TRIM (WS-AUTH-PASS-IN)
+                   MOVE "Y" TO WS-AUTH-OK
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      *> BASE64-DECODE decodes WS-AUTH-B64 (standard base64, "="
+      *> padding) into WS-AUTH-DECODED, four input characters at a time,
+      *> setting WS-AUTH-DECODED-LEN to the number of bytes produced.
+       BASE64-DECODE.
+           MOVE SPACES TO WS-AUTH-DECODED.
+           MOVE 1 TO WS-B64-OUTPUT-PTR.
+           MOVE FUNCTION LENGTH (FUNCTION TRIM (WS-AUTH-B64))
+               TO WS-B64-INPUT-LEN.
+           MOVE 1 TO WS-B64-INPUT-PTR.
+           PERFORM UNTIL WS-B64-INPUT-PTR > WS-B64-INPUT-LEN
+               PERFORM VARYING WS-B64-SCAN FROM 1 BY 1
+                       UNTIL WS-B64-SCAN > 4
+                   IF WS-B64-INPUT-PTR > WS-B64-INPUT-LEN
+                       MOVE -1 TO WS-B64-IDX (WS-B64-SCAN)
+                   ELSE
+                       MOVE WS-AUTH-B64 (WS-B64-INPUT-PTR : 1)
+                           TO WS-B64-CHAR
+                       IF WS-B64-CHAR = "="
+                           MOVE -1 TO WS-B64-IDX (WS-B64-SCAN)
+                       ELSE
+                           PERFORM FIND-B64-INDEX
+                           MOVE WS-B64-FOUND-INDEX TO WS-B64-IDX (WS-B64-SCAN)
+                       END-IF
+                       ADD 1 TO WS-B64-INPUT-PTR
+                   END-IF
+               END-PERFORM
+               COMPUTE WS-B64-GROUP-VAL =
+                   FUNCTION MAX (WS-B64-IDX (1), 0) * 262144
+                 + FUNCTION MAX (WS-B64-IDX (2), 0) * 4096
+                 + FUNCTION MAX (WS-B64-IDX (3), 0) * 64
+                 + FUNCTION MAX (WS-B64-IDX (4), 0)
+               COMPUTE WS-B64-BYTE1 = FUNCTION INTEGER (WS-B64-GROUP-VAL / 65536)
+               COMPUTE WS-B64-BYTE2 =
+                   FUNCTION MOD (FUNCTION INTEGER (WS-B64-GROUP-VAL / 256), 256)
+               COMPUTE WS-B64-BYTE3 = FUNCTION MOD (WS-B64-GROUP-VAL, 256)
+               MOVE FUNCTION CHAR (WS-B64-BYTE1 + 1)
+                   TO WS-AUTH-DECODED (WS-B64-OUTPUT-PTR : 1)
+               ADD 1 TO WS-B64-OUTPUT-PTR
+               IF WS-B64-IDX (3) NOT = -1
+                   MOVE FUNCTION CHAR (WS-B64-BYTE2 + 1)
+                       TO WS-AUTH-DECODED (WS-B64-OUTPUT-PTR : 1)
+                   ADD 1 TO WS-B64-OUTPUT-PTR
+               END-IF
+               IF WS-B64-IDX (4) NOT = -1
+                   MOVE FUNCTION CHAR (WS-B64-BYTE3 + 1)
+                       TO WS-AUTH-DECODED (WS-B64-OUTPUT-PTR : 1)
+                   ADD 1 TO WS-B64-OUTPUT-PTR
+               END-IF
+           END-PERFORM.
+           COMPUTE WS-AUTH-DECODED-LEN = WS-B64-OUTPUT-PTR - 1.
+           EXIT.
+
+      *> FIND-B64-INDEX looks WS-B64-CHAR up in WS-B64-ALPHABET, leaving
+      *> its zero-based alphabet value in WS-B64-FOUND-INDEX (-1 if the
+      *> character is not part of the base64 alphabet at all).
+       FIND-B64-INDEX.
+           MOVE 0 TO WS-B64-FOUND-INDEX.
+           PERFORM VARYING WS-B64-ALPHA-IDX FROM 1 BY 1
+                   UNTIL WS-B64-ALPHA-IDX > 64
+               IF WS-B64-ALPHABET (WS-B64-ALPHA-IDX : 1) = WS-B64-CHAR
+                   MOVE WS-B64-ALPHA-IDX TO WS-B64-FOUND-INDEX
+               END-IF
+           END-PERFORM.
+           COMPUTE WS-B64-FOUND-INDEX = WS-B64-FOUND-INDEX - 1.
+           EXIT.
