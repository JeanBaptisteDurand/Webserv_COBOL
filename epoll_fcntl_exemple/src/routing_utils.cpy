@@ -0,0 +1,147 @@
+      *> routing_utils.cpy
+      *> LOAD-ROUTES reads the ROUTES file (PATH|FILE per line) into
+      *> WS-ROUTE-TABLE once at startup. MATCH-ROUTE and SERVE-STATIC-FILE
+      *> let HANDLE-CLIENT serve a path from that table instead of a
+      *> hardcoded IF/ELSE IF chain.
+       LOAD-ROUTES.
+           MOVE 0 TO WS-ROUTE-COUNT.
+           OPEN INPUT ROUTES-FILE.
+           IF WS-ROUTES-FILE-STATUS NOT = "00"
+               DISPLAY "Pas de fichier de routes, aucune route chargee"
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM UNTIL WS-ROUTES-FILE-STATUS = "10"
+                   OR WS-ROUTE-COUNT >= 20
+               READ ROUTES-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM LOAD-ONE-ROUTE
+               END-READ
+           END-PERFORM.
+           CLOSE ROUTES-FILE.
+           EXIT.
+
+      *> LOAD-ONE-ROUTE splits one "PATH|FILE" (any host) or
+      *> "@hostname|PATH|FILE" (one virtual host) line into the next
+      *> slot.
+       LOAD-ONE-ROUTE.
+           IF WS-ROUTES-LINE (1:1) = "#" OR WS-ROUTES-LINE = SPACES
+               EXIT PARAGRAPH
+           END-IF.
+           ADD 1 TO WS-ROUTE-COUNT.
+           IF WS-ROUTES-LINE (1:1) = "@"
+               MOVE SPACES TO WS-ROUTE-HOST-RAW
+               UNSTRING WS-ROUTES-LINE DELIMITED BY "|"
+                   INTO WS-ROUTE-HOST-RAW
+                        WS-ROUTE-PATH (WS-ROUTE-COUNT)
+                        WS-ROUTE-FILE (WS-ROUTE-COUNT)
+               END-UNSTRING
+               MOVE WS-ROUTE-HOST-RAW (2 : 63)
+                   TO WS-ROUTE-HOST (WS-ROUTE-COUNT)
+           ELSE
+               MOVE "*" TO WS-ROUTE-HOST (WS-ROUTE-COUNT)
+               UNSTRING WS-ROUTES-LINE DELIMITED BY "|"
+                   INTO WS-ROUTE-PATH (WS-ROUTE-COUNT)
+                        WS-ROUTE-FILE (WS-ROUTE-COUNT)
+               END-UNSTRING
+           END-IF.
+           EXIT.
+
+      *> MATCH-ROUTE looks WS-PATH up in WS-ROUTE-TABLE, preferring a
+      *> row scoped to WS-HOST-HEADER over a wildcard ("*") row for the
+      *> same path. On a hit it sets WS-ROUTE-FOUND to "Y" and copies
+      *> the target file path into WS-ROUTE-MATCHED-FILE.
+       MATCH-ROUTE.
+           MOVE "N" TO WS-ROUTE-FOUND.
+           MOVE SPACES TO WS-ROUTE-MATCHED-FILE.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-ROUTE-COUNT
+                      OR WS-ROUTE-IS-FOUND
+               IF WS-ROUTE-PATH (WS-INDEX) = WS-PATH
+                       AND FUNCTION TRIM (WS-ROUTE-HOST (WS-INDEX))
+                           = FUNCTION TRIM (WS-HOST-HEADER)
+                   MOVE "Y" TO WS-ROUTE-FOUND
+                   MOVE WS-ROUTE-FILE (WS-INDEX) TO WS-ROUTE-MATCHED-FILE
+               END-IF
+           END-PERFORM.
+           IF NOT WS-ROUTE-IS-FOUND
+               PERFORM VARYING WS-INDEX FROM 1 BY 1
+                       UNTIL WS-INDEX > WS-ROUTE-COUNT
+                          OR WS-ROUTE-IS-FOUND
+                   IF WS-ROUTE-PATH (WS-INDEX) = WS-PATH
+                           AND FUNCTION TRIM (WS-ROUTE-HOST (WS-INDEX)) = "*"
+                       MOVE "Y" TO WS-ROUTE-FOUND
+                       MOVE WS-ROUTE-FILE (WS-INDEX) TO WS-ROUTE-MATCHED-FILE
+                   END-IF
+               END-PERFORM
+           END-IF.
+           EXIT.
+
+      *> SERVE-STATIC-FILE reads WS-STATIC-FILE-PATH (the route's
+      *> target file) into WS-FILE-BODY, guessing the content type
+      *> from the file extension.
+       SERVE-STATIC-FILE.
+           MOVE "N" TO WS-NOT-FOUND.
+           MOVE "N" TO WS-FILE-ERROR.
+           MOVE SPACES TO WS-FILE-BODY.
+           MOVE 0 TO WS-FILE-BODY-LEN.
+           MOVE 1 TO WS-FILE-BODY-PTR.
+           MOVE "text/plain" TO WS-STATIC-CONTENT-TYPE.
+           MOVE FUNCTION LENGTH (FUNCTION TRIM (WS-STATIC-FILE-PATH))
+               TO WS-STATIC-PATH-LEN.
+           IF WS-STATIC-PATH-LEN > 5
+               IF WS-STATIC-FILE-PATH (WS-STATIC-PATH-LEN - 4 : 5) = ".html"
+                   MOVE "text/html" TO WS-STATIC-CONTENT-TYPE
+               END-IF
+           END-IF.
+           OPEN INPUT STATIC-FILE.
+           IF WS-STATIC-FILE-STATUS NOT = "00"
+               IF WS-STATIC-FILE-STATUS = "35"
+                   MOVE "Y" TO WS-NOT-FOUND
+               ELSE
+                   MOVE "Y" TO WS-FILE-ERROR
+               END-IF
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM UNTIL WS-STATIC-FILE-STATUS = "10"
+               READ STATIC-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       STRING FUNCTION TRIM (WS-STATIC-LINE) DELIMITED BY SIZE
+                              X"0A" DELIMITED BY SIZE
+                           INTO WS-FILE-BODY
+                           WITH POINTER WS-FILE-BODY-PTR
+                       END-STRING
+               END-READ
+           END-PERFORM.
+           CLOSE STATIC-FILE.
+           COMPUTE WS-FILE-BODY-LEN = WS-FILE-BODY-PTR - 1.
+           EXIT.
+
+      *> SERVE-ERROR-PAGE loads content/errors/<WS-ERROR-PAGE-STATUS>.html
+      *> as an error response body the same way SERVE-STATIC-FILE loads
+      *> a route's target file, so error pages are edited as HTML files
+      *> rather than hardcoded PROCEDURE DIVISION literals. If the file
+      *> is missing, WS-ERROR-PAGE-FALLBACK is used as the body instead,
+      *> so an incomplete content/errors/ directory never breaks error
+      *> responses.
+       SERVE-ERROR-PAGE.
+           MOVE SPACES TO WS-STATIC-FILE-PATH.
+           STRING "content/errors/" DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-ERROR-PAGE-STATUS) DELIMITED BY SIZE
+                  ".html" DELIMITED BY SIZE
+               INTO WS-STATIC-FILE-PATH
+           END-STRING.
+           PERFORM SERVE-STATIC-FILE.
+           IF WS-FILE-NOT-FOUND OR WS-FILE-HAD-ERROR
+               MOVE "N" TO WS-FILE-ERROR
+               MOVE "text/plain" TO WS-STATIC-CONTENT-TYPE
+               MOVE WS-ERROR-PAGE-FALLBACK TO WS-FILE-BODY
+               MOVE FUNCTION LENGTH (FUNCTION TRIM (WS-ERROR-PAGE-FALLBACK))
+                   TO WS-FILE-BODY-LEN
+           ELSE
+               MOVE "text/html" TO WS-STATIC-CONTENT-TYPE
+           END-IF.
+           EXIT.
