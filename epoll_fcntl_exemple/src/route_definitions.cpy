@@ -0,0 +1,127 @@
+      *> route_definitions.cpy
+      *> INIT-ROUTE-DEFS/FIND-ROUTE-DEFINITION implement the method+
+      *> status routing table for the server's built-in endpoints
+      *> ("/metrics", "/api") declared in WS-ROUTE-DEF-TABLE back in
+      *> main.cob's WORKING-STORAGE: each row names the handler id that
+      *> serves it, whether it requires CHECK-BASIC-AUTH, and which HTTP
+      *> methods it accepts, so adding another built-in endpoint is a
+      *> row in INIT-ROUTE-DEFS instead of another nested IF in
+      *> client_handler.cpy. Arbitrary static pages stay file-based
+      *> (routes.conf, LOAD-ROUTES/MATCH-ROUTE); the trailing "*" row
+      *> here just hands those off to that existing path so request
+      *> 001's routing keeps working unchanged.
+
+      *> INIT-ROUTE-DEFS seeds the table once at startup, the same
+      *> "load once into an OCCURS table" shape LOAD-ROUTES/LOAD-ACL/
+      *> LOAD-AUTH already use for their own config files - this table
+      *> has no config file of its own since its rows are the built-in
+      *> endpoints, not operator-editable routing.
+       INIT-ROUTE-DEFS.
+           MOVE 0 TO WS-RD-COUNT.
+           ADD 1 TO WS-RD-COUNT.
+           MOVE "/metrics" TO WS-RD-PATH (WS-RD-COUNT).
+           MOVE "N" TO WS-RD-PREFIX-FLAG (WS-RD-COUNT).
+           MOVE "METRICS" TO WS-RD-HANDLER-ID (WS-RD-COUNT).
+           MOVE "N" TO WS-RD-AUTH-REQ (WS-RD-COUNT).
+           MOVE "Y" TO WS-RD-ALLOW-GET (WS-RD-COUNT).
+           MOVE "N" TO WS-RD-ALLOW-POST (WS-RD-COUNT).
+           MOVE "Y" TO WS-RD-ALLOW-HEAD (WS-RD-COUNT).
+           MOVE "Y" TO WS-RD-ALLOW-OPTIONS (WS-RD-COUNT).
+
+           ADD 1 TO WS-RD-COUNT.
+           MOVE "/api" TO WS-RD-PATH (WS-RD-COUNT).
+           MOVE "Y" TO WS-RD-PREFIX-FLAG (WS-RD-COUNT).
+           MOVE "API" TO WS-RD-HANDLER-ID (WS-RD-COUNT).
+           MOVE "Y" TO WS-RD-AUTH-REQ (WS-RD-COUNT).
+           MOVE "Y" TO WS-RD-ALLOW-GET (WS-RD-COUNT).
+           MOVE "Y" TO WS-RD-ALLOW-POST (WS-RD-COUNT).
+           MOVE "Y" TO WS-RD-ALLOW-HEAD (WS-RD-COUNT).
+           MOVE "Y" TO WS-RD-ALLOW-OPTIONS (WS-RD-COUNT).
+
+           ADD 1 TO WS-RD-COUNT.
+           MOVE "*" TO WS-RD-PATH (WS-RD-COUNT).
+           MOVE "Y" TO WS-RD-PREFIX-FLAG (WS-RD-COUNT).
+           MOVE "STATIC" TO WS-RD-HANDLER-ID (WS-RD-COUNT).
+           MOVE "N" TO WS-RD-AUTH-REQ (WS-RD-COUNT).
+           MOVE "Y" TO WS-RD-ALLOW-GET (WS-RD-COUNT).
+           MOVE "Y" TO WS-RD-ALLOW-POST (WS-RD-COUNT).
+           MOVE "Y" TO WS-RD-ALLOW-HEAD (WS-RD-COUNT).
+           MOVE "Y" TO WS-RD-ALLOW-OPTIONS (WS-RD-COUNT).
+           EXIT.
+
+      *> FIND-ROUTE-DEFINITION matches WS-PATH (set by PARSE-REQUEST-LINE)
+      *> against WS-ROUTE-DEF-TABLE, first row to match wins (the "*" row
+      *> is always last, so any path falls through to STATIC if nothing
+      *> more specific claimed it first), and records whether the method
+      *> actually used is one that matched row allows, so HANDLE-CLIENT
+      *> can return 405 for e.g. a POST to "/metrics" instead of serving
+      *> it as if it were a GET.
+       FIND-ROUTE-DEFINITION.
+           MOVE SPACES TO WS-RD-MATCHED-HANDLER.
+           MOVE "N" TO WS-RD-MATCHED-AUTH-REQ.
+           MOVE "N" TO WS-RD-METHOD-MISMATCH.
+           PERFORM VARYING WS-RD-INDEX FROM 1 BY 1
+                   UNTIL WS-RD-INDEX > WS-RD-COUNT
+                       OR WS-RD-MATCHED-HANDLER NOT = SPACES
+               PERFORM CHECK-RD-ENTRY-MATCH
+           END-PERFORM.
+           EXIT.
+
+      *> CHECK-RD-ENTRY-MATCH tests whether WS-PATH matches row
+      *> WS-RD-INDEX: a bare "*" matches anything, a prefix row matches
+      *> when WS-PATH starts with that row's path text, anything else
+      *> needs an exact match.
+       CHECK-RD-ENTRY-MATCH.
+           MOVE FUNCTION LENGTH (FUNCTION TRIM (WS-RD-PATH (WS-RD-INDEX)))
+               TO WS-RD-PATH-LEN.
+           IF WS-RD-PATH (WS-RD-INDEX) = "*"
+               MOVE WS-RD-HANDLER-ID (WS-RD-INDEX) TO WS-RD-MATCHED-HANDLER
+               MOVE WS-RD-AUTH-REQ (WS-RD-INDEX) TO WS-RD-MATCHED-AUTH-REQ
+               PERFORM CHECK-RD-METHOD-ALLOWED
+           ELSE
+               IF WS-RD-IS-PREFIX (WS-RD-INDEX)
+                   IF WS-PATH (1 : WS-RD-PATH-LEN) =
+                           WS-RD-PATH (WS-RD-INDEX) (1 : WS-RD-PATH-LEN)
+                       MOVE WS-RD-HANDLER-ID (WS-RD-INDEX)
+                           TO WS-RD-MATCHED-HANDLER
+                       MOVE WS-RD-AUTH-REQ (WS-RD-INDEX)
+                           TO WS-RD-MATCHED-AUTH-REQ
+                       PERFORM CHECK-RD-METHOD-ALLOWED
+                   END-IF
+               ELSE
+                   IF FUNCTION TRIM (WS-PATH) =
+                           FUNCTION TRIM (WS-RD-PATH (WS-RD-INDEX))
+                       MOVE WS-RD-HANDLER-ID (WS-RD-INDEX)
+                           TO WS-RD-MATCHED-HANDLER
+                       MOVE WS-RD-AUTH-REQ (WS-RD-INDEX)
+                           TO WS-RD-MATCHED-AUTH-REQ
+                       PERFORM CHECK-RD-METHOD-ALLOWED
+                   END-IF
+               END-IF
+           END-IF.
+           EXIT.
+
+      *> CHECK-RD-METHOD-ALLOWED compares WS-HTTP-METHOD against the
+      *> matched row's allowed-methods columns.
+       CHECK-RD-METHOD-ALLOWED.
+           EVALUATE FUNCTION TRIM (WS-HTTP-METHOD)
+               WHEN "GET"
+                   IF WS-RD-ALLOW-GET (WS-RD-INDEX) NOT = "Y"
+                       MOVE "Y" TO WS-RD-METHOD-MISMATCH
+                   END-IF
+               WHEN "POST"
+                   IF WS-RD-ALLOW-POST (WS-RD-INDEX) NOT = "Y"
+                       MOVE "Y" TO WS-RD-METHOD-MISMATCH
+                   END-IF
+               WHEN "HEAD"
+                   IF WS-RD-ALLOW-HEAD (WS-RD-INDEX) NOT = "Y"
+                       MOVE "Y" TO WS-RD-METHOD-MISMATCH
+                   END-IF
+               WHEN "OPTIONS"
+                   IF WS-RD-ALLOW-OPTIONS (WS-RD-INDEX) NOT = "Y"
+                       MOVE "Y" TO WS-RD-METHOD-MISMATCH
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           EXIT.
