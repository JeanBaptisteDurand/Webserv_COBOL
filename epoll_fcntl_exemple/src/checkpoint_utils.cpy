@@ -0,0 +1,151 @@
+      *> checkpoint_utils.cpy
+      *> READ-CHECKPOINT reports the previous run's uptime and accept
+      *> count (if a checkpoint file is present) so a restart's log
+      *> shows continuity with the run it replaced, and - since
+      *> WRITE-CHECKPOINT now stamps a last_written= time on every
+      *> periodic write, not only a graceful shutdown - also reports
+      *> how long the server was actually down even if the previous
+      *> run ended in a crash or a kill -9. WRITE-CHECKPOINT records
+      *> this run's own totals, both periodically (CHECK-PERIODIC-
+      *> CHECKPOINT, called from the epoll loop) and on shutdown.
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "Pas de checkpoint precedent (premier demarrage)"
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM UNTIL WS-CHECKPOINT-STATUS = "10"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM PARSE-CHECKPOINT-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+           DISPLAY "Execution precedente: uptime="
+               FUNCTION TRIM (WS-PREV-UPTIME) "s, connexions acceptees="
+               FUNCTION TRIM (WS-PREV-ACCEPT-COUNT) ", pic de concurrence="
+               FUNCTION TRIM (WS-PREV-PEAK-CONCURRENCY).
+           IF WS-PREV-LAST-WRITTEN NOT = SPACES
+               COMPUTE WS-PREV-LAST-WRITTEN-NUM =
+                   FUNCTION NUMVAL (FUNCTION TRIM (WS-PREV-LAST-WRITTEN))
+               COMPUTE WS-DOWNTIME-SECONDS =
+                   WS-START-TIME - WS-PREV-LAST-WRITTEN-NUM
+               IF WS-DOWNTIME-SECONDS < 0
+                   MOVE 0 TO WS-DOWNTIME-SECONDS
+               END-IF
+               COMPUTE WS-DOWNTIME-HOURS = WS-DOWNTIME-SECONDS / 3600
+               COMPUTE WS-DOWNTIME-MINUTES =
+                   (WS-DOWNTIME-SECONDS - (WS-DOWNTIME-HOURS * 3600)) / 60
+               MOVE WS-DOWNTIME-HOURS TO WS-DOWNTIME-HOURS-DISPLAY
+               MOVE WS-DOWNTIME-MINUTES TO WS-DOWNTIME-MINUTES-DISPLAY
+               DISPLAY "Reprise apres coupure: "
+                   FUNCTION TRIM (WS-DOWNTIME-HOURS-DISPLAY) "h "
+                   FUNCTION TRIM (WS-DOWNTIME-MINUTES-DISPLAY) "m"
+           END-IF.
+           EXIT.
+
+      *> PARSE-CHECKPOINT-LINE splits one "KEY=VALUE" checkpoint line.
+       PARSE-CHECKPOINT-LINE.
+           UNSTRING WS-CHECKPOINT-LINE DELIMITED BY "="
+               INTO WS-CFG-KEY WS-CFG-VALUE
+           END-UNSTRING.
+           EVALUATE WS-CFG-KEY
+               WHEN "uptime_seconds"
+                   MOVE WS-CFG-VALUE TO WS-PREV-UPTIME
+               WHEN "accept_count"
+                   MOVE WS-CFG-VALUE TO WS-PREV-ACCEPT-COUNT
+               WHEN "peak_concurrency"
+                   MOVE WS-CFG-VALUE TO WS-PREV-PEAK-CONCURRENCY
+               WHEN "last_written"
+                   MOVE WS-CFG-VALUE TO WS-PREV-LAST-WRITTEN
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           EXIT.
+
+      *> CHECK-PERIODIC-CHECKPOINT PERFORMs WRITE-CHECKPOINT on a timer
+      *> (WS-CHECKPOINT-INTERVAL-SECONDS) from inside the epoll loop, so
+      *> the checkpoint file's last_written= stays fresh for a process
+      *> that is killed outright instead of shut down gracefully - the
+      *> only time WRITE-CHECKPOINT used to run at all. Restricted to
+      *> the original (non-forked) process: with WS-CFG-WORKER-COUNT
+      *> greater than 1, every worker runs this same timer, and two
+      *> processes independently OPENing OUTPUT the same checkpoint
+      *> file with no locking between them could interleave their
+      *> OPEN/WRITE sequences and leave it truncated or half-written.
+      *> Letting only WS-IS-CHILD = "N" write it avoids that without
+      *> needing a lock file - WS-ACCEPT-COUNT/WS-CLOSE-COUNT/etc. are
+      *> per-process anyway (see SERVE-METRICS/CHECK-RATE-LIMIT), so the
+      *> checkpoint was only ever one worker's view regardless.
+       CHECK-PERIODIC-CHECKPOINT.
+           IF WS-AM-CHILD
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM GET-CURRENT-TIME.
+           IF WS-NOW - WS-LAST-CHECKPOINT-WRITE-TIME
+                   >= WS-CHECKPOINT-INTERVAL-SECONDS
+               PERFORM WRITE-CHECKPOINT
+               MOVE WS-NOW TO WS-LAST-CHECKPOINT-WRITE-TIME
+           END-IF.
+           EXIT.
+
+      *> WRITE-CHECKPOINT records this run's uptime and accept count.
+       WRITE-CHECKPOINT.
+           PERFORM GET-CURRENT-TIME.
+           MOVE WS-NOW TO WS-STOP-TIME.
+           COMPUTE WS-UPTIME-SECONDS = WS-STOP-TIME - WS-START-TIME.
+           MOVE WS-UPTIME-SECONDS TO WS-UPTIME-DISPLAY.
+           MOVE WS-ACCEPT-COUNT TO WS-ACCEPT-COUNT-DISPLAY.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF.
+           STRING "uptime_seconds=" DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-UPTIME-DISPLAY) DELIMITED BY SIZE
+               INTO WS-CHECKPOINT-LINE
+           END-STRING.
+           WRITE WS-CHECKPOINT-LINE.
+           STRING "accept_count=" DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-ACCEPT-COUNT-DISPLAY) DELIMITED BY SIZE
+               INTO WS-CHECKPOINT-LINE
+           END-STRING.
+           WRITE WS-CHECKPOINT-LINE.
+           MOVE WS-STOP-TIME TO WS-LAST-WRITTEN-DISPLAY.
+           STRING "last_written=" DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-LAST-WRITTEN-DISPLAY) DELIMITED BY SIZE
+               INTO WS-CHECKPOINT-LINE
+           END-STRING.
+           WRITE WS-CHECKPOINT-LINE.
+           MOVE WS-PEAK-CONCURRENCY TO WS-PEAK-CONCURRENCY-DISPLAY.
+           STRING "peak_concurrency=" DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-PEAK-CONCURRENCY-DISPLAY)
+                      DELIMITED BY SIZE
+               INTO WS-CHECKPOINT-LINE
+           END-STRING.
+           WRITE WS-CHECKPOINT-LINE.
+           MOVE WS-CLOSE-COUNT TO WS-CLOSE-COUNT-DISPLAY.
+           STRING "close_count=" DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-CLOSE-COUNT-DISPLAY) DELIMITED BY SIZE
+               INTO WS-CHECKPOINT-LINE
+           END-STRING.
+           WRITE WS-CHECKPOINT-LINE.
+           *> Open client sockets still tracked in WS-CLIENT-TRACK-TABLE
+           *> at shutdown (WS-ACTIVE-CONNECTIONS) are expected to differ
+           *> from WS-ACCEPT-COUNT; only flag a leak when the gap is
+           *> bigger than that, i.e. a fd closed outside every counted
+           *> site above.
+           PERFORM UPDATE-PEAK-CONCURRENCY.
+           MOVE "N" TO WS-DESCRIPTOR-LEAK-FLAG.
+           IF WS-ACCEPT-COUNT NOT =
+                   WS-CLOSE-COUNT + WS-ACTIVE-CONNECTIONS
+               MOVE "Y" TO WS-DESCRIPTOR-LEAK-FLAG
+           END-IF.
+           STRING "descriptor_leak_suspected=" DELIMITED BY SIZE
+                  WS-DESCRIPTOR-LEAK-FLAG DELIMITED BY SIZE
+               INTO WS-CHECKPOINT-LINE
+           END-STRING.
+           WRITE WS-CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+           EXIT.
