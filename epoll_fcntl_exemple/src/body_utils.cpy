@@ -0,0 +1,248 @@
+      *> body_utils.cpy
+      *> READ-REQUEST-BODY handles a request body that did not fit
+      *> entirely in the first recv() of WS-BUFFER: it locates the end
+      *> of the headers, reads Content-Length, and loops recv() into
+      *> WS-BODY-BUFFER until the whole body has been drained from the
+      *> socket (so a later keep-alive request does not start reading
+      *> in the middle of this one's body). A non-blocking recv() that
+      *> comes up empty mid-body no longer waits here for the rest to
+      *> arrive - it sets WS-BODY-PENDING and returns, leaving
+      *> WS-BODY-BUFFER/WS-BODY-LEN/WS-BODY-REMAINING holding exactly
+      *> what has arrived so far for HANDLE-CLIENT to park in
+      *> WS-PENDING-BODY-TABLE (REGISTER-PENDING-BODY) and resume on a
+      *> later EPOLLIN event (RESUME-BODY-READ), instead of blocking
+      *> the whole epoll loop on a poll() of this one fd.
+       READ-REQUEST-BODY.
+           MOVE "N" TO WS-BODY-TOO-LARGE.
+           MOVE "N" TO WS-BODY-TRUNCATED.
+           MOVE "N" TO WS-BODY-PENDING.
+           MOVE 0 TO WS-BODY-LEN.
+           MOVE SPACES TO WS-BODY-BUFFER.
+           PERFORM FIND-HEADER-END.
+           IF WS-HEADER-END-POS = 0
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM PARSE-CONTENT-LENGTH.
+           IF WS-CONTENT-LENGTH-VAL = 0
+               EXIT PARAGRAPH
+           END-IF.
+           IF WS-CONTENT-LENGTH-VAL > 8192
+               MOVE "Y" TO WS-BODY-TOO-LARGE
+               EXIT PARAGRAPH
+           END-IF.
+           COMPUTE WS-BODY-ALREADY-LEN =
+               WS-RECV-STATUS - WS-HEADER-END-POS + 1.
+           IF WS-BODY-ALREADY-LEN < 0
+               MOVE 0 TO WS-BODY-ALREADY-LEN
+           END-IF.
+           IF WS-BODY-ALREADY-LEN > WS-CONTENT-LENGTH-VAL
+               MOVE WS-CONTENT-LENGTH-VAL TO WS-BODY-ALREADY-LEN
+           END-IF.
+           IF WS-BODY-ALREADY-LEN > 0
+               MOVE WS-BUFFER (WS-HEADER-END-POS : WS-BODY-ALREADY-LEN)
+                   TO WS-BODY-BUFFER (1 : WS-BODY-ALREADY-LEN)
+           END-IF.
+           MOVE WS-BODY-ALREADY-LEN TO WS-BODY-LEN.
+           COMPUTE WS-BODY-REMAINING =
+               WS-CONTENT-LENGTH-VAL - WS-BODY-ALREADY-LEN.
+           PERFORM UNTIL WS-BODY-REMAINING <= 0
+               PERFORM TLS-AWARE-RECV-BODY-CHUNK
+               IF WS-RECV-STATUS = 0
+                   *> recv() returning 0 is an orderly close - the peer
+                   *> is gone and no amount of waiting will produce the
+                   *> rest of the body.
+                   MOVE "Y" TO WS-BODY-TRUNCATED
+                   MOVE 0 TO WS-BODY-REMAINING
+               ELSE
+               IF WS-RECV-STATUS < 0
+                   *> The socket is non-blocking (SET-NONBLOCKING), so a
+                   *> negative return here usually just means the rest
+                   *> of the body hasn't arrived on the wire yet
+                   *> (EAGAIN/EWOULDBLOCK), not that the client is gone -
+                   *> hand control straight back to HANDLE-CLIENT/epoll
+                   *> instead of blocking this paragraph on a poll() of
+                   *> just this one fd.
+                   MOVE "Y" TO WS-BODY-PENDING
+                   EXIT PARAGRAPH
+               ELSE
+                   MOVE WS-RECV-STATUS TO WS-BODY-CHUNK-LEN
+                   IF WS-BODY-CHUNK-LEN > WS-BODY-REMAINING
+                       MOVE WS-BODY-REMAINING TO WS-BODY-CHUNK-LEN
+                   END-IF
+                   COMPUTE WS-BODY-PTR = WS-BODY-LEN + 1
+                   MOVE WS-BODY-CHUNK (1 : WS-BODY-CHUNK-LEN)
+                       TO WS-BODY-BUFFER (WS-BODY-PTR : WS-BODY-CHUNK-LEN)
+                   ADD WS-BODY-CHUNK-LEN TO WS-BODY-LEN
+                   COMPUTE WS-BODY-REMAINING = WS-BODY-REMAINING
+                       - WS-BODY-CHUNK-LEN
+               END-IF
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      *> REGISTER-PENDING-BODY snapshots the current request (its
+      *> header buffer, for PARSE-REQUEST-LINE/FIND-ROUTE-DEFINITION/
+      *> DETERMINE-KEEP-ALIVE to re-run against once the body is
+      *> complete, and the body bytes collected so far) into a free
+      *> WS-PENDING-BODY-TABLE slot keyed by WS-CLIENT-FD, reusing any
+      *> existing slot for this fd the same find-or-free-slot way
+      *> REGISTER-CLIENT-ACTIVITY manages WS-CLIENT-TRACK-TABLE.
+       REGISTER-PENDING-BODY.
+           PERFORM FIND-PENDING-BODY.
+           IF WS-PB-FOUND-INDEX = 0
+               PERFORM VARYING WS-PB-INDEX FROM 1 BY 1
+                       UNTIL WS-PB-INDEX > 64 OR WS-PB-FOUND-INDEX NOT = 0
+                   IF WS-PB-FD (WS-PB-INDEX) = -1
+                       MOVE WS-PB-INDEX TO WS-PB-FOUND-INDEX
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF WS-PB-FOUND-INDEX = 0
+               *> Table full - give up on this connection rather than
+               *> silently dropping the body; the client will see the
+               *> socket close and can retry.
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE WS-CLIENT-FD TO WS-PB-FD (WS-PB-FOUND-INDEX).
+           MOVE WS-BUFFER TO WS-PB-HEADER-BUFFER (WS-PB-FOUND-INDEX).
+           MOVE WS-RECV-STATUS TO WS-PB-HEADER-LEN (WS-PB-FOUND-INDEX).
+           MOVE WS-BODY-BUFFER TO WS-PB-BODY-BUFFER (WS-PB-FOUND-INDEX).
+           MOVE WS-BODY-LEN TO WS-PB-BODY-LEN (WS-PB-FOUND-INDEX).
+           MOVE WS-BODY-REMAINING
+               TO WS-PB-BODY-REMAINING (WS-PB-FOUND-INDEX).
+           MOVE WS-CONTENT-LENGTH-VAL
+               TO WS-PB-CONTENT-LENGTH (WS-PB-FOUND-INDEX).
+           MOVE WS-REQ-START-MS TO WS-PB-REQ-START-MS (WS-PB-FOUND-INDEX).
+           EXIT.
+
+      *> FIND-PENDING-BODY sets WS-PB-FOUND-INDEX to WS-CLIENT-FD's
+      *> slot in WS-PENDING-BODY-TABLE, or 0 if this fd has no body
+      *> still in flight.
+       FIND-PENDING-BODY.
+           MOVE 0 TO WS-PB-FOUND-INDEX.
+           PERFORM VARYING WS-PB-INDEX FROM 1 BY 1
+                   UNTIL WS-PB-INDEX > 64
+               IF WS-PB-FD (WS-PB-INDEX) = WS-CLIENT-FD
+                   MOVE WS-PB-INDEX TO WS-PB-FOUND-INDEX
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      *> REMOVE-PENDING-BODY drops WS-CLIENT-FD's slot, so it is not
+      *> mistaken for a still-awaited body if this fd number is reused
+      *> by a later connection.
+       REMOVE-PENDING-BODY.
+           PERFORM VARYING WS-PB-INDEX FROM 1 BY 1
+                   UNTIL WS-PB-INDEX > 64
+               IF WS-PB-FD (WS-PB-INDEX) = WS-CLIENT-FD
+                   MOVE -1 TO WS-PB-FD (WS-PB-INDEX)
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      *> RESUME-BODY-READ runs instead of a fresh recv()-and-parse when
+      *> HANDLE-CLIENT finds WS-CLIENT-FD already has a pending body
+      *> (WS-PB-FOUND-INDEX set by FIND-PENDING-BODY). It restores the
+      *> in-flight body state into the normal WS-BODY-* fields, does
+      *> one non-blocking recv() for whatever has arrived since the
+      *> last EPOLLIN event on this fd, and either re-parks the (still
+      *> incomplete) body back in the same slot or - once the body is
+      *> complete - restores the saved header buffer into WS-BUFFER and
+      *> re-runs the request-parsing paragraphs so HANDLE-CLIENT can
+      *> fall through to building the response exactly as it would for
+      *> a body that arrived in a single recv().
+       RESUME-BODY-READ.
+           MOVE WS-PB-BODY-BUFFER (WS-PB-FOUND-INDEX) TO WS-BODY-BUFFER.
+           MOVE WS-PB-BODY-LEN (WS-PB-FOUND-INDEX) TO WS-BODY-LEN.
+           MOVE WS-PB-BODY-REMAINING (WS-PB-FOUND-INDEX) TO WS-BODY-REMAINING.
+           MOVE WS-PB-CONTENT-LENGTH (WS-PB-FOUND-INDEX)
+               TO WS-CONTENT-LENGTH-VAL.
+           MOVE "N" TO WS-BODY-TOO-LARGE.
+           MOVE "N" TO WS-BODY-TRUNCATED.
+           MOVE "N" TO WS-BODY-PENDING.
+           PERFORM TLS-AWARE-RECV-BODY-CHUNK.
+           IF WS-RECV-STATUS = 0
+               MOVE "Y" TO WS-BODY-TRUNCATED
+               MOVE 0 TO WS-BODY-REMAINING
+           ELSE
+           IF WS-RECV-STATUS < 0
+               MOVE "Y" TO WS-BODY-PENDING
+           ELSE
+               MOVE WS-RECV-STATUS TO WS-BODY-CHUNK-LEN
+               IF WS-BODY-CHUNK-LEN > WS-BODY-REMAINING
+                   MOVE WS-BODY-REMAINING TO WS-BODY-CHUNK-LEN
+               END-IF
+               COMPUTE WS-BODY-PTR = WS-BODY-LEN + 1
+               MOVE WS-BODY-CHUNK (1 : WS-BODY-CHUNK-LEN)
+                   TO WS-BODY-BUFFER (WS-BODY-PTR : WS-BODY-CHUNK-LEN)
+               ADD WS-BODY-CHUNK-LEN TO WS-BODY-LEN
+               COMPUTE WS-BODY-REMAINING = WS-BODY-REMAINING
+                   - WS-BODY-CHUNK-LEN
+           END-IF
+           END-IF.
+           IF WS-BODY-IS-PENDING OR WS-BODY-REMAINING > 0
+               *> Body still incomplete - re-park the updated totals in
+               *> the same slot for the next EPOLLIN event on this fd.
+               MOVE WS-BODY-BUFFER TO WS-PB-BODY-BUFFER (WS-PB-FOUND-INDEX)
+               MOVE WS-BODY-LEN TO WS-PB-BODY-LEN (WS-PB-FOUND-INDEX)
+               MOVE WS-BODY-REMAINING
+                   TO WS-PB-BODY-REMAINING (WS-PB-FOUND-INDEX)
+               MOVE "Y" TO WS-BODY-PENDING
+               EXIT PARAGRAPH
+           END-IF.
+           *> Body complete (or truncated) - restore the header
+           *> snapshot and the saved request-start timestamp, drop the
+           *> slot, and re-derive everything HANDLE-CLIENT needs from
+           *> the restored headers.
+           MOVE WS-PB-HEADER-BUFFER (WS-PB-FOUND-INDEX) TO WS-BUFFER.
+           MOVE WS-PB-HEADER-LEN (WS-PB-FOUND-INDEX) TO WS-RECV-STATUS.
+           MOVE WS-PB-REQ-START-MS (WS-PB-FOUND-INDEX) TO WS-REQ-START-MS.
+           PERFORM REMOVE-PENDING-BODY.
+           PERFORM DETERMINE-KEEP-ALIVE.
+           PERFORM PARSE-REQUEST-LINE.
+           PERFORM FIND-ROUTE-DEFINITION.
+           *> This connection was already confirmed not-rate-limited
+           *> before its body started arriving (HANDLE-CLIENT checks
+           *> CHECK-CLIENT-RATE-LIMIT before calling READ-REQUEST-BODY
+           *> in the first place), so resuming never re-applies it.
+           MOVE "N" TO WS-CLIENT-RATE-LIMITED.
+           EXIT.
+
+      *> FIND-HEADER-END scans WS-BUFFER for the blank line (CRLFCRLF)
+      *> that ends the request headers, setting WS-HEADER-END-POS to
+      *> the 1-based position of the first body byte (0 if not found
+      *> within the bytes actually received).
+       FIND-HEADER-END.
+           MOVE 0 TO WS-HEADER-END-POS.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-RECV-STATUS - 3
+                      OR WS-HEADER-END-POS NOT = 0
+               IF WS-BUFFER (WS-INDEX : 4) = X"0D0A0D0A"
+                   COMPUTE WS-HEADER-END-POS = WS-INDEX + 4
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      *> PARSE-CONTENT-LENGTH reads the numeric value of the
+      *> "Content-Length:" header out of the headers portion of
+      *> WS-BUFFER, leaving WS-CONTENT-LENGTH-VAL at 0 if absent.
+       PARSE-CONTENT-LENGTH.
+           MOVE 0 TO WS-CONTENT-LENGTH-VAL.
+           MOVE SPACES TO WS-CL-JUNK.
+           MOVE SPACES TO WS-CL-TAIL.
+           UNSTRING WS-BUFFER (1 : WS-HEADER-END-POS - 1)
+               DELIMITED BY "Content-Length:"
+               INTO WS-CL-JUNK WS-CL-TAIL
+           END-UNSTRING.
+           IF WS-CL-TAIL NOT = SPACES
+               MOVE SPACES TO WS-CONTENT-LENGTH-HDR
+               UNSTRING WS-CL-TAIL DELIMITED BY X"0D"
+                   INTO WS-CONTENT-LENGTH-HDR
+               END-UNSTRING
+               IF FUNCTION TEST-NUMVAL (FUNCTION TRIM (WS-CONTENT-LENGTH-HDR))
+                       = 0
+                   MOVE FUNCTION NUMVAL (FUNCTION TRIM (WS-CONTENT-LENGTH-HDR))
+                       TO WS-CONTENT-LENGTH-VAL
+               END-IF
+           END-IF.
+           EXIT.
