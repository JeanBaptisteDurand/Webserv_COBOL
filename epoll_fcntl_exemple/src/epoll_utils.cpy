@@ -1,5 +1,5 @@
-       * epoll_utils.cpy
-       * ADD-TO-EPOLL adds the file descriptor in WS-FD to the epoll instance.
+       *> epoll_utils.cpy
+       *> ADD-TO-EPOLL adds the file descriptor in WS-FD to the epoll instance.
        ADD-TO-EPOLL.
            *> Call epoll_ctl(WS-EPOLL-FD, EPOLL_CTL_ADD, WS-FD, WS-EPOLL-EVENT-STRUCT)
            CALL "epoll_ctl" USING 
@@ -14,3 +14,23 @@
                *> RETURNING WS-RET
                RETURNING WS-RET.
            EXIT.
+
+      *> REMOVE-FROM-EPOLL removes the file descriptor in WS-FD from
+      *> the epoll instance (used when a connection is closed, so a
+      *> stale fd is never reported ready again).
+       REMOVE-FROM-EPOLL.
+           *> Call epoll_ctl(WS-EPOLL-FD, EPOLL_CTL_DEL, WS-FD, NULL)
+           CALL "epoll_ctl" USING
+               *> BY VALUE WS-EPOLL-FD (epoll instance FD)
+               BY VALUE WS-EPOLL-FD
+               *> BY VALUE 2 (EPOLL_CTL_DEL opcode)
+               BY VALUE 2
+               *> BY VALUE WS-FD (file descriptor to remove)
+               BY VALUE WS-FD
+               *> BY REFERENCE WS-EPOLL-EVENT-STRUCT (ignored by the
+               *> kernel for DEL, but some kernels still require a
+               *> non-NULL pointer)
+               BY REFERENCE WS-EPOLL-EVENT-STRUCT
+               *> RETURNING WS-RET
+               RETURNING WS-RET.
+           EXIT.
