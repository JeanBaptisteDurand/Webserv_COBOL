@@ -0,0 +1,34 @@
+      *> keepalive_utils.cpy
+      *> DETERMINE-KEEP-ALIVE inspects the just-received request in
+      *> WS-BUFFER and sets WS-KEEP-ALIVE-FLAG/WS-CONNECTION-HEADER for
+      *> HANDLE-CLIENT: HTTP/1.1 defaults to keep-alive unless the
+      *> client asks to close; HTTP/1.0 defaults to close unless the
+      *> client asks to keep-alive.
+       DETERMINE-KEEP-ALIVE.
+           MOVE "Y" TO WS-KEEP-ALIVE-FLAG.
+           MOVE 0 TO WS-HTTP10-COUNT.
+           MOVE 0 TO WS-CONN-CLOSE-COUNT.
+           MOVE 0 TO WS-CONN-KEEPALIVE-COUNT.
+           MOVE FUNCTION UPPER-CASE (WS-BUFFER) TO WS-BUFFER-UPPER.
+           INSPECT WS-BUFFER TALLYING WS-HTTP10-COUNT FOR ALL "HTTP/1.0".
+           *> "Connection: close"/"Connection: keep-alive" are matched
+           *> against an upper-cased copy of the buffer since real
+           *> clients send either casing - HTTP/1.0 clients
+           *> conventionally use lowercase "keep-alive" - and there is
+           *> no case-normalization anywhere else to rely on.
+           INSPECT WS-BUFFER-UPPER TALLYING WS-CONN-CLOSE-COUNT
+               FOR ALL "CONNECTION: CLOSE".
+           INSPECT WS-BUFFER-UPPER TALLYING WS-CONN-KEEPALIVE-COUNT
+               FOR ALL "KEEP-ALIVE".
+           IF WS-HTTP10-COUNT > 0 AND WS-CONN-KEEPALIVE-COUNT = 0
+               MOVE "N" TO WS-KEEP-ALIVE-FLAG
+           END-IF.
+           IF WS-CONN-CLOSE-COUNT > 0
+               MOVE "N" TO WS-KEEP-ALIVE-FLAG
+           END-IF.
+           IF WS-CONNECTION-KEEP-ALIVE
+               MOVE "Keep-Alive" TO WS-CONNECTION-HEADER
+           ELSE
+               MOVE "close" TO WS-CONNECTION-HEADER
+           END-IF.
+           EXIT.
