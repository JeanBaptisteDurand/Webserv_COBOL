@@ -0,0 +1,128 @@
+      *> acl_utils.cpy
+      *> LOAD-ACL reads the ACL file (TYPE|IP per line) into
+      *> WS-ACL-TABLE once at startup. EXTRACT-CLIENT-IP and CHECK-ACL
+      *> let HANDLE-NEW-CLIENT reject a connection before it is ever
+      *> added to epoll, the same table-driven style routing_utils.cpy
+      *> uses for static routes.
+       LOAD-ACL.
+           MOVE 0 TO WS-ACL-COUNT.
+           MOVE "N" TO WS-ACL-ALLOW-PRESENT.
+           OPEN INPUT ACL-FILE.
+           IF WS-ACL-FILE-STATUS NOT = "00"
+               DISPLAY "Pas de liste de controle d'acces, tout accepte"
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM UNTIL WS-ACL-FILE-STATUS = "10"
+                   OR WS-ACL-COUNT >= 20
+               READ ACL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM LOAD-ONE-ACL-ENTRY
+               END-READ
+           END-PERFORM.
+           CLOSE ACL-FILE.
+           EXIT.
+
+      *> LOAD-ONE-ACL-ENTRY splits one "ALLOW|ip" or "DENY|ip" line
+      *> into the next slot, skipping comments and blank lines.
+       LOAD-ONE-ACL-ENTRY.
+           IF WS-ACL-LINE (1:1) = "#" OR WS-ACL-LINE = SPACES
+               EXIT PARAGRAPH
+           END-IF.
+           ADD 1 TO WS-ACL-COUNT.
+           UNSTRING WS-ACL-LINE DELIMITED BY "|"
+               INTO WS-ACL-TYPE (WS-ACL-COUNT)
+                    WS-ACL-IP (WS-ACL-COUNT)
+           END-UNSTRING.
+           IF FUNCTION TRIM (WS-ACL-TYPE (WS-ACL-COUNT)) = "ALLOW"
+               MOVE "Y" TO WS-ACL-ALLOW-PRESENT
+           END-IF.
+           EXIT.
+
+      *> EXTRACT-CLIENT-IP builds the dotted-decimal text of the
+      *> client's address (sin_addr, bytes 5-8 of WS-CLIENT-ADDR) into
+      *> WS-CLIENT-IP-TEXT for CHECK-ACL and WRITE-REJECT-LOG.
+       EXTRACT-CLIENT-IP.
+           MOVE SPACES TO WS-CLIENT-IP-TEXT.
+           MOVE 1 TO WS-CLIENT-IP-OCTET-IDX.
+           PERFORM VARYING WS-CLIENT-IP-OCTET-IDX FROM 1 BY 1
+                   UNTIL WS-CLIENT-IP-OCTET-IDX > 4
+               MOVE FUNCTION ORD (WS-CA-ADDR-OCTET (WS-CLIENT-IP-OCTET-IDX))
+                   TO WS-CLIENT-IP-OCTET-NUM
+               COMPUTE WS-CLIENT-IP-OCTET-NUM =
+                   WS-CLIENT-IP-OCTET-NUM - 1
+               IF WS-CLIENT-IP-OCTET-IDX = 1
+                   STRING FUNCTION TRIM (WS-CLIENT-IP-OCTET-NUM)
+                           DELIMITED BY SIZE
+                       INTO WS-CLIENT-IP-TEXT
+                   END-STRING
+               ELSE
+                   STRING FUNCTION TRIM (WS-CLIENT-IP-TEXT) DELIMITED BY SIZE
+                          "." DELIMITED BY SIZE
+                          FUNCTION TRIM (WS-CLIENT-IP-OCTET-NUM)
+                              DELIMITED BY SIZE
+                       INTO WS-CLIENT-IP-TEXT
+                   END-STRING
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      *> CHECK-ACL sets WS-CLIENT-REJECTED to "Y" when WS-CLIENT-IP-TEXT
+      *> should not be allowed to connect. If any ALLOW entry is
+      *> present the list is a whitelist (only listed IPs pass);
+      *> otherwise it is a blacklist and only DENY entries reject.
+       CHECK-ACL.
+           MOVE "N" TO WS-CLIENT-REJECTED.
+           IF WS-ACL-COUNT = 0
+               EXIT PARAGRAPH
+           END-IF.
+           IF WS-ACL-IS-WHITELIST
+               MOVE "Y" TO WS-CLIENT-REJECTED
+               PERFORM VARYING WS-ACL-INDEX FROM 1 BY 1
+                       UNTIL WS-ACL-INDEX > WS-ACL-COUNT
+                   IF FUNCTION TRIM (WS-ACL-TYPE (WS-ACL-INDEX)) = "ALLOW"
+                           AND FUNCTION TRIM (WS-ACL-IP (WS-ACL-INDEX))
+                               = FUNCTION TRIM (WS-CLIENT-IP-TEXT)
+                       MOVE "N" TO WS-CLIENT-REJECTED
+                   END-IF
+               END-PERFORM
+           ELSE
+               PERFORM VARYING WS-ACL-INDEX FROM 1 BY 1
+                       UNTIL WS-ACL-INDEX > WS-ACL-COUNT
+                   IF FUNCTION TRIM (WS-ACL-TYPE (WS-ACL-INDEX)) = "DENY"
+                           AND FUNCTION TRIM (WS-ACL-IP (WS-ACL-INDEX))
+                               = FUNCTION TRIM (WS-CLIENT-IP-TEXT)
+                       MOVE "Y" TO WS-CLIENT-REJECTED
+                   END-IF
+               END-PERFORM
+           END-IF.
+           EXIT.
+
+      *> WRITE-REJECT-LOG appends one line (timestamp, client IP,
+      *> reason) to WS-REJECT-LOG-PATH for every connection CHECK-ACL
+      *> or CHECK-RATE-LIMIT rejects. Callers set WS-REJECT-REASON
+      *> before PERFORMing this ("acl" is the default, set once in
+      *> WORKING-STORAGE, so CHECK-ACL's caller need not set it).
+       WRITE-REJECT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-LOG-TIMESTAMP.
+           OPEN EXTEND REJECT-LOG-FILE.
+           IF WS-REJECT-LOG-STATUS = "35"
+               OPEN OUTPUT REJECT-LOG-FILE
+           END-IF.
+           IF WS-REJECT-LOG-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF.
+           STRING FUNCTION TRIM (WS-LOG-TIMESTAMP) DELIMITED BY SIZE
+                  " rejected fd=" DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-LOG-FD-DISPLAY) DELIMITED BY SIZE
+                  " ip=" DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-CLIENT-IP-TEXT) DELIMITED BY SIZE
+                  " reason=" DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-REJECT-REASON) DELIMITED BY SIZE
+               INTO WS-REJECT-LOG-LINE
+           END-STRING.
+           WRITE WS-REJECT-LOG-LINE.
+           MOVE "acl" TO WS-REJECT-REASON.
+           CLOSE REJECT-LOG-FILE.
+           EXIT.
