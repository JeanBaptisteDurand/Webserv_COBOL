@@ -0,0 +1,198 @@
+      *> tls_utils.cpy
+      *> Optional TLS termination for the listening socket, gated on
+      *> config/webserver.conf's TLS_ENABLED the same "off unless the
+      *> config file turns it on" way AUDIT_ENABLED already gates
+      *> audit_utils.cpy. INIT-TLS sets up one OpenSSL SSL_CTX for the
+      *> whole process at startup; TLS-ACCEPT-CLIENT wraps each accepted
+      *> socket in its own SSL session; TLS-AWARE-RECV-BUFFER,
+      *> TLS-AWARE-RECV-BODY-CHUNK and TLS-AWARE-SEND read/write through
+      *> that session when one exists for the fd in hand, and fall back
+      *> to the plain recv()/send() the server has always used otherwise
+      *> - so with TLS_ENABLED=N (the shipped default) every one of
+      *> those three behaves exactly as before. This dialect has no
+      *> native OpenSSL binding, so the calls below are plain
+      *> dynamically-resolved C calls, exactly like every socket/epoll
+      *> call elsewhere in this program.
+       INIT-TLS.
+           IF NOT WS-TLS-IS-ENABLED
+               EXIT PARAGRAPH
+           END-IF.
+           CALL "SSL_library_init" RETURNING WS-RET.
+           CALL "SSL_load_error_strings".
+           CALL "TLS_server_method" RETURNING WS-TLS-METHOD-PTR.
+           CALL "SSL_CTX_new" USING
+               BY VALUE WS-TLS-METHOD-PTR
+               RETURNING WS-TLS-CTX.
+           IF WS-TLS-CTX = NULL
+               DISPLAY "Erreur SSL_CTX_new, TLS desactive"
+               MOVE "N" TO WS-CFG-TLS-ENABLED
+               EXIT PARAGRAPH
+           END-IF.
+           CALL "SSL_CTX_use_certificate_file" USING
+               BY VALUE WS-TLS-CTX
+               BY REFERENCE WS-CFG-TLS-CERT-PATH
+               BY VALUE 1
+               RETURNING WS-RET.
+           IF WS-RET NOT > 0
+               DISPLAY "Erreur chargement certificat TLS, TLS desactive"
+               MOVE "N" TO WS-CFG-TLS-ENABLED
+               EXIT PARAGRAPH
+           END-IF.
+           CALL "SSL_CTX_use_PrivateKey_file" USING
+               BY VALUE WS-TLS-CTX
+               BY REFERENCE WS-CFG-TLS-KEY-PATH
+               BY VALUE 1
+               RETURNING WS-RET.
+           IF WS-RET NOT > 0
+               DISPLAY "Erreur chargement cle privee TLS, TLS desactive"
+               MOVE "N" TO WS-CFG-TLS-ENABLED
+               EXIT PARAGRAPH
+           END-IF.
+           DISPLAY "TLS active, certificat: "
+               FUNCTION TRIM (WS-CFG-TLS-CERT-PATH).
+           EXIT.
+
+      *> TLS-ACCEPT-CLIENT wraps a freshly accepted, still-blocking
+      *> WS-CLIENT-FD in a new SSL session and records it in
+      *> WS-TLS-SESSION-TABLE. Called from HANDLE-NEW-CLIENT right
+      *> after the ACL check passes, before the socket is switched to
+      *> non-blocking. A failed handshake closes the socket the same
+      *> way an ACL rejection does.
+       TLS-ACCEPT-CLIENT.
+           IF NOT WS-TLS-IS-ENABLED
+               EXIT PARAGRAPH
+           END-IF.
+           CALL "SSL_new" USING
+               BY VALUE WS-TLS-CTX
+               RETURNING WS-TLS-SSL-PTR.
+           IF WS-TLS-SSL-PTR = NULL
+               CALL "close" USING BY VALUE WS-CLIENT-FD
+               ADD 1 TO WS-CLOSE-COUNT
+               MOVE -1 TO WS-CLIENT-FD
+               EXIT PARAGRAPH
+           END-IF.
+           CALL "SSL_set_fd" USING
+               BY VALUE WS-TLS-SSL-PTR
+               BY VALUE WS-CLIENT-FD
+               RETURNING WS-RET.
+           CALL "SSL_accept" USING
+               BY VALUE WS-TLS-SSL-PTR
+               RETURNING WS-RET.
+           IF WS-RET NOT > 0
+               DISPLAY "Erreur SSL_accept, fd: " WS-CLIENT-FD
+               CALL "close" USING BY VALUE WS-CLIENT-FD
+               ADD 1 TO WS-CLOSE-COUNT
+               MOVE -1 TO WS-CLIENT-FD
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM REGISTER-TLS-SESSION.
+           EXIT.
+
+      *> REGISTER-TLS-SESSION stores WS-TLS-SSL-PTR under WS-CLIENT-FD
+      *> in WS-TLS-SESSION-TABLE, reusing a free slot (WS-TLS-FD = -1)
+      *> the same way REGISTER-CLIENT-ACTIVITY reuses a free tracking
+      *> slot.
+       REGISTER-TLS-SESSION.
+           MOVE 0 TO WS-TLS-FOUND-INDEX.
+           PERFORM VARYING WS-TLS-INDEX FROM 1 BY 1
+                   UNTIL WS-TLS-INDEX > 64 OR WS-TLS-FOUND-INDEX NOT = 0
+               IF WS-TLS-FD (WS-TLS-INDEX) = -1
+                   MOVE WS-TLS-INDEX TO WS-TLS-FOUND-INDEX
+               END-IF
+           END-PERFORM.
+           IF WS-TLS-FOUND-INDEX NOT = 0
+               MOVE WS-CLIENT-FD TO WS-TLS-FD (WS-TLS-FOUND-INDEX)
+               MOVE WS-TLS-SSL-PTR
+                   TO WS-TLS-SSL-SESSION-PTR (WS-TLS-FOUND-INDEX)
+           END-IF.
+           EXIT.
+
+      *> FIND-TLS-SESSION sets WS-TLS-FOUND-INDEX to WS-CLIENT-FD's slot
+      *> in WS-TLS-SESSION-TABLE, or 0 when that fd has no TLS session
+      *> (TLS disabled, or a plain connection on an admin/non-TLS port).
+       FIND-TLS-SESSION.
+           MOVE 0 TO WS-TLS-FOUND-INDEX.
+           PERFORM VARYING WS-TLS-INDEX FROM 1 BY 1
+                   UNTIL WS-TLS-INDEX > 64 OR WS-TLS-FOUND-INDEX NOT = 0
+               IF WS-TLS-FD (WS-TLS-INDEX) = WS-CLIENT-FD
+                   MOVE WS-TLS-INDEX TO WS-TLS-FOUND-INDEX
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      *> REMOVE-TLS-SESSION frees WS-CLIENT-FD's SSL session (if any)
+      *> and clears its slot, called right alongside the existing
+      *> REMOVE-CLIENT-TRACK at every client-close site.
+       REMOVE-TLS-SESSION.
+           IF NOT WS-TLS-IS-ENABLED
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM FIND-TLS-SESSION.
+           IF WS-TLS-FOUND-INDEX NOT = 0
+               CALL "SSL_free" USING
+                   BY VALUE WS-TLS-SSL-SESSION-PTR (WS-TLS-FOUND-INDEX)
+               MOVE -1 TO WS-TLS-FD (WS-TLS-FOUND-INDEX)
+           END-IF.
+           EXIT.
+
+      *> TLS-AWARE-RECV-BUFFER receives into WS-BUFFER the way
+      *> HANDLE-CLIENT always has, except through SSL_read() when
+      *> WS-CLIENT-FD has a live TLS session.
+       TLS-AWARE-RECV-BUFFER.
+           PERFORM FIND-TLS-SESSION.
+           IF WS-TLS-FOUND-INDEX NOT = 0
+               CALL "SSL_read" USING
+                   BY VALUE WS-TLS-SSL-SESSION-PTR (WS-TLS-FOUND-INDEX)
+                   BY REFERENCE WS-BUFFER
+                   BY VALUE 1024
+                   RETURNING WS-RECV-STATUS
+           ELSE
+               CALL "recv" USING
+                   BY VALUE WS-CLIENT-FD
+                   BY REFERENCE WS-BUFFER
+                   BY VALUE 1024
+                   BY VALUE 0
+                   RETURNING WS-RECV-STATUS
+           END-IF.
+           EXIT.
+
+      *> TLS-AWARE-RECV-BODY-CHUNK is READ-REQUEST-BODY's per-chunk
+      *> recv(), made TLS-aware the same way TLS-AWARE-RECV-BUFFER is.
+       TLS-AWARE-RECV-BODY-CHUNK.
+           PERFORM FIND-TLS-SESSION.
+           IF WS-TLS-FOUND-INDEX NOT = 0
+               CALL "SSL_read" USING
+                   BY VALUE WS-TLS-SSL-SESSION-PTR (WS-TLS-FOUND-INDEX)
+                   BY REFERENCE WS-BODY-CHUNK
+                   BY VALUE 1024
+                   RETURNING WS-RECV-STATUS
+           ELSE
+               CALL "recv" USING
+                   BY VALUE WS-CLIENT-FD
+                   BY REFERENCE WS-BODY-CHUNK
+                   BY VALUE 1024
+                   BY VALUE 0
+                   RETURNING WS-RECV-STATUS
+           END-IF.
+           EXIT.
+
+      *> TLS-AWARE-SEND is SEND-ALL's per-chunk send(), made TLS-aware
+      *> the same way; it sends the same WS-RESPONSE slice SEND-ALL
+      *> already computed into WS-SEND-OFFSET/WS-SEND-CHUNK-LEN.
+       TLS-AWARE-SEND.
+           PERFORM FIND-TLS-SESSION.
+           IF WS-TLS-FOUND-INDEX NOT = 0
+               CALL "SSL_write" USING
+                   BY VALUE WS-TLS-SSL-SESSION-PTR (WS-TLS-FOUND-INDEX)
+                   BY REFERENCE WS-RESPONSE (WS-SEND-OFFSET : WS-SEND-CHUNK-LEN)
+                   BY VALUE WS-SEND-CHUNK-LEN
+                   RETURNING WS-SEND-STATUS
+           ELSE
+               CALL "send" USING
+                   BY VALUE WS-CLIENT-FD
+                   BY REFERENCE WS-RESPONSE (WS-SEND-OFFSET : WS-SEND-CHUNK-LEN)
+                   BY VALUE WS-SEND-CHUNK-LEN
+                   BY VALUE 0
+                   RETURNING WS-SEND-STATUS
+           END-IF.
+           EXIT.
