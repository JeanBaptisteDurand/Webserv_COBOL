@@ -0,0 +1,68 @@
+      *> request_parser_utils.cpy
+      *> PARSE-REQUEST-LINE splits the request line out of WS-BUFFER
+      *> into WS-HTTP-METHOD, WS-PATH and WS-HTTP-VERSION, and
+      *> classifies the method so HANDLE-CLIENT can return 405 Method
+      *> Not Allowed for anything this server does not implement.
+       PARSE-REQUEST-LINE.
+           MOVE SPACES TO WS-REQUEST-LINE.
+           UNSTRING WS-BUFFER DELIMITED BY X"0D0A"
+               INTO WS-REQUEST-LINE
+           END-UNSTRING.
+           MOVE SPACES TO WS-HTTP-METHOD.
+           MOVE SPACES TO WS-PATH.
+           MOVE SPACES TO WS-HTTP-VERSION.
+           UNSTRING WS-REQUEST-LINE DELIMITED BY SPACE
+               INTO WS-HTTP-METHOD WS-PATH WS-HTTP-VERSION
+           END-UNSTRING.
+           MOVE "N" TO WS-METHOD-IS-HEAD.
+           MOVE "N" TO WS-METHOD-IS-OPTIONS-FLAG.
+           EVALUATE FUNCTION TRIM (WS-HTTP-METHOD)
+               WHEN "GET"
+                   MOVE "Y" TO WS-METHOD-ALLOWED
+               WHEN "POST"
+                   MOVE "Y" TO WS-METHOD-ALLOWED
+               WHEN "HEAD"
+                   MOVE "Y" TO WS-METHOD-ALLOWED
+                   MOVE "Y" TO WS-METHOD-IS-HEAD
+               WHEN "OPTIONS"
+                   MOVE "Y" TO WS-METHOD-ALLOWED
+                   MOVE "Y" TO WS-METHOD-IS-OPTIONS-FLAG
+               WHEN OTHER
+                   MOVE "N" TO WS-METHOD-ALLOWED
+           END-EVALUATE.
+           PERFORM PARSE-QUERY-STRING.
+           PERFORM PARSE-HOST-HEADER.
+           EXIT.
+
+      *> PARSE-QUERY-STRING splits the "?..." query string off WS-PATH
+      *> so route matching (and everything downstream) sees only the
+      *> path, with the query text kept separately in WS-QUERY-STRING.
+       PARSE-QUERY-STRING.
+           MOVE SPACES TO WS-PATH-ONLY.
+           MOVE SPACES TO WS-QUERY-STRING.
+           UNSTRING WS-PATH DELIMITED BY "?"
+               INTO WS-PATH-ONLY WS-QUERY-STRING
+           END-UNSTRING.
+           MOVE WS-PATH-ONLY TO WS-PATH.
+           EXIT.
+
+      *> PARSE-HOST-HEADER picks the "Host:" header out of WS-BUFFER
+      *> into WS-HOST-HEADER for MATCH-ROUTE, the same way
+      *> CHECK-BASIC-AUTH (auth_utils.cpy) picks out "Authorization:".
+      *> WS-HOST-HEADER stays "*" when the header is absent, which
+      *> matches a wildcard route row the same as any other host would
+      *> fail to.
+       PARSE-HOST-HEADER.
+           MOVE "*" TO WS-HOST-HEADER.
+           MOVE SPACES TO WS-HOST-JUNK.
+           MOVE SPACES TO WS-HOST-HEADER-TAIL.
+           UNSTRING WS-BUFFER DELIMITED BY "Host: "
+               INTO WS-HOST-JUNK WS-HOST-HEADER-TAIL
+           END-UNSTRING.
+           IF WS-HOST-HEADER-TAIL NOT = SPACES
+               MOVE SPACES TO WS-HOST-HEADER
+               UNSTRING WS-HOST-HEADER-TAIL DELIMITED BY X"0D"
+                   INTO WS-HOST-HEADER
+               END-UNSTRING
+           END-IF.
+           EXIT.
