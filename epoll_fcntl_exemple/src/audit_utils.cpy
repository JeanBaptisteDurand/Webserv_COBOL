@@ -0,0 +1,51 @@
+      *> audit_utils.cpy
+      *> WRITE-AUDIT-LOG appends the verbatim request and response
+      *> bytes for one exchange to WS-AUDIT-LOG-PATH, guarded by
+      *> WS-AUDIT-IS-ENABLED the same way REJECT-LOG-FILE is only
+      *> written for ACL denials - this is opt-in, not the normal
+      *> one-line access log.
+       WRITE-AUDIT-LOG.
+           IF NOT WS-AUDIT-IS-ENABLED
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-LOG-TIMESTAMP.
+           MOVE WS-CLIENT-FD TO WS-LOG-FD-DISPLAY.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           IF WS-AUDIT-LOG-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF.
+           STRING "---- " DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-LOG-TIMESTAMP) DELIMITED BY SIZE
+                  " fd=" DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-LOG-FD-DISPLAY) DELIMITED BY SIZE
+                  " ----" DELIMITED BY SIZE
+               INTO WS-AUDIT-LOG-LINE
+           END-STRING.
+           WRITE WS-AUDIT-LOG-LINE.
+           STRING "> " DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-BUFFER) DELIMITED BY SIZE
+               INTO WS-AUDIT-LOG-LINE
+           END-STRING.
+           WRITE WS-AUDIT-LOG-LINE.
+           *> A POST body longer than WS-BUFFER's first read spills
+           *> into WS-BODY-BUFFER (READ-REQUEST-BODY) and was missing
+           *> from the audit trail entirely - log it too, when there
+           *> is one.
+           IF WS-BODY-LEN > 0
+               STRING "> " DELIMITED BY SIZE
+                      FUNCTION TRIM (WS-BODY-BUFFER (1 : WS-BODY-LEN))
+                          DELIMITED BY SIZE
+                   INTO WS-AUDIT-LOG-LINE
+               END-STRING
+               WRITE WS-AUDIT-LOG-LINE
+           END-IF.
+           STRING "< " DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-RESPONSE) DELIMITED BY SIZE
+               INTO WS-AUDIT-LOG-LINE
+           END-STRING.
+           WRITE WS-AUDIT-LOG-LINE.
+           CLOSE AUDIT-LOG-FILE.
+           EXIT.
