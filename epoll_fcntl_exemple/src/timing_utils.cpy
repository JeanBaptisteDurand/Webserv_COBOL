@@ -0,0 +1,17 @@
+      *> timing_utils.cpy
+      *> GET-MONOTONIC-MS wraps the C library clock_gettime(CLOCK_
+      *> MONOTONIC, ...) to get a millisecond-resolution timestamp into
+      *> WS-NOW-MS - GET-CURRENT-TIME (timeout_utils.cpy) only has
+      *> time()'s one-second resolution, which is fine for idle-timeout
+      *> bookkeeping but too coarse to show a fast request apart from a
+      *> slow one. CLOCK_MONOTONIC is used instead of gettimeofday()'s
+      *> wall-clock time so a response-time measurement can't be thrown
+      *> off by the system clock being stepped mid-request.
+       GET-MONOTONIC-MS.
+           CALL "clock_gettime" USING
+               BY VALUE WS-CLOCK-MONOTONIC
+               BY REFERENCE WS-TIMESPEC
+               RETURNING WS-RET.
+           COMPUTE WS-NOW-MS =
+               (WS-TS-SEC * 1000) + (WS-TS-NSEC / 1000000).
+           EXIT.
