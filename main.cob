@@ -3,6 +3,12 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+      *> All DISPLAY literals and log text in this program are kept to
+      *> plain 7-bit US-ASCII on purpose: an accented character pasted
+      *> in as UTF-8 survives round-tripping through an editor or a
+      *> redirected log capture far less reliably than its unaccented
+      *> spelling does, and DISPLAY here writes the literal's raw bytes
+      *> with no charset conversion of its own.
 
        *> Gestion des sockets et codes de retour
        77 WS-SOCKET          PIC S9(9) COMP.
@@ -11,22 +17,48 @@
        77 WS-LISTEN-STATUS   PIC S9(9) COMP.
        77 WS-RECV-STATUS     PIC S9(9) COMP.
        77 WS-SEND-STATUS     PIC S9(9) COMP.
+       77 WS-RET             PIC S9(9) COMP.
+       77 WS-SIGHANDLER-PTR  USAGE PROGRAM-POINTER.
 
-       *> Définition d'une structure contiguë de 16 octets pour sockaddr_in (utilisée pour bind)
+      *> ACCEPT-LOOP polls the listening socket instead of calling a
+      *> flat blocking accept(): "signal" installs SIGHANDLER with
+      *> SA_RESTART by default, so a blocking accept() interrupted by
+      *> SIGINT/SIGTERM is transparently restarted by the kernel and
+      *> never returns control here - polling with a bounded timeout
+      *> re-checks WS-STOP-SERVER periodically even when no connection
+      *> ever arrives.
+       01 WS-POLLFD.
+           05 WS-POLL-FD         PIC S9(9) COMP.
+           05 WS-POLL-EVENTS     PIC S9(4) COMP.
+           05 WS-POLL-REVENTS    PIC S9(4) COMP.
+       77 WS-POLLIN              PIC S9(4) COMP VALUE 1.
+       77 WS-POLL-RET            PIC S9(9) COMP VALUE 0.
+       77 WS-ACCEPT-POLL-TIMEOUT-MS PIC S9(9) COMP VALUE 1000.
+
+      *> Main event-loop control flag: SIGHANDLER (shared via EXTERNAL
+      *> storage, same subprogram the epoll server variant registers)
+      *> flips this to "N" on SIGINT/SIGTERM so ACCEPT-LOOP can exit
+      *> cleanly instead of this process only ever stopping via kill -9
+      *> or an outright socket-call failure.
+       01 WS-SERVER-RUNNING   PIC X(1) EXTERNAL.
+           88 WS-KEEP-RUNNING VALUE "Y".
+           88 WS-STOP-SERVER  VALUE "N".
+
+       *> Definition d'une structure contigue de 16 octets pour sockaddr_in (utilisee pour bind)
        01 WS-SOCK-ADDR-STRUCT PIC X(16)
-            VALUE 
+            VALUE
                 X"0200"      &  *> sin_family : AF_INET en little-endian (0x02 suivi de 0x00)
-                X"1F90"      &  *> sin_port   : 8080 en ordre réseau (2 octets)
+                X"1F90"      &  *> sin_port   : 8080 en ordre reseau (2 octets)
                 X"00000000"  &  *> sin_addr   : INADDR_ANY (4 octets)
                 X"0000000000000000".  *> sin_zero   : remplissage (8 octets)
 
-       *> Structure pour l'adresse du client (utilisée par accept)
+       *> Structure pour l'adresse du client (utilisee par accept)
        01 WS-CLIENT-ADDR      PIC X(16) VALUE SPACES.
        77 WS-CLIENT-ADDR-LEN   PIC S9(9) COMP VALUE 16.
 
-       *> Buffers pour la réception des requêtes et l'envoi de réponses
+       *> Buffers pour la reception des requetes et l'envoi de reponses
        77 WS-BUFFER   PIC X(1024) VALUE SPACES.
-       77 WS-RESPONSE PIC X(512) VALUE 
+       77 WS-RESPONSE PIC X(512) VALUE
            "HTTP/1.1 200 OK" & X"0D0A" &
            "Content-Type: text/html" & X"0D0A" &
            "Content-Length: 49" & X"0D0A" &
@@ -35,23 +67,33 @@
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           *> Création d'une socket TCP (AF_INET, SOCK_STREAM, IPPROTO_TCP)
-           CALL "socket" USING 
+           MOVE "Y" TO WS-SERVER-RUNNING.
+           SET WS-SIGHANDLER-PTR TO ENTRY "SIGHANDLER".
+           CALL "signal" USING
+               BY VALUE 2
+               BY VALUE WS-SIGHANDLER-PTR
+               RETURNING WS-RET.
+           CALL "signal" USING
+               BY VALUE 15
+               BY VALUE WS-SIGHANDLER-PTR
+               RETURNING WS-RET.
+           *> Creation d'une socket TCP (AF_INET, SOCK_STREAM, IPPROTO_TCP)
+           CALL "socket" USING
                BY VALUE 2       *> AF_INET
                BY VALUE 1       *> SOCK_STREAM
                BY VALUE 0       *> IPPROTO_TCP
                RETURNING WS-SOCKET.
-           DISPLAY "Socket créée, valeur : " WS-SOCKET.
+           DISPLAY "Socket creee, valeur : " WS-SOCKET.
            IF WS-SOCKET < 0
-               DISPLAY "Erreur lors de la création de la socket"
+               DISPLAY "Erreur lors de la creation de la socket"
                STOP RUN.
 
            DISPLAY "Structure d'adresse (hex) : " WS-SOCK-ADDR-STRUCT.
 
            *> Appel de bind en utilisant la structure de 16 octets
-           CALL "bind" USING 
-               BY VALUE WS-SOCKET 
-               BY REFERENCE WS-SOCK-ADDR-STRUCT 
+           CALL "bind" USING
+               BY VALUE WS-SOCKET
+               BY REFERENCE WS-SOCK-ADDR-STRUCT
                BY VALUE 16   *> Taille de sockaddr_in (16 octets)
                RETURNING WS-BIND-STATUS.
            DISPLAY "Statut de bind : " WS-BIND-STATUS.
@@ -59,49 +101,74 @@
                DISPLAY "Erreur bind"
                STOP RUN.
 
-           *> Passage de la socket en mode écoute
-           CALL "listen" USING 
-               BY VALUE WS-SOCKET 
-               BY VALUE 5 
+           *> Passage de la socket en mode ecoute
+           CALL "listen" USING
+               BY VALUE WS-SOCKET
+               BY VALUE 5
                RETURNING WS-LISTEN-STATUS.
            DISPLAY "Statut de listen : " WS-LISTEN-STATUS.
            IF WS-LISTEN-STATUS < 0
                DISPLAY "Erreur listen"
                STOP RUN.
 
-           DISPLAY "Serveur en écoute sur le port 8080".
+           DISPLAY "Serveur en ecoute sur le port 8080".
 
        ACCEPT-LOOP.
-           *> Réinitialiser la longueur de l'adresse du client pour accept
+           IF WS-STOP-SERVER
+               GO TO SHUTDOWN-SERVER
+           END-IF.
+           *> Wait for an incoming connection with a bounded timeout
+           *> rather than calling accept() directly, so WS-STOP-SERVER
+           *> is rechecked above every second even while idle - see the
+           *> WS-POLLFD comment above for why a flat blocking accept()
+           *> cannot be interrupted cleanly by SIGINT/SIGTERM here.
+           MOVE WS-SOCKET TO WS-POLL-FD.
+           MOVE WS-POLLIN TO WS-POLL-EVENTS.
+           MOVE 0 TO WS-POLL-REVENTS.
+           CALL "poll" USING
+               BY REFERENCE WS-POLLFD
+               BY VALUE 1
+               BY VALUE WS-ACCEPT-POLL-TIMEOUT-MS
+               RETURNING WS-POLL-RET.
+           IF WS-POLL-RET <= 0
+               GO TO ACCEPT-LOOP
+           END-IF.
+           *> Reinitialiser la longueur de l'adresse du client pour accept
            MOVE 16 TO WS-CLIENT-ADDR-LEN.
            *> Acceptation d'une connexion entrante
-           CALL "accept" USING 
-               BY VALUE WS-SOCKET 
-               BY REFERENCE WS-CLIENT-ADDR 
+           CALL "accept" USING
+               BY VALUE WS-SOCKET
+               BY REFERENCE WS-CLIENT-ADDR
                BY REFERENCE WS-CLIENT-ADDR-LEN
                RETURNING WSNSOCK.
-           DISPLAY "Nouvelle socket acceptée : " WSNSOCK.
+           IF WS-STOP-SERVER
+               IF WSNSOCK >= 0
+                   CALL "close" USING BY VALUE WSNSOCK
+               END-IF
+               GO TO SHUTDOWN-SERVER
+           END-IF.
+           DISPLAY "Nouvelle socket acceptee : " WSNSOCK.
            IF WSNSOCK < 0
                DISPLAY "Erreur accept"
-               STOP RUN.
+               GO TO ACCEPT-LOOP.
 
-           *> Réception de la requête HTTP
-           CALL "recv" USING 
-               BY VALUE WSNSOCK 
-               BY REFERENCE WS-BUFFER 
-               BY VALUE 1024 
-               BY VALUE 0 
+           *> Reception de la requete HTTP
+           CALL "recv" USING
+               BY VALUE WSNSOCK
+               BY REFERENCE WS-BUFFER
+               BY VALUE 1024
+               BY VALUE 0
                RETURNING WS-RECV-STATUS.
            DISPLAY "Statut de recv : " WS-RECV-STATUS.
            IF WS-RECV-STATUS > 0
-               DISPLAY "Requête reçue : " WS-BUFFER.
+               DISPLAY "Requete recue : " WS-BUFFER.
 
-           *> Envoi de la réponse HTTP
-           CALL "send" USING 
-               BY VALUE WSNSOCK 
-               BY REFERENCE WS-RESPONSE 
+           *> Envoi de la reponse HTTP
+           CALL "send" USING
+               BY VALUE WSNSOCK
+               BY REFERENCE WS-RESPONSE
                BY VALUE FUNCTION LENGTH(WS-RESPONSE)
-               BY VALUE 0 
+               BY VALUE 0
                RETURNING WS-SEND-STATUS.
            DISPLAY "Statut de send : " WS-SEND-STATUS.
 
@@ -111,4 +178,8 @@
 
            GO TO ACCEPT-LOOP.
 
+       SHUTDOWN-SERVER.
+           DISPLAY "Arret du serveur demande, fermeture de la socket.".
+           CALL "close" USING BY VALUE WS-SOCKET.
+
        STOP RUN.
