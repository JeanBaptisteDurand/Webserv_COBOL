@@ -0,0 +1,98 @@
+      *> timeout_utils.cpy
+      *> Tracks the last-activity time of every open client fd in
+      *> WS-CLIENT-TRACK-TABLE so CHECK-IDLE-CONNECTIONS can close a
+      *> connection that has sat idle longer than WS-CFG-IDLE-TIMEOUT.
+      *> GET-CURRENT-TIME wraps the C library time() the same way the
+      *> repo already wraps socket/epoll calls.
+       GET-CURRENT-TIME.
+           CALL "time" USING
+               BY VALUE 0
+               RETURNING WS-NOW.
+           EXIT.
+
+      *> REGISTER-CLIENT-ACTIVITY records "now" for WS-FD, reusing an
+      *> existing slot for that fd or taking the next free one.
+       REGISTER-CLIENT-ACTIVITY.
+           PERFORM GET-CURRENT-TIME.
+           MOVE 0 TO WS-CT-FOUND-INDEX.
+           PERFORM VARYING WS-CT-INDEX FROM 1 BY 1
+                   UNTIL WS-CT-INDEX > 64
+               IF WS-CT-FD (WS-CT-INDEX) = WS-FD
+                   MOVE WS-CT-INDEX TO WS-CT-FOUND-INDEX
+               END-IF
+           END-PERFORM.
+           IF WS-CT-FOUND-INDEX = 0
+               PERFORM VARYING WS-CT-INDEX FROM 1 BY 1
+                       UNTIL WS-CT-INDEX > 64 OR WS-CT-FOUND-INDEX NOT = 0
+                   IF WS-CT-FD (WS-CT-INDEX) = -1
+                       MOVE WS-CT-INDEX TO WS-CT-FOUND-INDEX
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF WS-CT-FOUND-INDEX NOT = 0
+               MOVE WS-FD TO WS-CT-FD (WS-CT-FOUND-INDEX)
+               MOVE WS-NOW TO WS-CT-LAST-SEEN (WS-CT-FOUND-INDEX)
+           END-IF.
+           PERFORM UPDATE-PEAK-CONCURRENCY.
+           EXIT.
+
+      *> UPDATE-PEAK-CONCURRENCY recounts the occupied slots in
+      *> WS-CLIENT-TRACK-TABLE and raises WS-PEAK-CONCURRENCY if the
+      *> current count is a new high.
+       UPDATE-PEAK-CONCURRENCY.
+           MOVE 0 TO WS-ACTIVE-CONNECTIONS.
+           PERFORM VARYING WS-CT-INDEX FROM 1 BY 1
+                   UNTIL WS-CT-INDEX > 64
+               IF WS-CT-FD (WS-CT-INDEX) NOT = -1
+                   ADD 1 TO WS-ACTIVE-CONNECTIONS
+               END-IF
+           END-PERFORM.
+           IF WS-ACTIVE-CONNECTIONS > WS-PEAK-CONCURRENCY
+               MOVE WS-ACTIVE-CONNECTIONS TO WS-PEAK-CONCURRENCY
+           END-IF.
+           EXIT.
+
+      *> REMOVE-CLIENT-TRACK drops WS-FD's slot when the connection is
+      *> closed, so the slot can be reused and the fd is not later
+      *> mistaken for a still-open idle connection.
+       REMOVE-CLIENT-TRACK.
+           PERFORM VARYING WS-CT-INDEX FROM 1 BY 1
+                   UNTIL WS-CT-INDEX > 64
+               IF WS-CT-FD (WS-CT-INDEX) = WS-FD
+                   MOVE -1 TO WS-CT-FD (WS-CT-INDEX)
+                   MOVE 0 TO WS-CT-LAST-SEEN (WS-CT-INDEX)
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      *> CHECK-IDLE-CONNECTIONS closes and de-registers every tracked
+      *> fd that has gone WS-CFG-IDLE-TIMEOUT seconds or more without
+      *> activity. A connection whose request body stopped arriving
+      *> partway through (WS-PENDING-BODY-TABLE, body_utils.cpy) is
+      *> covered by the same timer - REGISTER-CLIENT-ACTIVITY is
+      *> refreshed on every chunk HANDLE-CLIENT/RESUME-BODY-READ
+      *> manages to read, so only a connection that genuinely goes
+      *> silent mid-body ages out here, and REMOVE-PENDING-BODY clears
+      *> its slot along with the rest of this fd's state.
+       CHECK-IDLE-CONNECTIONS.
+           PERFORM GET-CURRENT-TIME.
+           PERFORM VARYING WS-CT-INDEX FROM 1 BY 1
+                   UNTIL WS-CT-INDEX > 64
+               IF WS-CT-FD (WS-CT-INDEX) NOT = -1
+                   IF WS-NOW - WS-CT-LAST-SEEN (WS-CT-INDEX)
+                           >= WS-CFG-IDLE-TIMEOUT
+                       MOVE WS-CT-FD (WS-CT-INDEX) TO WS-FD
+                       DISPLAY "Fermeture pour inactivite, fd: " WS-FD
+                       PERFORM REMOVE-FROM-EPOLL
+                       MOVE WS-FD TO WS-CLIENT-FD
+                       PERFORM REMOVE-TLS-SESSION
+                       PERFORM REMOVE-PENDING-BODY
+                       CALL "close" USING
+                           BY VALUE WS-FD
+                       ADD 1 TO WS-CLOSE-COUNT
+                       MOVE -1 TO WS-CT-FD (WS-CT-INDEX)
+                       MOVE 0 TO WS-CT-LAST-SEEN (WS-CT-INDEX)
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXIT.
