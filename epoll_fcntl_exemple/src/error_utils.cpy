@@ -0,0 +1,28 @@
+      *> error_utils.cpy
+      *> WRITE-ERROR-LOG appends one line to logs/error.log whenever
+      *> HANDLE-CLIENT hits a recv()/send() failure or a static file
+      *> cannot be read for a reason other than "not found". The
+      *> caller sets WS-ERROR-CONTEXT and WS-ERROR-STATUS-DISPLAY
+      *> before performing this paragraph.
+       WRITE-ERROR-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-LOG-TIMESTAMP.
+           MOVE WS-CLIENT-FD TO WS-LOG-FD-DISPLAY.
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF WS-ERROR-LOG-STATUS = "35"
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF.
+           IF WS-ERROR-LOG-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF.
+           STRING FUNCTION TRIM (WS-LOG-TIMESTAMP) DELIMITED BY SIZE
+                  " fd=" DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-LOG-FD-DISPLAY) DELIMITED BY SIZE
+                  " context=" DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-ERROR-CONTEXT) DELIMITED BY SIZE
+                  " status=" DELIMITED BY SIZE
+                  WS-ERROR-STATUS-DISPLAY DELIMITED BY SIZE
+               INTO WS-ERROR-LOG-LINE
+           END-STRING.
+           WRITE WS-ERROR-LOG-LINE.
+           CLOSE ERROR-LOG-FILE.
+           EXIT.
