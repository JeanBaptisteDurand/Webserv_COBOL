@@ -0,0 +1,28 @@
+      *> response_utils.cpy
+      *> SEND-ALL delivers WS-RESPONSE (WS-LEN bytes) to WS-CLIENT-FD,
+      *> looping send() in WS-SEND-CHUNK-MAX-byte chunks and advancing
+      *> by however much the kernel actually accepted each call, since
+      *> send() is free to write fewer bytes than asked - the same
+      *> "loop until fully transferred" idiom body_utils.cpy already
+      *> uses on the receive side for oversized request bodies.
+       SEND-ALL.
+           MOVE 1 TO WS-SEND-OFFSET.
+           MOVE WS-LEN TO WS-SEND-REMAINING.
+           PERFORM UNTIL WS-SEND-REMAINING <= 0
+               MOVE WS-SEND-REMAINING TO WS-SEND-CHUNK-LEN
+               IF WS-SEND-CHUNK-LEN > WS-SEND-CHUNK-MAX
+                   MOVE WS-SEND-CHUNK-MAX TO WS-SEND-CHUNK-LEN
+               END-IF
+               PERFORM TLS-AWARE-SEND
+               IF WS-SEND-STATUS < 0
+                   MOVE "send" TO WS-ERROR-CONTEXT
+                   MOVE WS-SEND-STATUS TO WS-ERROR-STATUS-DISPLAY
+                   PERFORM WRITE-ERROR-LOG
+                   MOVE 0 TO WS-SEND-REMAINING
+               ELSE
+                   ADD WS-SEND-STATUS TO WS-SEND-OFFSET
+                   COMPUTE WS-SEND-REMAINING =
+                       WS-SEND-REMAINING - WS-SEND-STATUS
+               END-IF
+           END-PERFORM.
+           EXIT.
